@@ -26,9 +26,7 @@
        FD TARJETAS
            LABEL RECORD STANDARD
            VALUE OF FILE-ID IS "tarjetas.ubd".
-       01 TAJETAREG.
-           02 TNUM      PIC 9(16).
-           02 TPIN      PIC  9(4).
+           COPY TAJETA.
 
        FD INTENTOS
            LABEL RECORD STANDARD
@@ -70,7 +68,9 @@
            88 UP-ARROW-PRESSED    VALUE 2003.
            88 DOWN-ARROW-PRESSED  VALUE 2004.
            88 ESC-PRESSED         VALUE 2005.
+           88 TIMED-OUT           VALUE 9000.
 
+       77 INACTIVITY-SECS          PIC  9(4) VALUE 30.
        77 PRESSED-KEY              PIC  9(4).
        77 PIN-INTRODUCIDO          PIC  9(4).
        77 CHOICE                   PIC  9(1).
@@ -96,29 +96,31 @@
 
            DISPLAY BLANK-SCREEN.
 
-           DISPLAY (2 26) "Cajero Automatico UnizarBank"
+           DISPLAY "Cajero Automatico UnizarBank" AT LINE 2 COL 26
                WITH FOREGROUND-COLOR IS BLUE.
 
            MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
 
-           DISPLAY (4 32) DIA.
-           DISPLAY (4 34) "-".
-           DISPLAY (4 35) MES.
-           DISPLAY (4 37) "-".
-           DISPLAY (4 38) ANO.
-           DISPLAY (4 44) HORAS.
-           DISPLAY (4 46) ":".
-           DISPLAY (4 47) MINUTOS.
+           DISPLAY DIA AT LINE 4 COL 32.
+           DISPLAY "-" AT LINE 4 COL 34.
+           DISPLAY MES AT LINE 4 COL 35.
+           DISPLAY "-" AT LINE 4 COL 37.
+           DISPLAY ANO AT LINE 4 COL 38.
+           DISPLAY HORAS AT LINE 4 COL 44.
+           DISPLAY ":" AT LINE 4 COL 46.
+           DISPLAY MINUTOS AT LINE 4 COL 47.
 
 
        P1.
-           DISPLAY (8 28) "Bienvenido a UnizarBank".
-           DISPLAY (10 18) "Por favor, introduzca la tarjeta para operar".
+           DISPLAY "Bienvenido a UnizarBank" AT LINE 8 COL 28.
+           DISPLAY "Por favor, introduzca la tarjeta para operar"
+               AT LINE 10 COL 18.
 
-           DISPLAY (24 33) "Enter - Aceptar".
+           DISPLAY "Enter - Aceptar" AT LINE 24 COL 33.
 
        P1-ENTER.
-           ACCEPT (24 80) CHOICE ON EXCEPTION
+           ACCEPT CHOICE AT LINE 24 COL 80 BEFORE TIME INACTIVITY-SECS
+               ON EXCEPTION
            IF ENTER-PRESSED
                GO TO P2
            ELSE
@@ -127,14 +129,14 @@
 
        P2.
            PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
-           DISPLAY (24 33) "ESC - Salir".
+           DISPLAY "ESC - Salir" AT LINE 24 COL 33.
            INITIALIZE TNUM.
            INITIALIZE PIN-INTRODUCIDO.
            INITIALIZE TPIN.
-           DISPLAY (8 15) "Numero de tarjeta:".
-           DISPLAY (9 15) "Inserte el pin de tarjeta:".
-           ACCEPT DATA-ACCEPT ON EXCEPTION
-               IF ESC-PRESSED
+           DISPLAY "Numero de tarjeta:" AT LINE 8 COL 15.
+           DISPLAY "Inserte el pin de tarjeta:" AT LINE 9 COL 15.
+           ACCEPT DATA-ACCEPT BEFORE TIME INACTIVITY-SECS ON EXCEPTION
+               IF ESC-PRESSED OR TIMED-OUT
                    GO TO IMPRIMIR-CABECERA
                ELSE
                    GO TO P2.
@@ -144,6 +146,9 @@
                GO TO PSYS-ERR.
            READ TARJETAS INVALID KEY GO TO PSYS-ERR.
 
+           IF TARJETA-RETENIDA
+               GO TO PCAPT-ERR.
+
            OPEN I-O INTENTOS.
            IF FSI NOT = 00
                GO TO PSYS-ERR.
@@ -151,7 +156,7 @@
 
            READ INTENTOS INVALID KEY GO TO PSYS-ERR.
 
-           IF IINTENTOS = 0
+           IF IINTENTOS = 0 OR TARJETA-BLOQUEADA
                GO TO PINT-ERR.
 
            IF PIN-INTRODUCIDO NOT = TPIN
@@ -164,18 +169,23 @@
            CLOSE INTENTOS.
 
            PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
-           DISPLAY (8 15) "1 - Consultar saldo".
-           DISPLAY (9 15) "2 - Consultar movimientos".
-           DISPLAY (10 15) "3 - Retirar efectivo".
-           DISPLAY (11 15) "4 - Ingresar efectivo".
-           DISPLAY (12 15) "5 - Ordenar transferencia".
-           DISPLAY (13 15) "6 - Comprar entradas de espectaculos".
-           DISPLAY (15 15) "7 - Cambiar clave".
-           DISPLAY (24 34) "ESC - Salir".
+           DISPLAY "1 - Consultar saldo" AT LINE 8 COL 15.
+           DISPLAY "2 - Consultar movimientos" AT LINE 9 COL 15.
+           DISPLAY "3 - Retirar efectivo" AT LINE 10 COL 15.
+           DISPLAY "4 - Ingresar efectivo" AT LINE 11 COL 15.
+           DISPLAY "5 - Ordenar transferencia" AT LINE 12 COL 15.
+           DISPLAY "6 - Comprar entradas de espectaculos"
+               AT LINE 13 COL 15.
+           DISPLAY "7 - Cambiar clave" AT LINE 15 COL 15.
+           DISPLAY "8 - Transferencias programadas"
+               AT LINE 16 COL 15.
+           DISPLAY "9 - Ver movimientos (tabla)" AT LINE 17 COL 15.
+           DISPLAY "ESC - Salir" AT LINE 24 COL 34.
 
        PMENUA1.
-           ACCEPT (24 80) CHOICE ON EXCEPTION
-               IF ESC-PRESSED
+           ACCEPT CHOICE AT LINE 24 COL 80 BEFORE TIME INACTIVITY-SECS
+               ON EXCEPTION
+               IF ESC-PRESSED OR TIMED-OUT
                    GO TO IMPRIMIR-CABECERA
                ELSE
                    GO TO PMENUA1.
@@ -209,6 +219,14 @@
                CALL "BANK8" USING TNUM
                GO TO PMENU.
 
+           IF CHOICE = 8
+               CALL "BANK11" USING TNUM
+               GO TO PMENU.
+
+           IF CHOICE = 9
+               CALL "BANK9" USING TNUM
+               GO TO PMENU.
+
            GO TO PMENU.
 
 
@@ -218,13 +236,13 @@
            CLOSE INTENTOS.
 
            PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
-           DISPLAY (9 25) "Ha ocurrido un error interno"
+           DISPLAY "Ha ocurrido un error interno" AT LINE 9 COL 25
                WITH FOREGROUND-COLOR IS BLACK
                     BACKGROUND-COLOR IS RED.
-           DISPLAY (11 32) "Vuelva mas tarde"
+           DISPLAY "Vuelva mas tarde" AT LINE 11 COL 32
                WITH FOREGROUND-COLOR IS BLACK
                     BACKGROUND-COLOR IS RED.
-           DISPLAY (24 33) "Enter - Aceptar".
+           DISPLAY "Enter - Aceptar" AT LINE 24 COL 33.
            GO TO PINT-ERR-ENTER.
 
 
@@ -234,56 +252,94 @@
            CLOSE INTENTOS.
 
            PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
-           DISPLAY "(9 20) Se ha sobrepasado el numero de intentos"
+           DISPLAY "Se ha sobrepasado el numero de intentos"
+               AT LINE 9 COL 20
                WITH FOREGROUND-COLOR IS BLACK
                     BACKGROUND-COLOR IS RED.
-           DISPLAY (11 18) "Por su seguridad se ha bloqueado la tarjeta"
+           DISPLAY "Por su seguridad se ha bloqueado la tarjeta"
+               AT LINE 11 COL 18
                WITH FOREGROUND-COLOR IS BLACK
                     BACKGROUND-COLOR IS RED.
-           DISPLAY (12 30) "Acuda a una sucursal"
+           DISPLAY "Acuda a una sucursal" AT LINE 12 COL 30
                WITH FOREGROUND-COLOR IS BLACK
                     BACKGROUND-COLOR IS RED.
-           DISPLAY (24 33) "Enter - Aceptar".
+           DISPLAY "Enter - Aceptar" AT LINE 24 COL 33.
 
        PINT-ERR-ENTER.
-           ACCEPT (24 80) CHOICE ON EXCEPTION
-           IF ENTER-PRESSED
+           ACCEPT CHOICE AT LINE 24 COL 80 BEFORE TIME INACTIVITY-SECS
+               ON EXCEPTION
+           IF ENTER-PRESSED OR TIMED-OUT
                GO TO IMPRIMIR-CABECERA
            ELSE
                GO TO PINT-ERR-ENTER.
 
 
+       PCAPT-ERR.
+
+           CLOSE TARJETAS.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Esta tarjeta se encuentra retenida"
+               AT LINE 9 COL 22
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Acuda a una sucursal" AT LINE 11 COL 30
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" AT LINE 24 COL 33.
+
+       PCAPT-ERR-ENTER.
+           ACCEPT CHOICE AT LINE 24 COL 80 BEFORE TIME INACTIVITY-SECS
+               ON EXCEPTION
+           IF ENTER-PRESSED OR TIMED-OUT
+               GO TO IMPRIMIR-CABECERA
+           ELSE
+               GO TO PCAPT-ERR-ENTER.
+
+
        PPIN-ERR.
            SUBTRACT 1 FROM IINTENTOS.
            REWRITE INTENTOSREG INVALID KEY GO TO PSYS-ERR.
 
+           IF IINTENTOS = 0
+               SET TARJETA-BLOQUEADA TO TRUE
+               MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA
+               MOVE ANO TO TARJETA-MODIF-ANO
+               MOVE MES TO TARJETA-MODIF-MES
+               MOVE DIA TO TARJETA-MODIF-DIA
+               MOVE HORAS TO TARJETA-MODIF-HOR
+               MOVE MINUTOS TO TARJETA-MODIF-MIN
+               MOVE SEGUNDOS TO TARJETA-MODIF-SEG
+               REWRITE TAJETAREG INVALID KEY GO TO PSYS-ERR
+               GO TO PINT-ERR.
+
            CLOSE TARJETAS.
            CLOSE INTENTOS.
 
            PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
-           DISPLAY (9 26) "El codigo PIN es incorrecto"
+           DISPLAY "El codigo PIN es incorrecto" AT LINE 9 COL 26
                WITH FOREGROUND-COLOR IS BLACK
                     BACKGROUND-COLOR IS RED.
-           DISPLAY (11 30) "Le quedan "
+           DISPLAY "Le quedan " AT LINE 11 COL 30
                WITH FOREGROUND-COLOR IS BLACK
                     BACKGROUND-COLOR IS RED.
-           DISPLAY (11 40) IINTENTOS
+           DISPLAY IINTENTOS AT LINE 11 COL 40
                WITH FOREGROUND-COLOR IS BLACK
                     BACKGROUND-COLOR IS RED.
-           DISPLAY (11 42) " intentos"
-
+           DISPLAY " intentos" AT LINE 11 COL 42
                WITH FOREGROUND-COLOR IS BLACK
                     BACKGROUND-COLOR IS RED.
 
-           DISPLAY (24 1) "Enter - Aceptar".
-           DISPLAY (24 65) "ESC - Cancelar".
+           DISPLAY "Enter - Aceptar" AT LINE 24 COL 1.
+           DISPLAY "ESC - Cancelar" AT LINE 24 COL 65.
 
        PPIN-ERR-ENTER.
-           ACCEPT (24 80) CHOICE ON EXCEPTION
+           ACCEPT CHOICE AT LINE 24 COL 80 BEFORE TIME INACTIVITY-SECS
+               ON EXCEPTION
            IF ENTER-PRESSED
                GO TO P2
            ELSE
-               IF ESC-PRESSED
+               IF ESC-PRESSED OR TIMED-OUT
                    GO TO IMPRIMIR-CABECERA
                ELSE
                    GO TO PPIN-ERR-ENTER.
