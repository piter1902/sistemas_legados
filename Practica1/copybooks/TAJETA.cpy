@@ -0,0 +1,30 @@
+           *> Copybook comun del registro de tarjetas (tarjetas.ubd),
+           *> compartido por los programas que dan de alta, consultan
+           *> o mantienen tarjetas.
+       01 TAJETAREG.
+           02 TNUM         PIC 9(16).
+           02 TPIN         PIC  9(4).
+           02 ESTADO-TARJETA PIC 9(1).
+               88 TARJETA-ACTIVA    VALUE 0.
+               88 TARJETA-BLOQUEADA VALUE 1.
+               88 TARJETA-RETENIDA  VALUE 2.
+           02 TITULAR      PIC X(35).
+
+           *> Fecha de alta de la tarjeta y de su ultima modificacion
+           *> (bloqueo, desbloqueo, cambio de PIN, retencion, ...),
+           *> rellenas a partir de CAMPOS-FECHA por quien escriba o
+           *> reescriba el registro.
+           02 TARJETA-ALTA.
+               03 TARJETA-ALTA-ANO PIC 9(4).
+               03 TARJETA-ALTA-MES PIC 9(2).
+               03 TARJETA-ALTA-DIA PIC 9(2).
+               03 TARJETA-ALTA-HOR PIC 9(2).
+               03 TARJETA-ALTA-MIN PIC 9(2).
+               03 TARJETA-ALTA-SEG PIC 9(2).
+           02 TARJETA-MODIF.
+               03 TARJETA-MODIF-ANO PIC 9(4).
+               03 TARJETA-MODIF-MES PIC 9(2).
+               03 TARJETA-MODIF-DIA PIC 9(2).
+               03 TARJETA-MODIF-HOR PIC 9(2).
+               03 TARJETA-MODIF-MIN PIC 9(2).
+               03 TARJETA-MODIF-SEG PIC 9(2).
