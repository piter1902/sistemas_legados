@@ -0,0 +1,30 @@
+           *> Copybook comun del registro de tarjetas (tarjetas.ubd)
+           *> para los programas que acceden a tarjetas.ubd como
+           *> fichero externo con el sufijo "-E" (ver TAJETA.cpy para
+           *> el mismo layout con los nombres de campo originales).
+       01 TAJETAREG.
+           02 TNUM-E      PIC 9(16).
+           02 TPIN-E      PIC  9(4).
+           02 ESTADO-TARJETA-E PIC 9(1).
+               88 TARJETA-ACTIVA-E    VALUE 0.
+               88 TARJETA-BLOQUEADA-E VALUE 1.
+               88 TARJETA-RETENIDA-E  VALUE 2.
+           02 TITULAR-E   PIC X(35).
+
+           *> Fecha de alta de la tarjeta y de su ultima modificacion,
+           *> rellenas a partir de CAMPOS-FECHA por quien escriba o
+           *> reescriba el registro.
+           02 TARJETA-ALTA-E.
+               03 TARJETA-ALTA-E-ANO PIC 9(4).
+               03 TARJETA-ALTA-E-MES PIC 9(2).
+               03 TARJETA-ALTA-E-DIA PIC 9(2).
+               03 TARJETA-ALTA-E-HOR PIC 9(2).
+               03 TARJETA-ALTA-E-MIN PIC 9(2).
+               03 TARJETA-ALTA-E-SEG PIC 9(2).
+           02 TARJETA-MODIF-E.
+               03 TARJETA-MODIF-E-ANO PIC 9(4).
+               03 TARJETA-MODIF-E-MES PIC 9(2).
+               03 TARJETA-MODIF-E-DIA PIC 9(2).
+               03 TARJETA-MODIF-E-HOR PIC 9(2).
+               03 TARJETA-MODIF-E-MIN PIC 9(2).
+               03 TARJETA-MODIF-E-SEG PIC 9(2).
