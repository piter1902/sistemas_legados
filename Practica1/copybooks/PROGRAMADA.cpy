@@ -0,0 +1,33 @@
+           *> Copybook comun del registro de transferencias programadas
+           *> (programadas.ubd), compartido por los programas que dan
+           *> de alta, listan/cancelan o liquidan estas transferencias.
+       01 PROGRAMADA-REG.
+           02 PROG-NUM               PIC  9(35).
+           02 PROG-ORIGEN            PIC  9(16).
+           02 PROG-DESTINO           PIC  9(16).
+           02 PROG-ANO               PIC   9(4).
+           02 PROG-MES               PIC   9(2).
+           02 PROG-DIA               PIC   9(2).
+           02 PROG-IMPORTE-ENT       PIC  S9(7).
+           02 PROG-IMPORTE-DEC       PIC   9(2).
+           02 MENSUAL                PIC   9(1).
+
+           *> Fecha de alta de la programada y de su ultima
+           *> modificacion (por ejemplo, el avance de mes que hace
+           *> PROG al liquidar una transferencia mensual), rellenas a
+           *> partir de CAMPOS-FECHA por quien escriba o reescriba el
+           *> registro.
+           02 PROG-ALTA.
+               03 PROG-ALTA-ANO     PIC 9(4).
+               03 PROG-ALTA-MES     PIC 9(2).
+               03 PROG-ALTA-DIA     PIC 9(2).
+               03 PROG-ALTA-HOR     PIC 9(2).
+               03 PROG-ALTA-MIN     PIC 9(2).
+               03 PROG-ALTA-SEG     PIC 9(2).
+           02 PROG-MODIF.
+               03 PROG-MODIF-ANO    PIC 9(4).
+               03 PROG-MODIF-MES    PIC 9(2).
+               03 PROG-MODIF-DIA    PIC 9(2).
+               03 PROG-MODIF-HOR    PIC 9(2).
+               03 PROG-MODIF-MIN    PIC 9(2).
+               03 PROG-MODIF-SEG    PIC 9(2).
