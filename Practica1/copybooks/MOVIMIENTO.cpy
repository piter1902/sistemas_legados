@@ -0,0 +1,37 @@
+           *> Copybook comun del registro de movimientos
+           *> (movimientos.ubd), compartido por todos los programas que
+           *> generan o consultan el historico de la cuenta.
+       01 MOVIMIENTO-REG.
+           02 MOV-NUM               PIC  9(35).
+           02 MOV-TARJETA           PIC  9(16).
+           02 MOV-ANO               PIC   9(4).
+           02 MOV-MES               PIC   9(2).
+           02 MOV-DIA               PIC   9(2).
+           02 MOV-HOR               PIC   9(2).
+           02 MOV-MIN               PIC   9(2).
+           02 MOV-SEG               PIC   9(2).
+           02 MOV-IMPORTE-ENT       PIC  S9(7).
+           02 MOV-IMPORTE-DEC       PIC   9(2).
+           02 MOV-CONCEPTO          PIC  X(35).
+           02 MOV-SALDOPOS-ENT      PIC  S9(9).
+           02 MOV-SALDOPOS-DEC      PIC   9(2).
+
+           *> Fecha de alta del movimiento y de su ultima modificacion,
+           *> rellenas a partir de CAMPOS-FECHA por quien escriba el
+           *> registro. El movimiento es de solo alta (nunca se
+           *> reescribe), asi que ambas coinciden siempre con MOV-ANO/
+           *> MOV-MES/... en el momento de la escritura.
+           02 MOV-ALTA.
+               03 MOV-ALTA-ANO      PIC 9(4).
+               03 MOV-ALTA-MES      PIC 9(2).
+               03 MOV-ALTA-DIA      PIC 9(2).
+               03 MOV-ALTA-HOR      PIC 9(2).
+               03 MOV-ALTA-MIN      PIC 9(2).
+               03 MOV-ALTA-SEG      PIC 9(2).
+           02 MOV-MODIF.
+               03 MOV-MODIF-ANO     PIC 9(4).
+               03 MOV-MODIF-MES     PIC 9(2).
+               03 MOV-MODIF-DIA     PIC 9(2).
+               03 MOV-MODIF-HOR     PIC 9(2).
+               03 MOV-MODIF-MIN     PIC 9(2).
+               03 MOV-MODIF-SEG     PIC 9(2).
