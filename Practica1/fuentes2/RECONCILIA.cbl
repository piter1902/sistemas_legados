@@ -0,0 +1,249 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILIA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-MOVIMIENTOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MOV-NUM
+           FILE STATUS IS FSM.
+
+           SELECT F-SALDOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SALDO-CTA-ID
+           FILE STATUS IS FSS.
+
+           SELECT F-CUENTAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CTA-TARJETA
+           FILE STATUS IS FSU.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-MOVIMIENTOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "movimientos.ubd".
+           COPY MOVIMIENTO.
+
+       FD F-SALDOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "saldos.ubd".
+       01 SALDO-REG.
+           02 SALDO-CTA-ID             PIC  9(16).
+           02 SALDO-ENT              PIC S9(9).
+           02 SALDO-DEC              PIC  9(2).
+
+       FD F-CUENTAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "cuentas.ubd".
+       01 CUENTA-REG.
+           02 CTA-TARJETA             PIC  9(16).
+           02 CTA-ID                  PIC  9(16).
+
+       WORKING-STORAGE SECTION.
+       77 FSM                       PIC   X(2).
+       77 FSS                       PIC   X(2).
+       77 FSU                       PIC   X(2).
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO               PIC   9(4).
+               10 MES                PIC   9(2).
+               10 DIA                PIC   9(2).
+           05 HORA.
+               10 HORAS              PIC   9(2).
+               10 MINUTOS            PIC   9(2).
+               10 SEGUNDOS           PIC   9(2).
+               10 MILISEGUNDOS       PIC   9(2).
+           05 DIF-GMT                PIC  S9(4).
+
+       77 CTA-ID-MOV                PIC  9(16).
+       77 CENT-MOV                  PIC S9(11).
+       77 DIFERENCIA-CENT           PIC S9(11).
+
+       77 TARJETAS-REVISADAS        PIC  9(7) VALUE 0.
+       77 DESCUADRES-ENCONTRADOS    PIC  9(7) VALUE 0.
+
+       77 DIFERENCIA-ENT            PIC S9(9).
+       77 DIFERENCIA-DEC            PIC  9(2).
+
+           *> Una fila por cuenta, cargada de golpe desde saldos.ubd
+           *> (que ya viene en orden ascendente de clave) para poder
+           *> acumular los movimientos de todas las cuentas en una sola
+           *> pasada de movimientos.ubd en vez de repasar el fichero
+           *> entero una vez por cuenta.
+       77 NUM-CUENTAS               PIC  9(7) VALUE 0.
+       01 TABLA-CUENTAS.
+           05 CUENTA-ENTRY OCCURS 1 TO 100000 TIMES
+               DEPENDING ON NUM-CUENTAS
+               ASCENDING KEY IS TAB-CTA-ID
+               INDEXED BY IDX-CTA.
+               10 TAB-CTA-ID         PIC  9(16).
+               10 TAB-SALDO-ENT      PIC S9(9).
+               10 TAB-SALDO-DEC      PIC  9(2).
+               10 TAB-CENT-SALDO     PIC S9(11).
+               10 TAB-CENT-ACUM      PIC S9(11).
+
+       77 IDX-COMPARAR              PIC  9(7).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INICIO THRU 1000-INICIO-EXIT.
+           PERFORM 2000-CARGAR-SALDOS THRU 2000-CARGAR-SALDOS-EXIT.
+           PERFORM 3000-SUMAR-MOVIMIENTOS
+               THRU 3000-SUMAR-MOVIMIENTOS-EXIT.
+           PERFORM 4000-COMPARAR-CUENTAS
+               THRU 4000-COMPARAR-CUENTAS-EXIT.
+           PERFORM 9000-RESUMEN THRU 9000-RESUMEN-EXIT.
+           STOP RUN.
+
+       1000-INICIO.
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           DISPLAY " ".
+           DISPLAY "UnizarBank - RECONCILIA - verificacion de saldos".
+           DISPLAY "Ejecutado: " DIA "-" MES "-" ANO " "
+                   HORAS ":" MINUTOS ":" SEGUNDOS.
+           DISPLAY " ".
+
+       1000-INICIO-EXIT.
+           EXIT.
+
+       2000-CARGAR-SALDOS.
+           OPEN INPUT F-SALDOS.
+           IF FSS <> 00
+               DISPLAY "No hay saldos.ubd que revisar."
+               GO TO 2000-CARGAR-SALDOS-EXIT.
+
+       2100-LEER-SALDO.
+           READ F-SALDOS NEXT RECORD
+               AT END GO TO 2900-FIN-SALDOS.
+
+           ADD 1 TO NUM-CUENTAS.
+           MOVE SALDO-CTA-ID TO TAB-CTA-ID(NUM-CUENTAS).
+           MOVE SALDO-ENT    TO TAB-SALDO-ENT(NUM-CUENTAS).
+           MOVE SALDO-DEC    TO TAB-SALDO-DEC(NUM-CUENTAS).
+           COMPUTE TAB-CENT-SALDO(NUM-CUENTAS) =
+               (SALDO-ENT * 100) + SALDO-DEC.
+           MOVE 0 TO TAB-CENT-ACUM(NUM-CUENTAS).
+
+           GO TO 2100-LEER-SALDO.
+
+       2900-FIN-SALDOS.
+           CLOSE F-SALDOS.
+
+       2000-CARGAR-SALDOS-EXIT.
+           EXIT.
+
+           *> Una unica pasada por movimientos.ubd, acumulando cada
+           *> movimiento sobre la fila de su cuenta en TABLA-CUENTAS
+           *> (localizada por busqueda binaria, ya que la tabla se
+           *> cargo en el mismo orden ascendente que saldos.ubd),
+           *> en vez de repasar el fichero entero una vez por cuenta.
+       3000-SUMAR-MOVIMIENTOS.
+           OPEN INPUT F-MOVIMIENTOS.
+           IF FSM <> 00
+               DISPLAY "Error abriendo movimientos.ubd"
+               GO TO 3000-SUMAR-MOVIMIENTOS-EXIT.
+
+           OPEN INPUT F-CUENTAS.
+           IF FSU <> 00
+               DISPLAY "Error abriendo cuentas.ubd"
+               CLOSE F-MOVIMIENTOS
+               GO TO 3000-SUMAR-MOVIMIENTOS-EXIT.
+
+       3100-LEER-MOVIMIENTO.
+           READ F-MOVIMIENTOS NEXT RECORD
+               AT END GO TO 3900-FIN-MOVIMIENTOS.
+
+           *> Una tarjeta sin fila propia en cuentas.ubd es, a todos los
+           *> efectos, cuenta de si misma (misma regla de alta que
+           *> aplican los cajeros al primer acceso).
+           MOVE MOV-TARJETA TO CTA-TARJETA.
+           READ F-CUENTAS
+               INVALID KEY
+                   MOVE MOV-TARJETA TO CTA-ID
+           END-READ.
+           MOVE CTA-ID TO CTA-ID-MOV.
+
+           *> MOV-IMPORTE-DEC es siempre la magnitud (positiva) de los
+           *> centimos, con el signo del importe llevado por completo
+           *> en MOV-IMPORTE-ENT; sumar ambos campos directamente
+           *> equivocaria la magnitud en cuanto DEC no sea cero en un
+           *> apunte negativo, asi que el signo decide como combinarlos.
+           IF MOV-IMPORTE-ENT < 0
+               COMPUTE CENT-MOV = (MOV-IMPORTE-ENT * 100)
+                                  - MOV-IMPORTE-DEC
+           ELSE
+               COMPUTE CENT-MOV = (MOV-IMPORTE-ENT * 100)
+                                  + MOV-IMPORTE-DEC
+           END-IF.
+
+           SET IDX-CTA TO 1.
+           SEARCH ALL CUENTA-ENTRY
+               WHEN TAB-CTA-ID(IDX-CTA) = CTA-ID-MOV
+                   ADD CENT-MOV TO TAB-CENT-ACUM(IDX-CTA)
+           END-SEARCH.
+
+           GO TO 3100-LEER-MOVIMIENTO.
+
+       3900-FIN-MOVIMIENTOS.
+           CLOSE F-MOVIMIENTOS.
+           CLOSE F-CUENTAS.
+
+       3000-SUMAR-MOVIMIENTOS-EXIT.
+           EXIT.
+
+       4000-COMPARAR-CUENTAS.
+           MOVE 0 TO IDX-COMPARAR.
+
+       4100-COMPARAR-UNA-CUENTA.
+           ADD 1 TO IDX-COMPARAR.
+           IF IDX-COMPARAR > NUM-CUENTAS
+               GO TO 4000-COMPARAR-CUENTAS-EXIT.
+
+           ADD 1 TO TARJETAS-REVISADAS.
+
+           IF TAB-CENT-ACUM(IDX-COMPARAR)
+                   NOT = TAB-CENT-SALDO(IDX-COMPARAR)
+               ADD 1 TO DESCUADRES-ENCONTRADOS
+               PERFORM 4200-INFORMAR-DESCUADRE
+                   THRU 4200-INFORMAR-DESCUADRE-EXIT
+           END-IF.
+
+           GO TO 4100-COMPARAR-UNA-CUENTA.
+
+       4000-COMPARAR-CUENTAS-EXIT.
+           EXIT.
+
+       4200-INFORMAR-DESCUADRE.
+           COMPUTE DIFERENCIA-CENT = TAB-CENT-SALDO(IDX-COMPARAR)
+                                     - TAB-CENT-ACUM(IDX-COMPARAR).
+           COMPUTE DIFERENCIA-ENT = DIFERENCIA-CENT / 100.
+           COMPUTE DIFERENCIA-DEC = FUNCTION ABS
+               (FUNCTION MOD(DIFERENCIA-CENT, 100)).
+
+           DISPLAY "DESCUADRE - Tarjeta " TAB-CTA-ID(IDX-COMPARAR).
+           DISPLAY "   Saldo en saldos.ubd : "
+                   TAB-SALDO-ENT(IDX-COMPARAR) "."
+                   TAB-SALDO-DEC(IDX-COMPARAR).
+           DISPLAY "   Suma de movimientos : "
+                   TAB-CENT-ACUM(IDX-COMPARAR) " centimos".
+           DISPLAY "   Diferencia          : " DIFERENCIA-ENT "."
+                   DIFERENCIA-DEC.
+
+       4200-INFORMAR-DESCUADRE-EXIT.
+           EXIT.
+
+       9000-RESUMEN.
+           DISPLAY " ".
+           DISPLAY "Tarjetas revisadas   : " TARJETAS-REVISADAS.
+           DISPLAY "Descuadres detectados: " DESCUADRES-ENCONTRADOS.
+
+       9000-RESUMEN-EXIT.
+           EXIT.
