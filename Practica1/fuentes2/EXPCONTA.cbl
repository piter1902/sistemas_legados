@@ -0,0 +1,156 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPCONTA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-MOVIMIENTOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MOV-NUM
+           FILE STATUS IS FSM.
+
+           SELECT F-EXTRACTO ASSIGN TO DISK
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS FSX.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-MOVIMIENTOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "movimientos.ubd".
+           COPY MOVIMIENTO.
+
+           *> Extracto de contabilidad - fichero plano de ancho fijo
+           *> para carga en el paquete externo de contabilidad general.
+       FD F-EXTRACTO
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "extracto.dat".
+       01 EXTRACTO-REG.
+           02 EXT-TARJETA           PIC  9(16).
+           02 EXT-ANO               PIC   9(4).
+           02 EXT-MES               PIC   9(2).
+           02 EXT-DIA               PIC   9(2).
+           02 EXT-IMPORTE-ENT       PIC  S9(7).
+           02 EXT-IMPORTE-DEC       PIC   9(2).
+           02 EXT-CONCEPTO          PIC  X(35).
+           02 EXT-SALDOPOS-ENT      PIC  S9(9).
+           02 EXT-SALDOPOS-DEC      PIC   9(2).
+
+       WORKING-STORAGE SECTION.
+       77 FSM                       PIC   X(2).
+       77 FSX                       PIC   X(2).
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO               PIC   9(4).
+               10 MES                PIC   9(2).
+               10 DIA                PIC   9(2).
+           05 HORA.
+               10 HORAS              PIC   9(2).
+               10 MINUTOS            PIC   9(2).
+               10 SEGUNDOS           PIC   9(2).
+               10 MILISEGUNDOS       PIC   9(2).
+           05 DIF-GMT                PIC  S9(4).
+
+       77 DIA-DESDE                 PIC   9(2).
+       77 MES-DESDE                 PIC   9(2).
+       77 ANO-DESDE                 PIC   9(4).
+       77 DIA-HASTA                 PIC   9(2).
+       77 MES-HASTA                 PIC   9(2).
+       77 ANO-HASTA                 PIC   9(4).
+
+       77 FECHA-DESDE-NUM           PIC   9(8).
+       77 FECHA-HASTA-NUM           PIC   9(8).
+       77 FECHA-MOV-NUM             PIC   9(8).
+
+       77 MOVIMIENTOS-EXTRAIDOS     PIC  9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-PEDIR-DATOS THRU 1000-PEDIR-DATOS-EXIT.
+           PERFORM 2000-GENERAR-EXTRACTO THRU 2000-GENERAR-EXTRACTO-EXIT.
+           PERFORM 9000-CIERRE THRU 9000-CIERRE-EXIT.
+           STOP RUN.
+
+       1000-PEDIR-DATOS.
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           DISPLAY " ".
+           DISPLAY "UnizarBank - EXPCONTA - extracto para contabilidad".
+           DISPLAY "Fecha desde (DD MM AAAA): " WITH NO ADVANCING.
+           ACCEPT DIA-DESDE.
+           ACCEPT MES-DESDE.
+           ACCEPT ANO-DESDE.
+           DISPLAY "Fecha hasta (DD MM AAAA): " WITH NO ADVANCING.
+           ACCEPT DIA-HASTA.
+           ACCEPT MES-HASTA.
+           ACCEPT ANO-HASTA.
+
+           COMPUTE FECHA-DESDE-NUM = (ANO-DESDE * 10000)
+                                     + (MES-DESDE * 100) + DIA-DESDE.
+           COMPUTE FECHA-HASTA-NUM = (ANO-HASTA * 10000)
+                                     + (MES-HASTA * 100) + DIA-HASTA.
+
+           DISPLAY " ".
+           DISPLAY "Generando extracto.dat del "
+               DIA-DESDE "-" MES-DESDE "-" ANO-DESDE
+               " al " DIA-HASTA "-" MES-HASTA "-" ANO-HASTA.
+           DISPLAY " ".
+
+       1000-PEDIR-DATOS-EXIT.
+           EXIT.
+
+       2000-GENERAR-EXTRACTO.
+           OPEN INPUT F-MOVIMIENTOS.
+           IF FSM <> 00
+               DISPLAY "Error abriendo movimientos.ubd"
+               GO TO 2000-GENERAR-EXTRACTO-EXIT.
+
+           OPEN OUTPUT F-EXTRACTO.
+           IF FSX <> 00
+               DISPLAY "Error abriendo extracto.dat"
+               CLOSE F-MOVIMIENTOS
+               GO TO 2000-GENERAR-EXTRACTO-EXIT.
+
+       2100-LEER-MOVIMIENTO.
+           READ F-MOVIMIENTOS NEXT RECORD
+               AT END GO TO 2900-FIN-EXTRACTO.
+
+           COMPUTE FECHA-MOV-NUM = (MOV-ANO * 10000)
+                                   + (MOV-MES * 100) + MOV-DIA.
+
+           IF FECHA-MOV-NUM < FECHA-DESDE-NUM
+               OR FECHA-MOV-NUM > FECHA-HASTA-NUM
+               GO TO 2100-LEER-MOVIMIENTO.
+
+           MOVE MOV-TARJETA      TO EXT-TARJETA.
+           MOVE MOV-ANO          TO EXT-ANO.
+           MOVE MOV-MES          TO EXT-MES.
+           MOVE MOV-DIA          TO EXT-DIA.
+           MOVE MOV-IMPORTE-ENT  TO EXT-IMPORTE-ENT.
+           MOVE MOV-IMPORTE-DEC  TO EXT-IMPORTE-DEC.
+           MOVE MOV-CONCEPTO     TO EXT-CONCEPTO.
+           MOVE MOV-SALDOPOS-ENT TO EXT-SALDOPOS-ENT.
+           MOVE MOV-SALDOPOS-DEC TO EXT-SALDOPOS-DEC.
+
+           WRITE EXTRACTO-REG.
+
+           ADD 1 TO MOVIMIENTOS-EXTRAIDOS.
+
+           GO TO 2100-LEER-MOVIMIENTO.
+
+       2900-FIN-EXTRACTO.
+           CLOSE F-MOVIMIENTOS.
+           CLOSE F-EXTRACTO.
+
+       2000-GENERAR-EXTRACTO-EXIT.
+           EXIT.
+
+       9000-CIERRE.
+           DISPLAY " ".
+           DISPLAY "Movimientos volcados a extracto.dat: "
+               MOVIMIENTOS-EXTRAIDOS.
+
+       9000-CIERRE-EXIT.
+           EXIT.
