@@ -20,15 +20,19 @@
            RECORD KEY IS INUM
            FILE STATUS IS FSI.
 
+           SELECT F-CAMBIOSPIN ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CPIN-NUM
+           FILE STATUS IS FSC.
+
 
        DATA DIVISION.
        FILE SECTION.
        FD TARJETAS
            LABEL RECORD STANDARD
            VALUE OF FILE-ID IS "tarjetas.ubd".
-       01 TAJETAREG.
-           02 TNUM      PIC 9(16).
-           02 TPIN      PIC  9(4).
+           COPY TAJETA.
 
        FD INTENTOS
            LABEL RECORD STANDARD
@@ -37,10 +41,25 @@
            02 INUM      PIC 9(16).
            02 IINTENTOS PIC 9(1).
 
+       FD F-CAMBIOSPIN
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "cambiospin.ubd".
+       01 CAMBIOPIN-REG.
+           02 CPIN-NUM        PIC 9(35).
+           02 CPIN-TNUM       PIC 9(16).
+           02 CPIN-ANO        PIC  9(4).
+           02 CPIN-MES        PIC  9(2).
+           02 CPIN-DIA        PIC  9(2).
+           02 CPIN-HOR        PIC  9(2).
+           02 CPIN-MIN        PIC  9(2).
+           02 CPIN-SEG        PIC  9(2).
+
 
        WORKING-STORAGE SECTION.
        77 FST                      PIC  X(2).
        77 FSI                      PIC  X(2).
+       77 FSC                      PIC  X(2).
+       77 CPIN-SIGUIENTE           PIC  9(35).
 
        78 BLACK   VALUE 0.
        78 BLUE    VALUE 1.
@@ -74,6 +93,11 @@
        01 CAMBIO-PIN-REG.
            05 PIN-ORIGINAL         PIC 9(4).
            05 PIN-NUEVO-1          PIC 9(4).
+           05 PIN-NUEVO-1-DIGITOS REDEFINES PIN-NUEVO-1.
+               10 PIN-NUEVO-1-D1   PIC 9(1).
+               10 PIN-NUEVO-1-D2   PIC 9(1).
+               10 PIN-NUEVO-1-D3   PIC 9(1).
+               10 PIN-NUEVO-1-D4   PIC 9(1).
            05 PIN-NUEVO-2          PIC 9(4).
 
        77 PRESSED-KEY              PIC  9(4).
@@ -141,6 +165,9 @@
                GO TO PSYS-ERR.
            READ TARJETAS INVALID KEY GO TO PSYS-ERR.
 
+           IF TARJETA-RETENIDA
+               GO TO PCAPT-ERR.
+
            OPEN I-O INTENTOS.
            IF FSI NOT = 00
                GO TO PSYS-ERR.
@@ -148,7 +175,7 @@
 
            READ INTENTOS INVALID KEY GO TO PSYS-ERR.
 
-           IF IINTENTOS = 0
+           IF IINTENTOS = 0 OR TARJETA-BLOQUEADA
                GO TO PINT-ERR.
 
            IF PIN-ORIGINAL NOT = TPIN
@@ -158,12 +185,43 @@
            IF PIN-NUEVO-1 NOT = PIN-NUEVO-2
                GO TO PIN-NUEVO-ERR.
 
+           *> No se admite un PIN trivial: igual al actual, con las
+           *> cuatro cifras repetidas, o una secuencia ascendente o
+           *> descendente de cifras consecutivas.
+           IF PIN-NUEVO-1 = PIN-ORIGINAL
+               GO TO PIN-DEBIL-ERR.
+
+           IF PIN-NUEVO-1-D1 = PIN-NUEVO-1-D2
+               IF PIN-NUEVO-1-D2 = PIN-NUEVO-1-D3
+                   IF PIN-NUEVO-1-D3 = PIN-NUEVO-1-D4
+                       GO TO PIN-DEBIL-ERR.
+
+           IF PIN-NUEVO-1-D2 = PIN-NUEVO-1-D1 + 1
+               IF PIN-NUEVO-1-D3 = PIN-NUEVO-1-D2 + 1
+                   IF PIN-NUEVO-1-D4 = PIN-NUEVO-1-D3 + 1
+                       GO TO PIN-DEBIL-ERR.
+
+           IF PIN-NUEVO-1-D2 = PIN-NUEVO-1-D1 - 1
+               IF PIN-NUEVO-1-D3 = PIN-NUEVO-1-D2 - 1
+                   IF PIN-NUEVO-1-D4 = PIN-NUEVO-1-D3 - 1
+                       GO TO PIN-DEBIL-ERR.
+
            *> Los codigos PIN nuevos coinciden y el original tambien.
            MOVE PIN-NUEVO-1 TO TPIN.
 
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+           MOVE ANO TO TARJETA-MODIF-ANO.
+           MOVE MES TO TARJETA-MODIF-MES.
+           MOVE DIA TO TARJETA-MODIF-DIA.
+           MOVE HORAS TO TARJETA-MODIF-HOR.
+           MOVE MINUTOS TO TARJETA-MODIF-MIN.
+           MOVE SEGUNDOS TO TARJETA-MODIF-SEG.
+
            REWRITE TAJETAREG INVALID KEY GO TO PSYS-ERR.
 
-           *> La escritura no ha fallado. Se ha guardado el pin.
+           *> La escritura no ha fallado. Se ha guardado el pin; dejamos
+           *> constancia del cambio en el historial de auditoria.
+           PERFORM REGISTRAR-CAMBIO-PIN THRU REGISTRAR-CAMBIO-PIN-EXIT.
        
        SUCCESS.
            PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
@@ -204,10 +262,50 @@
 
            GO TO PINT-ERR-ENTER.       
 
+       PCAPT-ERR.
+
+           CLOSE TARJETAS.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Esta tarjeta se encuentra retenida"
+               AT LINE 9 COL 22
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Acuda a una sucursal" AT LINE 11 COL 30
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" AT LINE 24 COL 33.
+
+           GO TO PINT-ERR-ENTER.
+
+       PIN-DEBIL-ERR.
+
+           CLOSE TARJETAS.
+           CLOSE INTENTOS.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "El PIN elegido es demasiado facil de adivinar"
+               AT LINE 9 COL 17
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Evite cifras repetidas, secuencias o su PIN"
+               AT LINE 11 COL 18
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "actual" AT LINE 12 COL 37
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+
+           DISPLAY "Enter - Aceptar" AT LINE 24 COL 1.
+           DISPLAY "ESC - Cancelar" AT LINE 24 COL 65.
+
+           GO TO PINT-ERR-ENTER.
+
        PSYS-ERR.
 
            CLOSE TARJETAS.
            CLOSE INTENTOS.
+           CLOSE F-CAMBIOSPIN.
 
            PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
            DISPLAY "Ha ocurrido un error interno" AT LINE 9 COL 25
@@ -223,6 +321,18 @@
            SUBTRACT 1 FROM IINTENTOS.
            REWRITE INTENTOSREG INVALID KEY GO TO PSYS-ERR.
 
+           IF IINTENTOS = 0
+               SET TARJETA-BLOQUEADA TO TRUE
+               MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA
+               MOVE ANO TO TARJETA-MODIF-ANO
+               MOVE MES TO TARJETA-MODIF-MES
+               MOVE DIA TO TARJETA-MODIF-DIA
+               MOVE HORAS TO TARJETA-MODIF-HOR
+               MOVE MINUTOS TO TARJETA-MODIF-MIN
+               MOVE SEGUNDOS TO TARJETA-MODIF-SEG
+               REWRITE TAJETAREG INVALID KEY GO TO PSYS-ERR
+               GO TO PINT-ERR.
+
            CLOSE TARJETAS.
            CLOSE INTENTOS.
 
@@ -249,11 +359,23 @@
            SUBTRACT 1 FROM IINTENTOS.
            REWRITE INTENTOSREG INVALID KEY GO TO PSYS-ERR.
 
+           IF IINTENTOS = 0
+               SET TARJETA-BLOQUEADA TO TRUE
+               MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA
+               MOVE ANO TO TARJETA-MODIF-ANO
+               MOVE MES TO TARJETA-MODIF-MES
+               MOVE DIA TO TARJETA-MODIF-DIA
+               MOVE HORAS TO TARJETA-MODIF-HOR
+               MOVE MINUTOS TO TARJETA-MODIF-MIN
+               MOVE SEGUNDOS TO TARJETA-MODIF-SEG
+               REWRITE TAJETAREG INVALID KEY GO TO PSYS-ERR
+               GO TO PINT-ERR.
+
            CLOSE TARJETAS.
            CLOSE INTENTOS.
 
            PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
-           DISPLAY "Los codigos PIN nuevos no coinciden." 
+           DISPLAY "Los codigos PIN nuevos no coinciden."
                AT LINE 9 COL 26
                WITH FOREGROUND-COLOR IS WHITE
                     BACKGROUND-COLOR IS RED.
@@ -271,8 +393,51 @@
        REINICIAR-INTENTOS.
            MOVE 3 TO IINTENTOS.
            REWRITE INTENTOSREG INVALID KEY GO TO PSYS-ERR.
-           
+
        CERRAR-DESCRIPTORES.
            CLOSE TARJETAS.
            CLOSE INTENTOS.
+           EXIT PROGRAM.
+
+           *> Anota en el historial de auditoria cuando se ha cambiado
+           *> el PIN de una tarjeta, para poder consultar despues
+           *> cuando fue la ultima vez que se modifico.
+       REGISTRAR-CAMBIO-PIN.
+           OPEN I-O F-CAMBIOSPIN.
+           IF FSC = 35
+               OPEN OUTPUT F-CAMBIOSPIN
+               CLOSE F-CAMBIOSPIN
+               OPEN I-O F-CAMBIOSPIN
+           END-IF.
+           IF FSC <> 00
+               GO TO PSYS-ERR.
+
+           MOVE 0 TO CPIN-SIGUIENTE.
+
+       REGISTRAR-CAMBIO-PIN-BUCLE.
+           READ F-CAMBIOSPIN NEXT RECORD AT END
+               GO TO REGISTRAR-CAMBIO-PIN-ESCRIBIR.
+           IF CPIN-NUM > CPIN-SIGUIENTE
+               MOVE CPIN-NUM TO CPIN-SIGUIENTE
+           END-IF.
+           GO TO REGISTRAR-CAMBIO-PIN-BUCLE.
+
+       REGISTRAR-CAMBIO-PIN-ESCRIBIR.
+           ADD 1 TO CPIN-SIGUIENTE.
+           MOVE CPIN-SIGUIENTE  TO CPIN-NUM.
+           MOVE TNUM            TO CPIN-TNUM.
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+           MOVE ANO             TO CPIN-ANO.
+           MOVE MES             TO CPIN-MES.
+           MOVE DIA             TO CPIN-DIA.
+           MOVE HORAS           TO CPIN-HOR.
+           MOVE MINUTOS         TO CPIN-MIN.
+           MOVE SEGUNDOS        TO CPIN-SEG.
+
+           WRITE CAMBIOPIN-REG INVALID KEY GO TO PSYS-ERR.
+
+           CLOSE F-CAMBIOSPIN.
+
+       REGISTRAR-CAMBIO-PIN-EXIT.
+           EXIT.
        
\ No newline at end of file
