@@ -26,52 +26,95 @@
            RECORD KEY IS PROG-NUM
            FILE STATUS IS FSP.
 
+           SELECT F-SALDOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SALDO-CTA-ID
+           FILE STATUS IS FSS.
+
+           SELECT F-SECUENCIA ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SEC-CLAVE
+           FILE STATUS IS FSQ.
+
+           SELECT F-CUENTAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CTA-TARJETA
+           FILE STATUS IS FSU.
+
+           SELECT F-INTERBANCO ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ITB-NUM
+           FILE STATUS IS FSI.
+
 
        DATA DIVISION.
        FILE SECTION.
        FD TARJETAS
            LABEL RECORD STANDARD
            VALUE OF FILE-ID IS "tarjetas.ubd".
-       01 TAJETAREG.
-           02 TNUM-E      PIC 9(16).
-           02 TPIN-E      PIC  9(4).
+           COPY TAJETA-E.
        FD F-MOVIMIENTOS
            LABEL RECORD STANDARD
            VALUE OF FILE-ID IS "movimientos.ubd".
-       01 MOVIMIENTO-REG.
-           02 MOV-NUM              PIC  9(35).
-           02 MOV-TARJETA          PIC  9(16).
-           02 MOV-ANO              PIC   9(4).
-           02 MOV-MES              PIC   9(2).
-           02 MOV-DIA              PIC   9(2).
-           02 MOV-HOR              PIC   9(2).
-           02 MOV-MIN              PIC   9(2).
-           02 MOV-SEG              PIC   9(2).
-           02 MOV-IMPORTE-ENT      PIC  S9(7).
-           02 MOV-IMPORTE-DEC      PIC   9(2).
-           02 MOV-CONCEPTO         PIC  X(35).
-           02 MOV-SALDOPOS-ENT     PIC  S9(9).
-           02 MOV-SALDOPOS-DEC     PIC   9(2).
+           COPY MOVIMIENTO.
 
        FD F-PROGRAMADAS
            LABEL RECORD STANDARD
            VALUE OF FILE-ID IS "programadas.ubd".
-       01 PROGRAMADA-REG.
-           02 PROG-NUM               PIC  9(35).
-           02 PROG-ORIGEN            PIC  9(16).
-           02 PROG-DESTINO           PIC  9(16).
-           02 PROG-ANO               PIC   9(4).
-           02 PROG-MES               PIC   9(2).
-           02 PROG-DIA               PIC   9(2).
-           02 PROG-IMPORTE-ENT       PIC  S9(7).
-           02 PROG-IMPORTE-DEC       PIC   9(2).  
-           02 MENSUAL                PIC   9(1).  
+           COPY PROGRAMADA.
+
+       FD F-SALDOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "saldos.ubd".
+       01 SALDO-REG.
+           02 SALDO-CTA-ID             PIC  9(16).
+           02 SALDO-ENT              PIC S9(9).
+           02 SALDO-DEC              PIC  9(2).
+
+       FD F-SECUENCIA
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "secuencia.ubd".
+       01 SECUENCIA-REG.
+           02 SEC-CLAVE               PIC  9(1).
+           02 SEC-ULTIMO-MOV-NUM      PIC  9(35).
+
+       FD F-CUENTAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "cuentas.ubd".
+       01 CUENTA-REG.
+           02 CTA-TARJETA             PIC  9(16).
+           02 CTA-ID                  PIC  9(16).
+
+           *> Interfaz de transferencias salientes hacia otros bancos
+           *> (transmision al sistema interbancario es un proceso
+           *> externo a este; aqui solo se deja constancia del envio).
+       FD F-INTERBANCO
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "interbanco.ubd".
+       01 INTERBANCO-REG.
+           02 ITB-NUM                 PIC  9(35).
+           02 ITB-BANCO-DESTINO       PIC   9(4).
+           02 ITB-CUENTA-DESTINO      PIC  9(16).
+           02 ITB-ANO                 PIC   9(4).
+           02 ITB-MES                 PIC   9(2).
+           02 ITB-DIA                 PIC   9(2).
+           02 ITB-IMPORTE-ENT         PIC  S9(7).
+           02 ITB-IMPORTE-DEC         PIC   9(2).
+           02 ITB-REFERENCIA          PIC  X(15).
 
 
        WORKING-STORAGE SECTION.
        77 FST                      PIC   X(2).
        77 FSM                      PIC   X(2).
        77 FSP                      PIC   X(2).
+       77 FSS                      PIC   X(2).
+       77 FSQ                      PIC   X(2).
+       77 FSU                      PIC   X(2).
+       77 FSI                      PIC   X(2).
 
        78 BLACK                  VALUE      0.
        78 BLUE                   VALUE      1.
@@ -105,18 +148,27 @@
        77 PRESSED-KEY              PIC   9(4) BLANK ZERO.
 
        77 LAST-MOV-NUM             PIC  9(35).
-       77 LAST-USER-ORD-MOV-NUM    PIC  9(35).
-       77 LAST-USER-DST-MOV-NUM    PIC  9(35).
+       77 CTA-ID-ORIGEN            PIC  9(16).
+       77 CTA-ID-DESTINO           PIC  9(16).
+       77 CTA-ID-ACTUAL            PIC  9(16).
 
        77 EURENT-USUARIO           PIC  S9(7).
        77 EURDEC-USUARIO           PIC   9(2).
        77 CUENTA-DESTINO           PIC  9(16).
        77 NOMBRE-DESTINO           PIC  X(35).
+       77 BANCO-DESTINO-USUARIO    PIC   9(4).
+       77 LAST-ITB-NUM             PIC  9(35).
+
+       77 MSJ-ORD-EXT              PIC  X(35)
+           VALUE "Transferencia a otro banco".
 
        77 CENT-SALDO-ORD-USER      PIC  S9(9).
        77 CENT-SALDO-DST-USER      PIC  S9(9).
        77 CENT-IMPOR-USER          PIC  S9(9).
 
+       78 LIMITE-TRANSFERENCIA-DIA VALUE 1000000.
+       77 CENT-TRANSFERIDO-HOY      PIC S9(9).
+
        77 MSJ-ORD                  PIC  X(35) VALUE "Transferimos".
        77 MSJ-DST                  PIC  X(35) VALUE "Nos transfieren".
 
@@ -124,6 +176,7 @@
        77 MES-USUARIO             PIC   9(2).
        77 ANO-USUARIO             PIC   9(4).
        77 MENSUAL-USUARIO         PIC   A(1) VALUE "n".
+       77 MEMO-USUARIO            PIC   X(15) VALUE SPACES.
 
        77 LAST-PROG-NUM           PIC  9(35).
 
@@ -135,10 +188,12 @@
            05 FILLER LINE 1 BLANK SCREEN BACKGROUND-COLOR BLACK.
 
        01 FILTRO-CUENTA.
+           05 FILLER BLANK WHEN ZERO AUTO UNDERLINE
+               LINE 11 COL 58 PIC 9(4) USING BANCO-DESTINO-USUARIO.
            05 FILLER BLANK WHEN ZERO AUTO UNDERLINE
                LINE 12 COL 54 PIC 9(16) USING CUENTA-DESTINO.
            05 FILLER AUTO UNDERLINE
-               LINE 14 COL 54 PIC X(15) USING NOMBRE-DESTINO.
+               LINE 14 COL 54 PIC X(35) USING NOMBRE-DESTINO.
            05 FILLER AUTO UNDERLINE
                SIGN IS LEADING SEPARATE
                LINE 16 COL 54 PIC S9(7) USING EURENT-USUARIO.
@@ -152,6 +207,8 @@
                LINE 18 COL 60 PIC 9(4) USING ANO-USUARIO.
            05 FILLER UNDERLINE
                LINE 20 COL 54 PIC A(1) USING MENSUAL-USUARIO.
+           05 FILLER AUTO UNDERLINE
+               LINE 22 COL 54 PIC X(15) USING MEMO-USUARIO.
 
        01 SALDO-DISPLAY.
            05 FILLER SIGN IS LEADING SEPARATE
@@ -167,11 +224,10 @@
 
            INITIALIZE CUENTA-DESTINO.
            INITIALIZE NOMBRE-DESTINO.
+           INITIALIZE BANCO-DESTINO-USUARIO.
            INITIALIZE EURENT-USUARIO.
            INITIALIZE EURDEC-USUARIO.
            INITIALIZE LAST-MOV-NUM.
-           INITIALIZE LAST-USER-ORD-MOV-NUM.
-           INITIALIZE LAST-USER-DST-MOV-NUM.
 
        IMPRIMIR-CABECERA.
            DISPLAY BLANK-SCREEN.
@@ -189,45 +245,137 @@
            DISPLAY ":" AT LINE 4 COL 46.
            DISPLAY MINUTOS AT LINE 4 COL 47.
 
+           GO TO RESOLVER-CTA-ORIGEN.
+
        MOVIMIENTOS-OPEN.
            OPEN I-O F-MOVIMIENTOS.
            IF FSM <> 00 THEN
                GO TO PSYS-ERR
            END-IF.
 
-       LECTURA-MOVIMIENTOS.
-           READ F-MOVIMIENTOS NEXT RECORD AT END GO TO ORDENACION-TRF.
-           IF MOV-TARJETA = TNUM THEN
-               IF LAST-USER-ORD-MOV-NUM < MOV-NUM THEN
-                   MOVE MOV-NUM TO LAST-USER-ORD-MOV-NUM
-               END-IF
+       SUMAR-TRF-HOY.
+           *> Totaliza lo que TNUM ya ha transferido hoy (movimientos
+           *> de salida, en curso o programados) para poder comprobar
+           *> el limite diario antes de confirmar una nueva orden.
+           MOVE 0 TO CENT-TRANSFERIDO-HOY.
+
+           OPEN INPUT F-MOVIMIENTOS.
+           IF FSM = 35
+               GO TO SUMAR-TRF-HOY-EXIT
            END-IF.
-           IF LAST-MOV-NUM < MOV-NUM THEN
-               MOVE MOV-NUM TO LAST-MOV-NUM
+           IF FSM <> 00
+               GO TO PSYS-ERR.
+
+       LEER-TRF-HOY.
+           READ F-MOVIMIENTOS NEXT RECORD AT END GO TO FIN-TRF-HOY.
+
+           IF MOV-TARJETA NOT = TNUM
+               GO TO LEER-TRF-HOY.
+
+           IF MOV-ANO NOT = ANO OR MOV-MES NOT = MES
+               OR MOV-DIA NOT = DIA
+               GO TO LEER-TRF-HOY.
+
+           IF MOV-CONCEPTO(1:5) NOT = "Trans"
+               GO TO LEER-TRF-HOY.
+
+           *> MOV-IMPORTE-DEC lleva siempre la magnitud (positiva) de
+           *> los centimos; el signo del importe lo lleva por completo
+           *> MOV-IMPORTE-ENT, asi que hay que combinarlos segun ese
+           *> signo en vez de sumarlos sin mas.
+           IF MOV-IMPORTE-ENT < 0
+               COMPUTE CENT-TRANSFERIDO-HOY = CENT-TRANSFERIDO-HOY +
+                   FUNCTION ABS((MOV-IMPORTE-ENT * 100)
+                       - MOV-IMPORTE-DEC)
+           ELSE
+               COMPUTE CENT-TRANSFERIDO-HOY = CENT-TRANSFERIDO-HOY +
+                   FUNCTION ABS((MOV-IMPORTE-ENT * 100)
+                       + MOV-IMPORTE-DEC)
            END-IF.
-           GO TO LECTURA-MOVIMIENTOS.
 
-       ORDENACION-TRF.
+           GO TO LEER-TRF-HOY.
+
+       FIN-TRF-HOY.
            CLOSE F-MOVIMIENTOS.
 
+       SUMAR-TRF-HOY-EXIT.
+           EXIT.
+
+       RESOLVER-CTA-ORIGEN SECTION.
+           OPEN I-O F-CUENTAS.
+           IF FSU = 35
+               OPEN OUTPUT F-CUENTAS
+               CLOSE F-CUENTAS
+               OPEN I-O F-CUENTAS
+           END-IF.
+           IF FSU <> 00
+               GO TO PSYS-ERR.
+
+           MOVE TNUM TO CTA-TARJETA.
+           READ F-CUENTAS
+               INVALID KEY
+                   MOVE TNUM TO CTA-ID
+                   WRITE CUENTA-REG INVALID KEY GO TO PSYS-ERR
+           END-READ.
+
+           MOVE CTA-ID TO CTA-ID-ORIGEN.
+
+           CLOSE F-CUENTAS.
+
+           GO TO ORDENACION-TRF.
+
+       RESOLVER-CTA-DESTINO SECTION.
+           OPEN I-O F-CUENTAS.
+           IF FSU = 35
+               OPEN OUTPUT F-CUENTAS
+               CLOSE F-CUENTAS
+               OPEN I-O F-CUENTAS
+           END-IF.
+           IF FSU <> 00
+               GO TO PSYS-ERR.
+
+           MOVE CUENTA-DESTINO TO CTA-TARJETA.
+           READ F-CUENTAS
+               INVALID KEY
+                   MOVE CUENTA-DESTINO TO CTA-ID
+                   WRITE CUENTA-REG INVALID KEY GO TO PSYS-ERR
+           END-READ.
+
+           MOVE CTA-ID TO CTA-ID-DESTINO.
+
+           CLOSE F-CUENTAS.
+
+       RESOLVER-CTA-DESTINO-EXIT SECTION.
+           EXIT.
+
+       ORDENACION-TRF.
            DISPLAY "Ordenar Transferencia" AT LINE 8 COL 30.
            DISPLAY "Saldo Actual:" AT LINE 10 COL 19.
 
            DISPLAY "Enter - Confirmar" AT LINE 24 COL 2.
            DISPLAY "ESC - Cancelar" AT LINE 24 COL 61.
 
-           IF LAST-USER-ORD-MOV-NUM = 0 THEN
-               GO TO NO-MOVIMIENTOS
-           END-IF.
+           OPEN INPUT F-SALDOS.
+           IF FSS = 35
+               CLOSE F-SALDOS
+               GO TO NO-MOVIMIENTOS.
+           IF FSS <> 00
+               GO TO PSYS-ERR.
 
-           MOVE LAST-USER-ORD-MOV-NUM TO MOV-NUM.
+           MOVE CTA-ID-ORIGEN TO SALDO-CTA-ID.
+           READ F-SALDOS INVALID KEY
+               CLOSE F-SALDOS
+               GO TO NO-MOVIMIENTOS.
 
-           PERFORM MOVIMIENTOS-OPEN THRU MOVIMIENTOS-OPEN.
-           READ F-MOVIMIENTOS INVALID KEY GO PSYS-ERR.
+           MOVE SALDO-ENT TO MOV-SALDOPOS-ENT.
+           MOVE SALDO-DEC TO MOV-SALDOPOS-DEC.
            DISPLAY SALDO-DISPLAY.
-           CLOSE F-MOVIMIENTOS.
+
+           CLOSE F-SALDOS.
 
        INDICAR-CTA-DST.
+           DISPLAY "Banco destino (en blanco = UnizarBank)"
+               AT LINE 11 COL 19.
            DISPLAY "Indica la cuenta destino" AT LINE 12 COL 19.
            DISPLAY "y nombre del titular" AT LINE 14 COL 19.
            DISPLAY "Indique la cantidad a transferir" AT LINE 16 COL 19.
@@ -236,6 +384,7 @@
            DISPLAY "Programar transferencia: Fecha       /  /"
                 AT LINE 18 COL 19.
            DISPLAY "Repetir mensualmente? (S/n)" AT LINE 20 COL 19.
+           DISPLAY "Referencia (opcional)" AT LINE 22 COL 19.
 
            COMPUTE CENT-SALDO-ORD-USER = (MOV-SALDOPOS-ENT * 100)
                                          + MOV-SALDOPOS-DEC.
@@ -251,8 +400,19 @@
            IF DIA-USUARIO NOT = 0
                IF MES-USUARIO NOT = 0
                    IF ANO-USUARIO NOT = 0
-                       *> Es una transferencia programada
-                       GO TO PROGRAMAR-TRANSFERENCIA.
+                       *> Es una transferencia programada. Las
+                       *> transferencias a otro banco solo se admiten
+                       *> en el acto, no programadas.
+                       IF BANCO-DESTINO-USUARIO NOT = 0
+                           DISPLAY "Solo puede programar a UnizarBank"
+                               AT LINE 20 COL 19
+                               WITH BACKGROUND-COLOR RED
+                           GO TO INDICAR-CTA-DST
+                       END-IF
+                       GO TO PROGRAMAR-TRANSFERENCIA
+                   END-IF
+               END-IF
+           END-IF.
 
            *> Es una transferencia corriente.
            COMPUTE CENT-IMPOR-USER = (EURENT-USUARIO * 100)
@@ -268,6 +428,19 @@
            GO TO REALIZAR-TRF-VERIFICACION.
 
        PROGRAMAR-TRANSFERENCIA.
+           *> Las transferencias programadas cuentan igual que las
+           *> inmediatas para el limite diario, asi que se comprueban
+           *> aqui antes de dejarlas guardadas.
+           COMPUTE CENT-IMPOR-USER = (EURENT-USUARIO * 100)
+                                     + EURDEC-USUARIO.
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           PERFORM SUMAR-TRF-HOY THRU SUMAR-TRF-HOY-EXIT.
+
+           IF CENT-TRANSFERIDO-HOY + CENT-IMPOR-USER
+                   > LIMITE-TRANSFERENCIA-DIA
+               GO TO LIMITE-TRF-ERR.
 
            OPEN I-O F-PROGRAMADAS.
                IF FSP <> 00
@@ -303,6 +476,19 @@
            ELSE
                MOVE 0 TO MENSUAL.
 
+           MOVE ANO     TO PROG-ALTA-ANO.
+           MOVE MES     TO PROG-ALTA-MES.
+           MOVE DIA     TO PROG-ALTA-DIA.
+           MOVE HORAS   TO PROG-ALTA-HOR.
+           MOVE MINUTOS TO PROG-ALTA-MIN.
+           MOVE SEGUNDOS TO PROG-ALTA-SEG.
+           MOVE ANO     TO PROG-MODIF-ANO.
+           MOVE MES     TO PROG-MODIF-MES.
+           MOVE DIA     TO PROG-MODIF-DIA.
+           MOVE HORAS   TO PROG-MODIF-HOR.
+           MOVE MINUTOS TO PROG-MODIF-MIN.
+           MOVE SEGUNDOS TO PROG-MODIF-SEG.
+
            *> Escritura en fichero.
            WRITE PROGRAMADA-REG.
 
@@ -315,6 +501,8 @@
            DISPLAY "00" AT LINE 10 COL 53.
            DISPLAY "EUR" AT LINE 10 COL 54.
 
+           DISPLAY "Banco destino (en blanco = UnizarBank)"
+               AT LINE 11 COL 19.
            DISPLAY "Indica la cuenta destino " AT LINE 12 COL 19.
            DISPLAY "y nombre del titular" AT LINE 14 COL 19.
            DISPLAY "Indique la cantidad a transferir" AT LINE 16 COL 19.
@@ -323,6 +511,7 @@
            DISPLAY "Programar transferencia: Fecha       /  /"
                 AT LINE 18 COL 19.
            DISPLAY "Repetir mensualmente? (S/n)" AT LINE 20 COL 19.
+           DISPLAY "Referencia (opcional)" AT LINE 22 COL 19.
 
            ACCEPT FILTRO-CUENTA ON EXCEPTION
            IF ESC-PRESSED THEN
@@ -335,6 +524,14 @@
            GO TO NO-MOVIMIENTOS.
 
        REALIZAR-TRF-VERIFICACION.
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           PERFORM SUMAR-TRF-HOY THRU SUMAR-TRF-HOY-EXIT.
+
+           IF CENT-TRANSFERIDO-HOY + CENT-IMPOR-USER
+                   > LIMITE-TRANSFERENCIA-DIA
+               GO TO LIMITE-TRF-ERR.
+
            PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
            DISPLAY "Ordenar Transferencia" AT LINE 08 COL 30.
            DISPLAY "Va a transferir:" AT LINE 11 COL 19.
@@ -357,45 +554,49 @@
            END-IF.
 
        VERIFICACION-CTA-CORRECTA.
+           IF BANCO-DESTINO-USUARIO NOT = 0
+               GO TO GUARDAR-TRF-EXTERNA.
+
            OPEN I-O TARJETAS.
            IF FST <> 00
               GO TO PSYS-ERR.
 
            MOVE CUENTA-DESTINO TO TNUM-E.
            READ TARJETAS INVALID KEY GO TO USER-BAD.
-           CLOSE TARJETAS.
 
-           PERFORM MOVIMIENTOS-OPEN THRU MOVIMIENTOS-OPEN.
-           MOVE 0 TO MOV-NUM.
-           MOVE 0 TO LAST-USER-DST-MOV-NUM.
-
-       LECTURA-SALDO-DST.
-           READ F-MOVIMIENTOS NEXT RECORD AT END GO TO GUARDAR-TRF.
-           IF MOV-TARJETA = CUENTA-DESTINO THEN
-               IF LAST-USER-DST-MOV-NUM <= MOV-NUM THEN
-                   MOVE MOV-NUM TO LAST-USER-DST-MOV-NUM
-               END-IF
-           END-IF.
+           IF TITULAR-E NOT = NOMBRE-DESTINO
+               GO TO TITULAR-BAD.
+
+           CLOSE TARJETAS.
 
-           GO TO LECTURA-SALDO-DST.
+           PERFORM RESOLVER-CTA-DESTINO THRU RESOLVER-CTA-DESTINO-EXIT.
 
        GUARDAR-TRF.
-           CLOSE F-MOVIMIENTOS.
-           MOVE LAST-USER-DST-MOV-NUM TO MOV-NUM.
-           PERFORM MOVIMIENTOS-OPEN THRU MOVIMIENTOS-OPEN.
-           IF MOV-NUM = 0 THEN
-               MOVE 0 TO MOV-SALDOPOS-ENT
-               MOVE 0 TO MOV-SALDOPOS-DEC
+           OPEN INPUT F-SALDOS.
+           IF FSS = 35
+               MOVE 0 TO SALDO-ENT
+               MOVE 0 TO SALDO-DEC
+               CLOSE F-SALDOS
            ELSE
-               READ F-MOVIMIENTOS INVALID KEY GO PSYS-ERR
+               IF FSS <> 00
+                   GO TO PSYS-ERR
+               END-IF
+               MOVE CTA-ID-DESTINO TO SALDO-CTA-ID
+               READ F-SALDOS INVALID KEY
+                   MOVE 0 TO SALDO-ENT
+                   MOVE 0 TO SALDO-DEC
+               END-READ
+               CLOSE F-SALDOS
            END-IF.
 
-           COMPUTE CENT-SALDO-DST-USER = (MOV-SALDOPOS-ENT * 100)
-                                         + MOV-SALDOPOS-DEC.
+           COMPUTE CENT-SALDO-DST-USER = (SALDO-ENT * 100)
+                                         + SALDO-DEC.
 
            MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
 
-           ADD 1 TO LAST-MOV-NUM.
+           PERFORM MOVIMIENTOS-OPEN THRU MOVIMIENTOS-OPEN.
+
+           PERFORM SIGUIENTE-MOV-NUM THRU SIGUIENTE-MOV-NUM-EXIT.
 
            MOVE LAST-MOV-NUM   TO MOV-NUM.
            MOVE TNUM           TO MOV-TARJETA.
@@ -411,7 +612,15 @@
            MULTIPLY -1 BY EURENT-USUARIO.
            MOVE EURDEC-USUARIO TO MOV-IMPORTE-DEC.
 
-           MOVE MSJ-ORD        TO MOV-CONCEPTO.
+           MOVE SPACES TO MOV-CONCEPTO.
+           IF MEMO-USUARIO NOT = SPACES
+               STRING "Transferimos" DELIMITED BY SIZE
+                      ": "           DELIMITED BY SIZE
+                      MEMO-USUARIO   DELIMITED BY SPACE
+                   INTO MOV-CONCEPTO
+           ELSE
+               MOVE MSJ-ORD TO MOV-CONCEPTO
+           END-IF.
 
            SUBTRACT CENT-IMPOR-USER FROM CENT-SALDO-ORD-USER.
 
@@ -419,9 +628,25 @@
            MOVE FUNCTION MOD(CENT-SALDO-ORD-USER, 100)
                TO MOV-SALDOPOS-DEC.
 
+           MOVE ANO      TO MOV-ALTA-ANO.
+           MOVE MES      TO MOV-ALTA-MES.
+           MOVE DIA      TO MOV-ALTA-DIA.
+           MOVE HORAS    TO MOV-ALTA-HOR.
+           MOVE MINUTOS  TO MOV-ALTA-MIN.
+           MOVE SEGUNDOS TO MOV-ALTA-SEG.
+           MOVE ANO      TO MOV-MODIF-ANO.
+           MOVE MES      TO MOV-MODIF-MES.
+           MOVE DIA      TO MOV-MODIF-DIA.
+           MOVE HORAS    TO MOV-MODIF-HOR.
+           MOVE MINUTOS  TO MOV-MODIF-MIN.
+           MOVE SEGUNDOS TO MOV-MODIF-SEG.
+
            WRITE MOVIMIENTO-REG INVALID KEY GO TO PSYS-ERR.
 
-           ADD 1 TO LAST-MOV-NUM.
+           MOVE CTA-ID-ORIGEN TO CTA-ID-ACTUAL.
+           PERFORM ACTUALIZAR-SALDO THRU ACTUALIZAR-SALDO.
+
+           PERFORM SIGUIENTE-MOV-NUM THRU SIGUIENTE-MOV-NUM-EXIT.
 
            MOVE LAST-MOV-NUM   TO MOV-NUM.
            MOVE CUENTA-DESTINO TO MOV-TARJETA.
@@ -435,17 +660,88 @@
            MOVE EURENT-USUARIO TO MOV-IMPORTE-ENT.
            MOVE EURDEC-USUARIO TO MOV-IMPORTE-DEC.
 
-           MOVE MSJ-DST        TO MOV-CONCEPTO.
+           MOVE SPACES TO MOV-CONCEPTO.
+           IF MEMO-USUARIO NOT = SPACES
+               STRING "Nos transfieren" DELIMITED BY SIZE
+                      ": "              DELIMITED BY SIZE
+                      MEMO-USUARIO      DELIMITED BY SPACE
+                   INTO MOV-CONCEPTO
+           ELSE
+               MOVE MSJ-DST TO MOV-CONCEPTO
+           END-IF.
 
            ADD CENT-IMPOR-USER TO CENT-SALDO-DST-USER.
            COMPUTE MOV-SALDOPOS-ENT = (CENT-SALDO-DST-USER / 100).
            MOVE FUNCTION MOD(CENT-SALDO-DST-USER, 100)
                TO MOV-SALDOPOS-DEC.
 
+           MOVE ANO      TO MOV-ALTA-ANO.
+           MOVE MES      TO MOV-ALTA-MES.
+           MOVE DIA      TO MOV-ALTA-DIA.
+           MOVE HORAS    TO MOV-ALTA-HOR.
+           MOVE MINUTOS  TO MOV-ALTA-MIN.
+           MOVE SEGUNDOS TO MOV-ALTA-SEG.
+           MOVE ANO      TO MOV-MODIF-ANO.
+           MOVE MES      TO MOV-MODIF-MES.
+           MOVE DIA      TO MOV-MODIF-DIA.
+           MOVE HORAS    TO MOV-MODIF-HOR.
+           MOVE MINUTOS  TO MOV-MODIF-MIN.
+           MOVE SEGUNDOS TO MOV-MODIF-SEG.
+
            WRITE MOVIMIENTO-REG INVALID KEY GO TO PSYS-ERR.
 
+           MOVE CTA-ID-DESTINO TO CTA-ID-ACTUAL.
+           PERFORM ACTUALIZAR-SALDO THRU ACTUALIZAR-SALDO.
+
            CLOSE F-MOVIMIENTOS.
 
+       ACTUALIZAR-SALDO.
+           OPEN I-O F-SALDOS.
+           IF FSS = 35
+               OPEN OUTPUT F-SALDOS
+               CLOSE F-SALDOS
+               OPEN I-O F-SALDOS
+           END-IF.
+           IF FSS <> 00
+               GO TO PSYS-ERR.
+
+           MOVE CTA-ID-ACTUAL TO SALDO-CTA-ID.
+           MOVE MOV-SALDOPOS-ENT TO SALDO-ENT.
+           MOVE MOV-SALDOPOS-DEC TO SALDO-DEC.
+
+           REWRITE SALDO-REG
+               INVALID KEY WRITE SALDO-REG INVALID KEY GO TO PSYS-ERR
+           END-REWRITE.
+
+           CLOSE F-SALDOS.
+
+       SIGUIENTE-MOV-NUM.
+           OPEN I-O F-SECUENCIA.
+           IF FSQ = 35
+               OPEN OUTPUT F-SECUENCIA
+               CLOSE F-SECUENCIA
+               OPEN I-O F-SECUENCIA
+           END-IF.
+           IF FSQ <> 00
+               GO TO PSYS-ERR.
+
+           MOVE 1 TO SEC-CLAVE.
+           READ F-SECUENCIA
+               INVALID KEY
+                   MOVE 0 TO SEC-ULTIMO-MOV-NUM
+                   WRITE SECUENCIA-REG INVALID KEY GO TO PSYS-ERR
+           END-READ.
+
+           ADD 1 TO SEC-ULTIMO-MOV-NUM.
+           MOVE SEC-ULTIMO-MOV-NUM TO LAST-MOV-NUM.
+
+           REWRITE SECUENCIA-REG INVALID KEY GO TO PSYS-ERR.
+
+           CLOSE F-SECUENCIA.
+
+       SIGUIENTE-MOV-NUM-EXIT.
+           EXIT.
+
        P-EXITO.
            PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
 
@@ -474,9 +770,118 @@
 
            GO TO EXIT-ENTER.
 
+       GUARDAR-TRF-EXTERNA.
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           PERFORM MOVIMIENTOS-OPEN THRU MOVIMIENTOS-OPEN.
+
+           PERFORM SIGUIENTE-MOV-NUM THRU SIGUIENTE-MOV-NUM-EXIT.
+
+           MOVE LAST-MOV-NUM   TO MOV-NUM.
+           MOVE TNUM           TO MOV-TARJETA.
+           MOVE ANO            TO MOV-ANO.
+           MOVE MES            TO MOV-MES.
+           MOVE DIA            TO MOV-DIA.
+           MOVE HORAS          TO MOV-HOR.
+           MOVE MINUTOS        TO MOV-MIN.
+           MOVE SEGUNDOS       TO MOV-SEG.
+
+           MULTIPLY -1 BY EURENT-USUARIO.
+           MOVE EURENT-USUARIO TO MOV-IMPORTE-ENT.
+           MULTIPLY -1 BY EURENT-USUARIO.
+           MOVE EURDEC-USUARIO TO MOV-IMPORTE-DEC.
+
+           MOVE SPACES TO MOV-CONCEPTO.
+           IF MEMO-USUARIO NOT = SPACES
+               *> Version abreviada de MSJ-ORD-EXT: mantiene el prefijo
+               *> "Trans" que CIERREDIA y SUMAR-TRF-HOY usan para
+               *> reconocer las transferencias salientes, dejando sitio
+               *> de sobra para el memo completo sin desbordar
+               *> MOV-CONCEPTO.
+               STRING "Trans. externa" DELIMITED BY SIZE
+                      ": "             DELIMITED BY SIZE
+                      MEMO-USUARIO     DELIMITED BY SPACE
+                   INTO MOV-CONCEPTO
+           ELSE
+               MOVE MSJ-ORD-EXT TO MOV-CONCEPTO
+           END-IF.
+
+           SUBTRACT CENT-IMPOR-USER FROM CENT-SALDO-ORD-USER.
+
+           COMPUTE MOV-SALDOPOS-ENT = (CENT-SALDO-ORD-USER / 100).
+           MOVE FUNCTION MOD(CENT-SALDO-ORD-USER, 100)
+               TO MOV-SALDOPOS-DEC.
+
+           MOVE ANO      TO MOV-ALTA-ANO.
+           MOVE MES      TO MOV-ALTA-MES.
+           MOVE DIA      TO MOV-ALTA-DIA.
+           MOVE HORAS    TO MOV-ALTA-HOR.
+           MOVE MINUTOS  TO MOV-ALTA-MIN.
+           MOVE SEGUNDOS TO MOV-ALTA-SEG.
+           MOVE ANO      TO MOV-MODIF-ANO.
+           MOVE MES      TO MOV-MODIF-MES.
+           MOVE DIA      TO MOV-MODIF-DIA.
+           MOVE HORAS    TO MOV-MODIF-HOR.
+           MOVE MINUTOS  TO MOV-MODIF-MIN.
+           MOVE SEGUNDOS TO MOV-MODIF-SEG.
+
+           WRITE MOVIMIENTO-REG INVALID KEY GO TO PSYS-ERR.
+
+           MOVE CTA-ID-ORIGEN TO CTA-ID-ACTUAL.
+           PERFORM ACTUALIZAR-SALDO THRU ACTUALIZAR-SALDO.
+
+           CLOSE F-MOVIMIENTOS.
+
+           PERFORM ESCRIBIR-INTERBANCO THRU ESCRIBIR-INTERBANCO.
+
+           GO TO P-EXITO.
+
+       ESCRIBIR-INTERBANCO.
+           OPEN I-O F-INTERBANCO.
+           IF FSI = 35
+               OPEN OUTPUT F-INTERBANCO
+               CLOSE F-INTERBANCO
+               OPEN I-O F-INTERBANCO
+           END-IF.
+           IF FSI <> 00
+               GO TO PSYS-ERR.
+
+           *> Buscamos el ultimo numero de interfaz utilizado, recorriendo
+           *> todo el fichero (ITB-NUM es la clave, asi que un solo READ
+           *> NEXT solo veria el registro de menor clave, no el mayor).
+           MOVE 0 TO LAST-ITB-NUM.
+
+       ESCRIBIR-INTERBANCO-BUCLE.
+           READ F-INTERBANCO NEXT RECORD
+               AT END GO TO ESCRIBIR-INTERBANCO-REG.
+           IF LAST-ITB-NUM < ITB-NUM
+               MOVE ITB-NUM TO LAST-ITB-NUM.
+           GO TO ESCRIBIR-INTERBANCO-BUCLE.
+
+       ESCRIBIR-INTERBANCO-REG.
+           ADD 1 TO LAST-ITB-NUM.
+
+           MOVE LAST-ITB-NUM         TO ITB-NUM.
+           MOVE BANCO-DESTINO-USUARIO TO ITB-BANCO-DESTINO.
+           MOVE CUENTA-DESTINO       TO ITB-CUENTA-DESTINO.
+           MOVE ANO                  TO ITB-ANO.
+           MOVE MES                  TO ITB-MES.
+           MOVE DIA                  TO ITB-DIA.
+           MOVE EURENT-USUARIO       TO ITB-IMPORTE-ENT.
+           MOVE EURDEC-USUARIO       TO ITB-IMPORTE-DEC.
+           MOVE MEMO-USUARIO         TO ITB-REFERENCIA.
+
+           WRITE INTERBANCO-REG INVALID KEY GO TO PSYS-ERR.
+
+           CLOSE F-INTERBANCO.
+
        PSYS-ERR.
            CLOSE TARJETAS.
            CLOSE F-MOVIMIENTOS.
+           CLOSE F-SALDOS.
+           CLOSE F-SECUENCIA.
+           CLOSE F-CUENTAS.
+           CLOSE F-INTERBANCO.
 
            PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
            DISPLAY "Ha ocurrido un error interno" AT LINE 09 COL 25
@@ -497,9 +902,28 @@
        USER-BAD.
            CLOSE TARJETAS.
            PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
-           DISPLAY "La cuenta introducida es incorrecta" 
+           DISPLAY "La cuenta introducida es incorrecta"
                AT LINE 9 COL 22
                WITH FOREGROUND-COLOR IS BLACK
                     BACKGROUND-COLOR IS RED.
            DISPLAY "Enter - Salir" AT LINE 24 COL 33.
            GO TO EXIT-ENTER.
+
+       TITULAR-BAD.
+           CLOSE TARJETAS.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "El titular indicado no coincide con la cuenta"
+               AT LINE 9 COL 17
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Salir" AT LINE 24 COL 33.
+           GO TO EXIT-ENTER.
+
+       LIMITE-TRF-ERR.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ha excedido el limite diario de transferencias"
+               AT LINE 9 COL 16
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Salir" AT LINE 24 COL 33.
+           GO TO EXIT-ENTER.
