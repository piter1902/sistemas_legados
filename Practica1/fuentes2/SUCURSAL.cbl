@@ -0,0 +1,252 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUCURSAL.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS KEYBOARD-STATUS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TARJETAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS TNUM
+           FILE STATUS IS FST.
+
+           SELECT INTENTOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS INUM
+           FILE STATUS IS FSI.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TARJETAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "tarjetas.ubd".
+           COPY TAJETA.
+
+       FD INTENTOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "intentos.ubd".
+       01 INTENTOSREG.
+           02 INUM      PIC 9(16).
+           02 IINTENTOS PIC 9(1).
+
+
+       WORKING-STORAGE SECTION.
+       77 FST                      PIC  X(2).
+       77 FSI                      PIC  X(2).
+
+       78 BLACK   VALUE 0.
+       78 BLUE    VALUE 1.
+       78 GREEN   VALUE 2.
+       78 CYAN    VALUE 3.
+       78 RED     VALUE 4.
+       78 MAGENTA VALUE 5.
+       78 YELLOW  VALUE 6.
+       78 WHITE   VALUE 7.
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO              PIC  9(4).
+               10 MES              PIC  9(2).
+               10 DIA              PIC  9(2).
+           05 HORA.
+               10 HORAS            PIC  9(2).
+               10 MINUTOS          PIC  9(2).
+               10 SEGUNDOS         PIC  9(2).
+               10 MILISEGUNDOS     PIC  9(2).
+           05 DIF-GMT              PIC S9(4).
+
+       01 KEYBOARD-STATUS           PIC 9(4).
+           88 ENTER-PRESSED          VALUE 0.
+           88 PGUP-PRESSED        VALUE 2001.
+           88 PGDN-PRESSED        VALUE 2002.
+           88 UP-ARROW-PRESSED    VALUE 2003.
+           88 DOWN-ARROW-PRESSED  VALUE 2004.
+           88 ESC-PRESSED         VALUE 2005.
+
+       77 CHOICE                   PIC  9(1).
+       77 ESTADO-TEXTO             PIC  X(20).
+
+       SCREEN SECTION.
+       01 BLANK-SCREEN.
+           05 FILLER LINE 1 BLANK SCREEN BACKGROUND-COLOR BLACK.
+
+       01 TARJETA-ACCEPT-SCR.
+           05 TARJETA-ACCEPT BLANK ZERO LINE 08 COL 50
+               PIC 9(16) USING TNUM.
+
+
+       PROCEDURE DIVISION.
+       IMPRIMIR-CABECERA.
+
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'
+           SET ENVIRONMENT 'COB_SCREEN_ESC'        TO 'Y'
+
+           DISPLAY BLANK-SCREEN.
+
+           DISPLAY "UnizarBank - Herramienta de sucursal" AT LINE 2
+               COL 22 WITH FOREGROUND-COLOR IS BLUE.
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           DISPLAY DIA AT LINE 4 COL 32.
+           DISPLAY "-" AT LINE 4 COL 34.
+           DISPLAY MES AT LINE 4 COL 35.
+           DISPLAY "-" AT LINE 4 COL 37.
+           DISPLAY ANO AT LINE 4 COL 38.
+           DISPLAY HORAS AT LINE 4 COL 44.
+           DISPLAY ":" AT LINE 4 COL 46.
+           DISPLAY MINUTOS AT LINE 4 COL 47.
+
+
+       PIDE-TARJETA.
+           DISPLAY "Numero de tarjeta:" AT LINE 8 COL 15.
+           DISPLAY "Enter - Aceptar" AT LINE 24 COL 1.
+           DISPLAY "ESC - Salir" AT LINE 24 COL 65.
+
+           INITIALIZE TNUM.
+           ACCEPT TARJETA-ACCEPT-SCR ON EXCEPTION
+               IF ESC-PRESSED
+                   GO TO FIN-PROGRAMA
+               ELSE
+                   GO TO PIDE-TARJETA.
+
+           OPEN I-O TARJETAS.
+           IF FST NOT = 00
+               GO TO PSYS-ERR.
+           READ TARJETAS INVALID KEY GO TO PNOENCONTRADA.
+
+           OPEN I-O INTENTOS.
+           IF FSI NOT = 00
+               GO TO PSYS-ERR.
+           MOVE TNUM TO INUM.
+           READ INTENTOS INVALID KEY GO TO PSYS-ERR.
+
+       MOSTRAR-ESTADO.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+
+           IF TARJETA-ACTIVA
+               MOVE "ACTIVA" TO ESTADO-TEXTO
+           ELSE
+               IF TARJETA-BLOQUEADA
+                   MOVE "BLOQUEADA" TO ESTADO-TEXTO
+               ELSE
+                   MOVE "RETENIDA" TO ESTADO-TEXTO.
+
+           DISPLAY "Tarjeta:" AT LINE 8 COL 15.
+           DISPLAY TNUM AT LINE 8 COL 30.
+           DISPLAY "Estado actual:" AT LINE 9 COL 15.
+           DISPLAY ESTADO-TEXTO AT LINE 9 COL 30.
+           DISPLAY "Intentos restantes:" AT LINE 10 COL 15.
+           DISPLAY IINTENTOS AT LINE 10 COL 36.
+
+           DISPLAY "1 - Reiniciar intentos y desbloquear" AT LINE 13
+               COL 15.
+           DISPLAY "2 - Consultar otra tarjeta" AT LINE 14 COL 15.
+           DISPLAY "ESC - Salir" AT LINE 24 COL 65.
+
+       MENU-ACCEPT.
+           ACCEPT CHOICE AT LINE 24 COL 80 ON EXCEPTION
+               IF ESC-PRESSED
+                   GO TO CERRAR-DESCRIPTORES
+               ELSE
+                   GO TO MENU-ACCEPT.
+
+           IF CHOICE = 1
+               GO TO DESBLOQUEAR.
+
+           IF CHOICE = 2
+               CLOSE TARJETAS
+               CLOSE INTENTOS
+               PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA
+               GO TO PIDE-TARJETA.
+
+           GO TO MENU-ACCEPT.
+
+       DESBLOQUEAR.
+           PERFORM REINICIAR-INTENTOS THRU REINICIAR-INTENTOS.
+
+           SET TARJETA-ACTIVA TO TRUE.
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+           MOVE ANO TO TARJETA-MODIF-ANO.
+           MOVE MES TO TARJETA-MODIF-MES.
+           MOVE DIA TO TARJETA-MODIF-DIA.
+           MOVE HORAS TO TARJETA-MODIF-HOR.
+           MOVE MINUTOS TO TARJETA-MODIF-MIN.
+           MOVE SEGUNDOS TO TARJETA-MODIF-SEG.
+
+           REWRITE TAJETAREG INVALID KEY GO TO PSYS-ERR.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "La tarjeta ha sido desbloqueada" AT LINE 9 COL 24
+               WITH FOREGROUND-COLOR IS GREEN.
+           DISPLAY "Intentos repuestos a 3" AT LINE 10 COL 28
+               WITH FOREGROUND-COLOR IS GREEN.
+           DISPLAY "Enter - Aceptar" AT LINE 24 COL 33.
+
+       DESBLOQUEAR-ENTER.
+           ACCEPT CHOICE AT LINE 24 COL 80 ON EXCEPTION
+               IF ENTER-PRESSED
+                   GO TO CERRAR-DESCRIPTORES
+               ELSE
+                   GO TO DESBLOQUEAR-ENTER.
+
+           GO TO CERRAR-DESCRIPTORES.
+
+       REINICIAR-INTENTOS.
+           MOVE 3 TO IINTENTOS.
+           REWRITE INTENTOSREG INVALID KEY GO TO PSYS-ERR.
+
+       PNOENCONTRADA.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "No existe ninguna tarjeta con ese numero"
+               AT LINE 9 COL 20
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" AT LINE 24 COL 33.
+
+       PNOENCONTRADA-ENTER.
+           ACCEPT CHOICE AT LINE 24 COL 80 ON EXCEPTION
+               IF ENTER-PRESSED
+                   GO TO REINTENTAR-TARJETA
+               ELSE
+                   GO TO PNOENCONTRADA-ENTER.
+
+           GO TO REINTENTAR-TARJETA.
+
+       REINTENTAR-TARJETA.
+           CLOSE TARJETAS.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           GO TO PIDE-TARJETA.
+
+       PSYS-ERR.
+           CLOSE TARJETAS.
+           CLOSE INTENTOS.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ha ocurrido un error interno" AT LINE 9 COL 25
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" AT LINE 24 COL 33.
+
+       PSYS-ERR-ENTER.
+           ACCEPT CHOICE AT LINE 24 COL 80 ON EXCEPTION
+               IF ENTER-PRESSED
+                   GO TO FIN-PROGRAMA
+               ELSE
+                   GO TO PSYS-ERR-ENTER.
+
+           GO TO FIN-PROGRAMA.
+
+       CERRAR-DESCRIPTORES.
+           CLOSE TARJETAS.
+           CLOSE INTENTOS.
+
+       FIN-PROGRAMA.
+           STOP RUN.
