@@ -0,0 +1,495 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALTATARJ.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS KEYBOARD-STATUS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TARJETAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS TNUM
+           FILE STATUS IS FST.
+
+           SELECT INTENTOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS INUM
+           FILE STATUS IS FSI.
+
+           SELECT F-MOVIMIENTOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MOV-NUM
+           FILE STATUS IS FSM.
+
+           SELECT F-SALDOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SALDO-CTA-ID
+           FILE STATUS IS FSS.
+
+           SELECT F-SECUENCIA ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SEC-CLAVE
+           FILE STATUS IS FSQ.
+
+           SELECT F-CUENTAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CTA-TARJETA
+           FILE STATUS IS FSU.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TARJETAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "tarjetas.ubd".
+           COPY TAJETA.
+
+       FD INTENTOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "intentos.ubd".
+       01 INTENTOSREG.
+           02 INUM      PIC 9(16).
+           02 IINTENTOS PIC 9(1).
+
+       FD F-MOVIMIENTOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "movimientos.ubd".
+           COPY MOVIMIENTO.
+
+       FD F-SALDOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "saldos.ubd".
+       01 SALDO-REG.
+           02 SALDO-CTA-ID             PIC  9(16).
+           02 SALDO-ENT              PIC S9(9).
+           02 SALDO-DEC              PIC  9(2).
+
+       FD F-SECUENCIA
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "secuencia.ubd".
+       01 SECUENCIA-REG.
+           02 SEC-CLAVE               PIC  9(1).
+           02 SEC-ULTIMO-MOV-NUM      PIC  9(35).
+
+       FD F-CUENTAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "cuentas.ubd".
+       01 CUENTA-REG.
+           02 CTA-TARJETA             PIC  9(16).
+           02 CTA-ID                  PIC  9(16).
+
+
+       WORKING-STORAGE SECTION.
+       77 FST                      PIC  X(2).
+       77 FSI                      PIC  X(2).
+       77 FSM                      PIC  X(2).
+       77 FSS                      PIC  X(2).
+       77 FSQ                      PIC  X(2).
+       77 FSU                      PIC  X(2).
+
+       78 BLACK   VALUE 0.
+       78 BLUE    VALUE 1.
+       78 GREEN   VALUE 2.
+       78 CYAN    VALUE 3.
+       78 RED     VALUE 4.
+       78 MAGENTA VALUE 5.
+       78 YELLOW  VALUE 6.
+       78 WHITE   VALUE 7.
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO              PIC  9(4).
+               10 MES              PIC  9(2).
+               10 DIA              PIC  9(2).
+           05 HORA.
+               10 HORAS            PIC  9(2).
+               10 MINUTOS          PIC  9(2).
+               10 SEGUNDOS         PIC  9(2).
+               10 MILISEGUNDOS     PIC  9(2).
+           05 DIF-GMT              PIC S9(4).
+
+       01 KEYBOARD-STATUS           PIC 9(4).
+           88 ENTER-PRESSED          VALUE 0.
+           88 PGUP-PRESSED        VALUE 2001.
+           88 PGDN-PRESSED        VALUE 2002.
+           88 UP-ARROW-PRESSED    VALUE 2003.
+           88 DOWN-ARROW-PRESSED  VALUE 2004.
+           88 ESC-PRESSED         VALUE 2005.
+
+       77 CHOICE                   PIC  9(1).
+       77 PIN-CONFIRMA             PIC  9(4).
+       77 LAST-MOV-NUM             PIC  9(35).
+       77 SALDO-INICIAL-ENT        PIC  9(7).
+       77 SALDO-INICIAL-DEC        PIC  9(2).
+       77 CON                      PIC X(35) VALUE "Apertura de cuenta".
+
+       77 CUENTA-EXISTENTE         PIC  9(16).
+       77 TNUM-GUARDADO            PIC  9(16).
+       77 CTA-ID-NUEVA             PIC  9(16).
+       77 CENT-SALDO-EXIST         PIC S9(11).
+       77 CENT-SALDO-NUEVO         PIC S9(11).
+       77 SALDO-RESULTANTE-ENT     PIC S9(9).
+       77 SALDO-RESULTANTE-DEC     PIC  9(2).
+
+       SCREEN SECTION.
+       01 BLANK-SCREEN.
+           05 FILLER LINE 1 BLANK SCREEN BACKGROUND-COLOR BLACK.
+
+       01 ALTA-ACCEPT.
+           05 TARJETA-ACCEPT BLANK ZERO LINE 08 COL 50
+               PIC 9(16) USING TNUM.
+           05 TITULAR-ACCEPT AUTO LINE 09 COL 50
+               PIC X(35) USING TITULAR.
+           05 PIN-ACCEPT BLANK ZERO SECURE LINE 10 COL 50
+               PIC 9(4) USING TPIN.
+           05 PIN-CONFIRMA-ACCEPT BLANK ZERO SECURE LINE 11 COL 50
+               PIC 9(4) USING PIN-CONFIRMA.
+           05 SALDO-ENT-ACCEPT BLANK ZERO LINE 12 COL 50
+               PIC 9(7) USING SALDO-INICIAL-ENT.
+           05 SALDO-DEC-ACCEPT BLANK ZERO LINE 12 COL 60
+               PIC 9(2) USING SALDO-INICIAL-DEC.
+           05 CUENTA-EXISTENTE-ACCEPT BLANK ZERO LINE 13 COL 50
+               PIC 9(16) USING CUENTA-EXISTENTE.
+
+
+       PROCEDURE DIVISION.
+       IMPRIMIR-CABECERA.
+
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'
+           SET ENVIRONMENT 'COB_SCREEN_ESC'        TO 'Y'
+
+           DISPLAY BLANK-SCREEN.
+
+           DISPLAY "UnizarBank - Alta de tarjetas" AT LINE 2 COL 26
+               WITH FOREGROUND-COLOR IS BLUE.
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           DISPLAY DIA AT LINE 4 COL 32.
+           DISPLAY "-" AT LINE 4 COL 34.
+           DISPLAY MES AT LINE 4 COL 35.
+           DISPLAY "-" AT LINE 4 COL 37.
+           DISPLAY ANO AT LINE 4 COL 38.
+           DISPLAY HORAS AT LINE 4 COL 44.
+           DISPLAY ":" AT LINE 4 COL 46.
+           DISPLAY MINUTOS AT LINE 4 COL 47.
+
+
+       PIDE-DATOS.
+           INITIALIZE TNUM.
+           INITIALIZE TITULAR.
+           INITIALIZE TPIN.
+           INITIALIZE PIN-CONFIRMA.
+           INITIALIZE SALDO-INICIAL-ENT.
+           INITIALIZE SALDO-INICIAL-DEC.
+           INITIALIZE CUENTA-EXISTENTE.
+
+           DISPLAY "Numero de tarjeta nueva:" AT LINE 8 COL 15.
+           DISPLAY "Nombre del titular:" AT LINE 9 COL 15.
+           DISPLAY "Clave PIN:" AT LINE 10 COL 15.
+           DISPLAY "Repita la clave PIN:" AT LINE 11 COL 15.
+           DISPLAY "Saldo de apertura:" AT LINE 12 COL 15.
+           DISPLAY "Cuenta existente a la que vincular (en blanco = "
+               "nueva):" AT LINE 13 COL 15.
+           DISPLAY "Enter - Aceptar" AT LINE 24 COL 1.
+           DISPLAY "ESC - Salir" AT LINE 24 COL 65.
+
+           ACCEPT ALTA-ACCEPT ON EXCEPTION
+               IF ESC-PRESSED
+                   GO TO FIN-PROGRAMA
+               ELSE
+                   GO TO PIDE-DATOS.
+
+           IF TPIN NOT = PIN-CONFIRMA
+               GO TO PPIN-ERR.
+
+       RESOLVER-CUENTA.
+           IF CUENTA-EXISTENTE = 0
+               MOVE TNUM TO CTA-ID-NUEVA
+               GO TO ALTA-TARJETA.
+
+           MOVE TNUM TO TNUM-GUARDADO.
+
+           OPEN INPUT TARJETAS.
+           IF FST NOT = 00
+               GO TO PSYS-ERR.
+
+           MOVE CUENTA-EXISTENTE TO TNUM.
+           READ TARJETAS INVALID KEY GO TO CUENTA-INEXISTENTE.
+
+           CLOSE TARJETAS.
+
+           MOVE TNUM-GUARDADO TO TNUM.
+
+           PERFORM RESOLVER-CTA-ID-CUENTA THRU RESOLVER-CTA-ID-CUENTA.
+
+       ALTA-TARJETA.
+           OPEN I-O TARJETAS.
+           IF FST NOT = 00
+               GO TO PSYS-ERR.
+
+           SET TARJETA-ACTIVA TO TRUE.
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+           MOVE ANO TO TARJETA-ALTA-ANO.
+           MOVE MES TO TARJETA-ALTA-MES.
+           MOVE DIA TO TARJETA-ALTA-DIA.
+           MOVE HORAS TO TARJETA-ALTA-HOR.
+           MOVE MINUTOS TO TARJETA-ALTA-MIN.
+           MOVE SEGUNDOS TO TARJETA-ALTA-SEG.
+           MOVE TARJETA-ALTA TO TARJETA-MODIF.
+
+           WRITE TAJETAREG INVALID KEY GO TO PDUPLICADA.
+
+           CLOSE TARJETAS.
+
+           OPEN I-O INTENTOS.
+           IF FSI NOT = 00
+               GO TO PSYS-ERR.
+
+           MOVE TNUM TO INUM.
+           MOVE 3 TO IINTENTOS.
+           WRITE INTENTOSREG INVALID KEY GO TO PSYS-ERR.
+
+           CLOSE INTENTOS.
+
+       ESCRIBIR-CUENTA.
+           OPEN I-O F-CUENTAS.
+           IF FSU = 35
+               OPEN OUTPUT F-CUENTAS
+               CLOSE F-CUENTAS
+               OPEN I-O F-CUENTAS
+           END-IF.
+           IF FSU <> 00
+               GO TO PSYS-ERR.
+
+           MOVE TNUM TO CTA-TARJETA.
+           MOVE CTA-ID-NUEVA TO CTA-ID.
+           WRITE CUENTA-REG INVALID KEY GO TO PSYS-ERR.
+
+           CLOSE F-CUENTAS.
+
+       BUSCAR-ULTIMO-MOV.
+           PERFORM SIGUIENTE-MOV-NUM THRU SIGUIENTE-MOV-NUM-EXIT.
+
+       ESCRIBIR-APERTURA.
+           PERFORM ACTUALIZAR-SALDO THRU CIERRE-ACTUALIZAR-SALDO.
+
+           OPEN I-O F-MOVIMIENTOS.
+           IF FSM NOT = 00
+               GO TO PSYS-ERR.
+
+           MOVE LAST-MOV-NUM     TO MOV-NUM.
+           MOVE TNUM             TO MOV-TARJETA.
+           MOVE ANO              TO MOV-ANO.
+           MOVE MES              TO MOV-MES.
+           MOVE DIA              TO MOV-DIA.
+           MOVE HORAS            TO MOV-HOR.
+           MOVE MINUTOS          TO MOV-MIN.
+           MOVE SEGUNDOS         TO MOV-SEG.
+
+           MOVE SALDO-INICIAL-ENT TO MOV-IMPORTE-ENT.
+           MOVE SALDO-INICIAL-DEC TO MOV-IMPORTE-DEC.
+
+           MOVE CON              TO MOV-CONCEPTO.
+
+           MOVE SALDO-RESULTANTE-ENT TO MOV-SALDOPOS-ENT.
+           MOVE SALDO-RESULTANTE-DEC TO MOV-SALDOPOS-DEC.
+
+           MOVE ANO TO MOV-ALTA-ANO.
+           MOVE MES TO MOV-ALTA-MES.
+           MOVE DIA TO MOV-ALTA-DIA.
+           MOVE HORAS TO MOV-ALTA-HOR.
+           MOVE MINUTOS TO MOV-ALTA-MIN.
+           MOVE SEGUNDOS TO MOV-ALTA-SEG.
+           MOVE MOV-ALTA TO MOV-MODIF.
+
+           WRITE MOVIMIENTO-REG INVALID KEY GO TO PSYS-ERR.
+           CLOSE F-MOVIMIENTOS.
+
+           GO TO CONFIRMACION.
+
+       RESOLVER-CTA-ID-CUENTA.
+           OPEN I-O F-CUENTAS.
+           IF FSU = 35
+               OPEN OUTPUT F-CUENTAS
+               CLOSE F-CUENTAS
+               OPEN I-O F-CUENTAS
+           END-IF.
+           IF FSU <> 00
+               GO TO PSYS-ERR.
+
+           MOVE CUENTA-EXISTENTE TO CTA-TARJETA.
+           READ F-CUENTAS
+               INVALID KEY
+                   MOVE CUENTA-EXISTENTE TO CTA-ID
+                   WRITE CUENTA-REG INVALID KEY GO TO PSYS-ERR
+           END-READ.
+
+           MOVE CTA-ID TO CTA-ID-NUEVA.
+
+           CLOSE F-CUENTAS.
+
+       ACTUALIZAR-SALDO.
+           OPEN I-O F-SALDOS.
+           IF FSS = 35
+               OPEN OUTPUT F-SALDOS
+               CLOSE F-SALDOS
+               OPEN I-O F-SALDOS
+           END-IF.
+           IF FSS <> 00
+               GO TO PSYS-ERR.
+
+           MOVE CTA-ID-NUEVA TO SALDO-CTA-ID.
+           READ F-SALDOS
+               INVALID KEY
+                   MOVE SALDO-INICIAL-ENT TO SALDO-ENT
+                   MOVE SALDO-INICIAL-DEC TO SALDO-DEC
+                   WRITE SALDO-REG INVALID KEY GO TO PSYS-ERR
+                   GO TO CIERRE-ACTUALIZAR-SALDO
+           END-READ.
+
+           COMPUTE CENT-SALDO-EXIST = (SALDO-ENT * 100) + SALDO-DEC.
+           COMPUTE CENT-SALDO-NUEVO = CENT-SALDO-EXIST
+               + (SALDO-INICIAL-ENT * 100) + SALDO-INICIAL-DEC.
+
+           COMPUTE SALDO-ENT = CENT-SALDO-NUEVO / 100.
+           MOVE FUNCTION MOD(CENT-SALDO-NUEVO, 100) TO SALDO-DEC.
+
+           REWRITE SALDO-REG INVALID KEY GO TO PSYS-ERR.
+
+       CIERRE-ACTUALIZAR-SALDO.
+           MOVE SALDO-ENT TO SALDO-RESULTANTE-ENT.
+           MOVE SALDO-DEC TO SALDO-RESULTANTE-DEC.
+
+           CLOSE F-SALDOS.
+
+       SIGUIENTE-MOV-NUM.
+           OPEN I-O F-SECUENCIA.
+           IF FSQ = 35
+               OPEN OUTPUT F-SECUENCIA
+               CLOSE F-SECUENCIA
+               OPEN I-O F-SECUENCIA
+           END-IF.
+           IF FSQ <> 00
+               GO TO PSYS-ERR.
+
+           MOVE 1 TO SEC-CLAVE.
+           READ F-SECUENCIA
+               INVALID KEY
+                   MOVE 0 TO SEC-ULTIMO-MOV-NUM
+                   WRITE SECUENCIA-REG INVALID KEY GO TO PSYS-ERR
+           END-READ.
+
+           ADD 1 TO SEC-ULTIMO-MOV-NUM.
+           MOVE SEC-ULTIMO-MOV-NUM TO LAST-MOV-NUM.
+
+           REWRITE SECUENCIA-REG INVALID KEY GO TO PSYS-ERR.
+
+           CLOSE F-SECUENCIA.
+
+       SIGUIENTE-MOV-NUM-EXIT.
+           EXIT.
+
+       CONFIRMACION.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Tarjeta dada de alta correctamente" AT LINE 9
+               COL 22 WITH FOREGROUND-COLOR IS GREEN.
+           DISPLAY "Numero de tarjeta:" AT LINE 11 COL 20.
+           DISPLAY TNUM AT LINE 11 COL 40.
+           DISPLAY "Enter - Aceptar" AT LINE 24 COL 33.
+
+       CONFIRMACION-ENTER.
+           ACCEPT CHOICE AT LINE 24 COL 80 ON EXCEPTION
+               IF ENTER-PRESSED
+                   GO TO FIN-PROGRAMA
+               ELSE
+                   GO TO CONFIRMACION-ENTER.
+
+           GO TO FIN-PROGRAMA.
+
+       PPIN-ERR.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Las claves PIN introducidas no coinciden"
+               AT LINE 9 COL 20
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" AT LINE 24 COL 33.
+
+       PPIN-ERR-ENTER.
+           ACCEPT CHOICE AT LINE 24 COL 80 ON EXCEPTION
+               IF ENTER-PRESSED
+                   GO TO REINTENTAR-ALTA
+               ELSE
+                   GO TO PPIN-ERR-ENTER.
+
+           GO TO REINTENTAR-ALTA.
+
+       PDUPLICADA.
+           CLOSE TARJETAS.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ya existe una tarjeta con ese numero"
+               AT LINE 9 COL 22
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" AT LINE 24 COL 33.
+
+       PDUPLICADA-ENTER.
+           ACCEPT CHOICE AT LINE 24 COL 80 ON EXCEPTION
+               IF ENTER-PRESSED
+                   GO TO REINTENTAR-ALTA
+               ELSE
+                   GO TO PDUPLICADA-ENTER.
+
+           GO TO REINTENTAR-ALTA.
+
+       CUENTA-INEXISTENTE.
+           CLOSE TARJETAS.
+           MOVE TNUM-GUARDADO TO TNUM.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "La cuenta indicada no existe" AT LINE 9 COL 25
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" AT LINE 24 COL 33.
+
+       CUENTA-INEXISTENTE-ENTER.
+           ACCEPT CHOICE AT LINE 24 COL 80 ON EXCEPTION
+               IF ENTER-PRESSED
+                   GO TO REINTENTAR-ALTA
+               ELSE
+                   GO TO CUENTA-INEXISTENTE-ENTER.
+
+           GO TO REINTENTAR-ALTA.
+
+       REINTENTAR-ALTA.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           GO TO PIDE-DATOS.
+
+       PSYS-ERR.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ha ocurrido un error interno" AT LINE 9 COL 25
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" AT LINE 24 COL 33.
+
+       PSYS-ERR-ENTER.
+           ACCEPT CHOICE AT LINE 24 COL 80 ON EXCEPTION
+               IF ENTER-PRESSED
+                   GO TO FIN-PROGRAMA
+               ELSE
+                   GO TO PSYS-ERR-ENTER.
+
+           GO TO FIN-PROGRAMA.
+
+       FIN-PROGRAMA.
+           STOP RUN.
