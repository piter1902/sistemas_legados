@@ -14,50 +14,16 @@
            RECORD KEY IS MOV-NUM
            FILE STATUS IS FSM.
 
-           SELECT F-PROGRAMADAS ASSIGN TO DISK
-           ORGANIZATION IS INDEXED
-           ACCESS MODE IS DYNAMIC
-           RECORD KEY IS PROG-NUM
-           FILE STATUS IS FSP.
-
 
        DATA DIVISION.
        FILE SECTION.
        FD F-MOVIMIENTOS
            LABEL RECORD STANDARD
            VALUE OF FILE-ID IS "movimientos.ubd".
-       01 MOVIMIENTO-REG.
-           02 MOV-NUM               PIC  9(35).
-           02 MOV-TARJETA           PIC  9(16).
-           02 MOV-ANO               PIC   9(4).
-           02 MOV-MES               PIC   9(2).
-           02 MOV-DIA               PIC   9(2).
-           02 MOV-HOR               PIC   9(2).
-           02 MOV-MIN               PIC   9(2).
-           02 MOV-SEG               PIC   9(2).
-           02 MOV-IMPORTE-ENT       PIC  S9(7).
-           02 MOV-IMPORTE-DEC       PIC   9(2).
-           02 MOV-CONCEPTO          PIC  X(35).
-           02 MOV-SALDOPOS-ENT      PIC  S9(9).
-           02 MOV-SALDOPOS-DEC      PIC   9(2).
-       
-       FD F-PROGRAMADAS
-           LABEL RECORD STANDARD
-           VALUE OF FILE-ID IS "programadas.ubd".
-       01 PROGRAMADA-REG.
-           02 PROG-NUM               PIC  9(35).
-           02 PROG-ORIGEN            PIC  9(16).
-           02 PROG-DESTINO           PIC  9(16).
-           02 PROG-ANO               PIC   9(4).
-           02 PROG-MES               PIC   9(2).
-           02 PROG-DIA               PIC   9(2).
-           02 PROG-IMPORTE-ENT       PIC  S9(7).
-           02 PROG-IMPORTE-DEC       PIC   9(2).  
-           02 MENSUAL                PIC   9(1).  
+           COPY MOVIMIENTO.
 
        WORKING-STORAGE SECTION.
        77 FSM                       PIC   X(2).
-       77 FSP                       PIC   X(2).
 
        78 BLACK                     VALUE    0.
        78 BLUE                      VALUE    1.
@@ -88,50 +54,146 @@
            88 DOWN-ARROW-PRESSED    VALUE 2004.
            88 ESC-PRESSED           VALUE 2005.
        77 PRESSED-KEY               PIC   9(4) BLANK ZERO.
-       77 PROG-VALIDA               PIC   9(1).
-       77 FECHA-HOY                 PIC   9(8). 
-       77 FECHA-PROG                PIC   9(8).
-       77 LAST-MOV-NUM              PIC   9(35). 
 
-       PROCEDURE DIVISION.
+       77 LAST-MOV-NUM              PIC   9(35).
+
+       *> Ventana de movimientos actualmente visibles en pantalla,
+       *> del mas reciente (indice 1) al mas antiguo.
+       77 MAX-FILAS                 PIC   99      VALUE 10.
+       77 MOV-EN-PANTALLA           PIC   99      VALUE 0.
+       01 TABLA-PANTALLA.
+           05 REGISTROS-EN-PANTALLA PIC 9(35) OCCURS 10 TIMES.
+
+       77 CONTADOR                  PIC   99.
+       77 ITERACIONES               PIC   99.
+       77 COPIA-MOV                 PIC   9(35).
+       77 MOV-VALIDO                PIC   9(1).
+
+       77 LINEA-MOV-ACTUAL          PIC   99.
+       77 MODULO-LIN-ACTUAL         PIC   9.
+
+       77 IMPORTE-SIGNO             PIC  S9(7).
+
+       LINKAGE SECTION.
+       77 TNUM                      PIC  9(16).
+
+       SCREEN SECTION.
+       01 BLANK-SCREEN.
+           05 FILLER LINE 1 BLANK SCREEN BACKGROUND-COLOR BLACK.
+
+       01 FILA-MOVIMIENTO-PAR.
+           05 FILLER LINE LINEA-MOV-ACTUAL COL 12
+               PIC 9999/99/99 FROM MOV-ANO
+               FOREGROUND-COLOR WHITE BACKGROUND-COLOR BLUE.
+           05 FILLER LINE LINEA-MOV-ACTUAL COL 22
+               PIC X(35) FROM MOV-CONCEPTO
+               FOREGROUND-COLOR WHITE BACKGROUND-COLOR BLUE.
+           05 FILLER LINE LINEA-MOV-ACTUAL SIGN IS LEADING SEPARATE
+               COL 58 PIC -9(7) FROM IMPORTE-SIGNO
+               FOREGROUND-COLOR WHITE BACKGROUND-COLOR BLUE.
+           05 FILLER LINE LINEA-MOV-ACTUAL COL 66 VALUE "."
+               FOREGROUND-COLOR WHITE BACKGROUND-COLOR BLUE.
+           05 FILLER LINE LINEA-MOV-ACTUAL COL 67
+               PIC 99 FROM MOV-IMPORTE-DEC
+               FOREGROUND-COLOR WHITE BACKGROUND-COLOR BLUE.
+
+       01 FILA-MOVIMIENTO-IMPAR.
+           05 FILLER LINE LINEA-MOV-ACTUAL COL 12
+               PIC 9999/99/99 FROM MOV-ANO.
+           05 FILLER LINE LINEA-MOV-ACTUAL COL 22
+               PIC X(35) FROM MOV-CONCEPTO.
+           05 FILLER LINE LINEA-MOV-ACTUAL SIGN IS LEADING SEPARATE
+               COL 58 PIC -9(7) FROM IMPORTE-SIGNO.
+           05 FILLER LINE LINEA-MOV-ACTUAL COL 66 VALUE ".".
+           05 FILLER LINE LINEA-MOV-ACTUAL COL 67
+               PIC 99 FROM MOV-IMPORTE-DEC.
+
+
+       PROCEDURE DIVISION USING TNUM.
        IMPRIMIR-CABECERA.
 
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+
+           DISPLAY BLANK-SCREEN.
+           DISPLAY "Cajero Automatico UnizarBank" AT LINE 2 COL 26
+               WITH FOREGROUND-COLOR IS CYAN.
+
            MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
 
+           DISPLAY DIA AT LINE 4 COL 32.
+           DISPLAY "-" AT LINE 4 COL 34.
+           DISPLAY MES AT LINE 4 COL 35.
+           DISPLAY "-" AT LINE 4 COL 37.
+           DISPLAY ANO AT LINE 4 COL 38.
+           DISPLAY HORAS AT LINE 4 COL 44.
+           DISPLAY ":" AT LINE 4 COL 46.
+           DISPLAY MINUTOS AT LINE 4 COL 47.
+
+           DISPLAY "Movimientos" AT LINE 6 COL 34.
 
        PCONSULTA-MOV.
 
            OPEN INPUT F-MOVIMIENTOS.
                IF FSM <> 00
                    GO TO PSYS-ERR.
-             
-           OPEN INPUT F-PROGRAMADAS.
-               IF FSM <> 00
-                   GO TO PSYS-ERR.
 
+           *> Buscamos el movimiento mas reciente de esta tarjeta,
+           *> igual que hace BANK4/BANK5/BANK7 para localizar el
+           *> ultimo movimiento propio de un usuario.
+       BUSCAR-ULTIMO-MOV.
+           MOVE 0 TO LAST-MOV-NUM.
+           MOVE 0 TO MOV-NUM.
 
-       LEER-PRIMEROS.
-           READ F-PROGRAMADAS NEXT RECORD AT END GO WAIT-ORDER.
-               *> Registro cargado
-               MOVE 1 TO PROG-VALIDA.
+       LEER-ULTIMO-MOV.
+           READ F-MOVIMIENTOS NEXT RECORD
+               AT END GO TO ULTIMO-MOV-ENCONTRADO.
+
+               IF MOV-TARJETA = TNUM
+                   IF LAST-MOV-NUM < MOV-NUM
+                       MOVE MOV-NUM TO LAST-MOV-NUM.
+               GO TO LEER-ULTIMO-MOV.
+
+       ULTIMO-MOV-ENCONTRADO.
+           IF LAST-MOV-NUM = 0
+               GO TO SIN-MOVIMIENTOS.
+
+           MOVE LAST-MOV-NUM TO MOV-NUM.
+           START F-MOVIMIENTOS KEY IS NOT LESS THAN MOV-NUM
+               INVALID KEY GO TO SIN-MOVIMIENTOS.
 
+           MOVE 0 TO MOV-EN-PANTALLA.
+
+           *> Cargamos la ventana inicial con los movimientos mas
+           *> recientes de la tarjeta, del mas nuevo al mas viejo.
+       CARGAR-INICIAL.
+           READ F-MOVIMIENTOS PREVIOUS RECORD
+               AT END GO TO INICIAL-LISTA.
+
+               MOVE 1 TO MOV-VALIDO.
                PERFORM FILTRADO THRU FILTRADO.
-       LECTURA-SALDO.
-               IF PROG-VALIDA = 1
-                   MOVE 0 TO LAST-MOV-NUM.
-                   READ F-MOVIMIENTOS NEXT RECORD AT END GO ESCRIBIR-TRANSFERENCIA.
-                   IF MOV-TARJETA = PROG-ORIGEN
-                       IF LAST-MOV-NUM < MOV-NUM
-                           MOVE MOV-NUM TO LAST-MOV-NUM.
-                       GO LECTURA-SALDO.
-
-       
-       ESCRIBIR-TRANSFERENCIA
-           
+
+               IF MOV-VALIDO = 1
+                   ADD 1 TO MOV-EN-PANTALLA
+                   MOVE MOV-NUM TO
+                       REGISTROS-EN-PANTALLA(MOV-EN-PANTALLA).
+
+               IF MOV-EN-PANTALLA < MAX-FILAS
+                   GO TO CARGAR-INICIAL.
+
+       INICIAL-LISTA.
+           IF MOV-EN-PANTALLA = 0
+               GO TO SIN-MOVIMIENTOS.
+
+           PERFORM MOSTRAR-TABLA THRU MOSTRAR-TABLA.
+           GO TO WAIT-ORDER.
+
 
        WAIT-ORDER.
 
-           ACCEPT PRESSED-KEY AT LINE 24 COL 80 ON EXCEPTION 
+           DISPLAY "AvPag/RePag - Desplazar   Esc - Salir"
+               AT LINE 24 COL 20.
+
+           ACCEPT PRESSED-KEY AT LINE 24 COL 80 ON EXCEPTION
 
               IF ESC-PRESSED THEN
                   CLOSE F-MOVIMIENTOS
@@ -201,6 +263,9 @@
                END-IF
            END-IF.
 
+           *> Desplaza la ventana una fila hacia movimientos mas
+           *> viejos: descarta el mas reciente (fila 1) y añade el
+           *> recien leido al final.
        REORDENAR-1.
            MOVE 2 TO CONTADOR.
            MOVE MOV-EN-PANTALLA TO ITERACIONES.
@@ -218,13 +283,15 @@
 
            GO TO WAIT-ORDER.
 
+           *> Desplaza la ventana una fila hacia movimientos mas
+           *> nuevos: descarta el mas viejo (ultima fila) y añade el
+           *> recien leido al principio.
        REORDENAR-2.
            MOVE MOV-EN-PANTALLA TO CONTADOR.
            SUBTRACT 1 FROM CONTADOR.
            MOVE MOV-EN-PANTALLA TO ITERACIONES.
            SUBTRACT 1 FROM ITERACIONES.
 
-
            PERFORM ITERACIONES TIMES
                MOVE REGISTROS-EN-PANTALLA(CONTADOR) TO COPIA-MOV
                ADD 1 TO CONTADOR
@@ -239,6 +306,8 @@
            GO TO WAIT-ORDER.
 
        MOSTRAR-TABLA.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+
            MOVE 8 TO LINEA-MOV-ACTUAL.
            MOVE 1 TO CONTADOR.
 
@@ -253,6 +322,35 @@
        READ-MOVIMIENTO.
            READ F-MOVIMIENTOS INVALID KEY GO TO PSYS-ERR.
 
+       MOSTRAR-MOVIMIENTO.
+
+           MOVE FUNCTION MOD(LINEA-MOV-ACTUAL, 2)
+               TO MODULO-LIN-ACTUAL.
+
+           MOVE MOV-IMPORTE-ENT TO IMPORTE-SIGNO.
+
+           IF MODULO-LIN-ACTUAL = 0
+               DISPLAY FILA-MOVIMIENTO-PAR
+           ELSE
+               DISPLAY FILA-MOVIMIENTO-IMPAR.
+
+           *> Solo se muestran los movimientos propios de la tarjeta.
+       FILTRADO.
+           IF MOV-TARJETA = TNUM
+               MOVE 1 TO MOV-VALIDO
+           ELSE
+               MOVE 0 TO MOV-VALIDO.
+
+       SIN-MOVIMIENTOS.
+           CLOSE F-MOVIMIENTOS.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "No existen movimientos para esta tarjeta"
+               AT LINE 11 COL 19.
+           DISPLAY "Enter - Aceptar" AT LINE 24 COL 33.
+
+           GO TO EXIT-ENTER.
+
        PSYS-ERR.
            CLOSE F-MOVIMIENTOS.
 
@@ -271,30 +369,3 @@
                EXIT PROGRAM
            ELSE
                GO TO EXIT-ENTER.
-
-
-       FILTRADO.
-
-           COMPUTE FECHA-HOY = (ANO * 10000)
-                               + (MES * 100)
-                               + DIA.
-                              
-           COMPUTE FECHA-PROG = (PROG-ANO * 10000)
-                               + (PROG-MES * 100)
-                               + PROG-DIA.
-
-           IF FECHA-HOY >= FECHA-PROG
-               MOVE 1 TO PROG-VALIDA
-           ELSE
-               MOVE 0 TO PROG-VALIDA.
-
-
-       MOSTRAR-MOVIMIENTO.
-
-           MOVE FUNCTION MOD(LINEA-MOV-ACTUAL, 2)
-               TO MODULO-LIN-ACTUAL.
-
-           IF MODULO-LIN-ACTUAL = 0
-               DISPLAY FILA-MOVIMIENTO-PAR
-           ELSE
-               DISPLAY FILA-MOVIMIENTO-IMPAR.
