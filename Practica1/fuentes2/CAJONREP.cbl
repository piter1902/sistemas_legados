@@ -0,0 +1,211 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CAJONREP.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS KEYBOARD-STATUS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-CAJON ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CAJ-DENOM
+           FILE STATUS IS FSC.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-CAJON
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "cajon.ubd".
+       01 CAJON-REG.
+           02 CAJ-DENOM                PIC 9(3).
+           02 CAJ-CANTIDAD             PIC 9(7).
+
+
+       WORKING-STORAGE SECTION.
+       77 FSC                      PIC  X(2).
+
+       78 BLACK   VALUE 0.
+       78 BLUE    VALUE 1.
+       78 GREEN   VALUE 2.
+       78 CYAN    VALUE 3.
+       78 RED     VALUE 4.
+       78 MAGENTA VALUE 5.
+       78 YELLOW  VALUE 6.
+       78 WHITE   VALUE 7.
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO              PIC 9(4).
+               10 MES              PIC 9(2).
+               10 DIA              PIC 9(2).
+           05 HORA.
+               10 HORAS            PIC 9(2).
+               10 MINUTOS          PIC 9(2).
+               10 SEGUNDOS         PIC 9(2).
+               10 MILISEGUNDOS     PIC 9(2).
+           05 DIF-GMT              PIC S9(4).
+
+       01 KEYBOARD-STATUS           PIC 9(4).
+           88 ENTER-PRESSED          VALUE 0.
+           88 PGUP-PRESSED        VALUE 2001.
+           88 PGDN-PRESSED        VALUE 2002.
+           88 UP-ARROW-PRESSED    VALUE 2003.
+           88 DOWN-ARROW-PRESSED  VALUE 2004.
+           88 ESC-PRESSED         VALUE 2005.
+
+       77 DENOM-USUARIO            PIC 9(3).
+       77 CANTIDAD-USUARIO         PIC 9(7).
+       77 CHOICE                   PIC 9(1).
+
+       SCREEN SECTION.
+       01 BLANK-SCREEN.
+           05 FILLER LINE 1 BLANK SCREEN BACKGROUND-COLOR BLACK.
+
+       01 DENOM-ACCEPT-SCR.
+           05 FILLER BLANK ZERO LINE 09 COL 40
+               PIC 9(3) USING DENOM-USUARIO.
+
+       01 CANTIDAD-ACCEPT-SCR.
+           05 FILLER BLANK ZERO LINE 10 COL 40
+               PIC 9(7) USING CANTIDAD-USUARIO.
+
+
+       PROCEDURE DIVISION.
+       IMPRIMIR-CABECERA.
+
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'
+           SET ENVIRONMENT 'COB_SCREEN_ESC'        TO 'Y'
+
+           DISPLAY BLANK-SCREEN.
+
+           DISPLAY "UnizarBank - Reposicion de cajero" AT LINE 2
+               COL 22 WITH FOREGROUND-COLOR IS BLUE.
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           DISPLAY DIA AT LINE 4 COL 32.
+           DISPLAY "-" AT LINE 4 COL 34.
+           DISPLAY MES AT LINE 4 COL 35.
+           DISPLAY "-" AT LINE 4 COL 37.
+           DISPLAY ANO AT LINE 4 COL 38.
+           DISPLAY HORAS AT LINE 4 COL 44.
+           DISPLAY ":" AT LINE 4 COL 46.
+           DISPLAY MINUTOS AT LINE 4 COL 47.
+
+
+       PIDE-DENOMINACION.
+           DISPLAY "Denominacion a reponer (100,50,20,10,5):" AT
+               LINE 9 COL 15.
+           DISPLAY "Numero de billetes a anadir:" AT LINE 10 COL 15.
+           DISPLAY "Enter - Aceptar" AT LINE 24 COL 1.
+           DISPLAY "ESC - Salir" AT LINE 24 COL 65.
+
+           INITIALIZE DENOM-USUARIO.
+           ACCEPT DENOM-ACCEPT-SCR ON EXCEPTION
+               IF ESC-PRESSED
+                   GO TO FIN-PROGRAMA
+               ELSE
+                   GO TO PIDE-DENOMINACION.
+
+           IF DENOM-USUARIO NOT = 100
+               AND DENOM-USUARIO NOT = 50
+               AND DENOM-USUARIO NOT = 20
+               AND DENOM-USUARIO NOT = 10
+               AND DENOM-USUARIO NOT = 5
+               GO TO DENOM-INVALIDA.
+
+           INITIALIZE CANTIDAD-USUARIO.
+           ACCEPT CANTIDAD-ACCEPT-SCR ON EXCEPTION
+               IF ESC-PRESSED
+                   GO TO FIN-PROGRAMA
+               ELSE
+                   GO TO PIDE-DENOMINACION.
+
+           PERFORM REPONER-CAJON THRU REPONER-CAJON.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Reposicion registrada correctamente" AT LINE 9
+               COL 22 WITH FOREGROUND-COLOR IS GREEN.
+           DISPLAY "Billetes de " AT LINE 10 COL 22.
+           DISPLAY DENOM-USUARIO AT LINE 10 COL 34.
+           DISPLAY "EUR ahora en cajon: " AT LINE 10 COL 38.
+           DISPLAY CAJ-CANTIDAD AT LINE 10 COL 58.
+           DISPLAY "Enter - Aceptar" AT LINE 24 COL 33.
+
+       REPOSICION-ENTER.
+           ACCEPT CHOICE AT LINE 24 COL 80 ON EXCEPTION
+               IF ENTER-PRESSED
+                   PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA
+                   GO TO PIDE-DENOMINACION
+               ELSE
+                   GO TO REPOSICION-ENTER.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           GO TO PIDE-DENOMINACION.
+
+       REPONER-CAJON.
+           OPEN I-O F-CAJON.
+           IF FSC = 35
+               OPEN OUTPUT F-CAJON
+               CLOSE F-CAJON
+               OPEN I-O F-CAJON
+           END-IF.
+           IF FSC <> 00
+               GO TO PSYS-ERR.
+
+           MOVE DENOM-USUARIO TO CAJ-DENOM.
+           READ F-CAJON
+               INVALID KEY
+                   MOVE 0 TO CAJ-CANTIDAD
+           END-READ.
+
+           ADD CANTIDAD-USUARIO TO CAJ-CANTIDAD.
+
+           REWRITE CAJON-REG
+               INVALID KEY WRITE CAJON-REG INVALID KEY GO TO PSYS-ERR
+           END-REWRITE.
+
+           CLOSE F-CAJON.
+
+       DENOM-INVALIDA.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Denominacion no valida" AT LINE 9 COL 24
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" AT LINE 24 COL 33.
+
+       DENOM-INVALIDA-ENTER.
+           ACCEPT CHOICE AT LINE 24 COL 80 ON EXCEPTION
+               IF ENTER-PRESSED
+                   PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA
+                   GO TO PIDE-DENOMINACION
+               ELSE
+                   GO TO DENOM-INVALIDA-ENTER.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           GO TO PIDE-DENOMINACION.
+
+       PSYS-ERR.
+           CLOSE F-CAJON.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ha ocurrido un error interno" AT LINE 9 COL 25
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" AT LINE 24 COL 33.
+
+       PSYS-ERR-ENTER.
+           ACCEPT CHOICE AT LINE 24 COL 80 ON EXCEPTION
+               IF ENTER-PRESSED
+                   GO TO FIN-PROGRAMA
+               ELSE
+                   GO TO PSYS-ERR-ENTER.
+
+           GO TO FIN-PROGRAMA.
+
+       FIN-PROGRAMA.
+           STOP RUN.
