@@ -20,44 +20,121 @@
            RECORD KEY IS PROG-NUM
            FILE STATUS IS FSP.
 
+           SELECT F-SALDOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SALDO-CTA-ID
+           FILE STATUS IS FSS.
+
+           SELECT F-PENDIENTE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS PEND-CLAVE
+           FILE STATUS IS FSD.
+
+           SELECT F-EJECUCIONES ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS EJEC-NUM
+           FILE STATUS IS FSJ.
+
+           SELECT F-SECUENCIA ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SEC-CLAVE
+           FILE STATUS IS FSQ.
+
+           SELECT F-CUENTAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CTA-TARJETA
+           FILE STATUS IS FSU.
+
+           SELECT F-CHECKPOINT ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CHK-CLAVE
+           FILE STATUS IS FSK.
+
 
        DATA DIVISION.
        FILE SECTION.
        FD F-MOVIMIENTOS
            LABEL RECORD STANDARD
            VALUE OF FILE-ID IS "movimientos.ubd".
-       01 MOVIMIENTO-REG.
-           02 MOV-NUM               PIC  9(35).
-           02 MOV-TARJETA           PIC  9(16).
-           02 MOV-ANO               PIC   9(4).
-           02 MOV-MES               PIC   9(2).
-           02 MOV-DIA               PIC   9(2).
-           02 MOV-HOR               PIC   9(2).
-           02 MOV-MIN               PIC   9(2).
-           02 MOV-SEG               PIC   9(2).
-           02 MOV-IMPORTE-ENT       PIC  S9(7).
-           02 MOV-IMPORTE-DEC       PIC   9(2).
-           02 MOV-CONCEPTO          PIC  X(35).
-           02 MOV-SALDOPOS-ENT      PIC  S9(9).
-           02 MOV-SALDOPOS-DEC      PIC   9(2).
-       
+           COPY MOVIMIENTO.
+
        FD F-PROGRAMADAS
            LABEL RECORD STANDARD
            VALUE OF FILE-ID IS "programadas.ubd".
-       01 PROGRAMADA-REG.
-           02 PROG-NUM               PIC  9(35).
-           02 PROG-ORIGEN            PIC  9(16).
-           02 PROG-DESTINO           PIC  9(16).
-           02 PROG-ANO               PIC   9(4).
-           02 PROG-MES               PIC   9(2).
-           02 PROG-DIA               PIC   9(2).
-           02 PROG-IMPORTE-ENT       PIC  S9(7).
-           02 PROG-IMPORTE-DEC       PIC   9(2).  
-           02 MENSUAL                PIC   9(1).  
+           COPY PROGRAMADA.
+
+       FD F-SALDOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "saldos.ubd".
+       01 SALDO-REG.
+           02 SALDO-CTA-ID             PIC  9(16).
+           02 SALDO-ENT              PIC S9(9).
+           02 SALDO-DEC              PIC  9(2).
+
+       FD F-PENDIENTE
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "pendiente.ubd".
+       01 PENDIENTE-REG.
+           02 PEND-CLAVE             PIC  9(1).
+           02 PEND-PROG-NUM          PIC  9(35).
+           02 PEND-LAST-MOV-NUM      PIC  9(35).
+           02 PEND-MOV-ORIGEN        PIC  9(35).
+           02 PEND-MOV-DESTINO       PIC  9(35).
+           02 PEND-ORIGEN-ESCRITO    PIC  9(1).
+           02 PEND-DESTINO-ESCRITO   PIC  9(1).
+
+       FD F-EJECUCIONES
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "ejecuciones.ubd".
+       01 EJECUCION-REG.
+           02 EJEC-NUM               PIC  9(35).
+           02 EJEC-ANO               PIC   9(4).
+           02 EJEC-MES               PIC   9(2).
+           02 EJEC-DIA               PIC   9(2).
+           02 EJEC-HOR               PIC   9(2).
+           02 EJEC-MIN               PIC   9(2).
+           02 EJEC-SEG               PIC   9(2).
+           02 EJEC-PROG-NUM          PIC  9(35).
+           02 EJEC-ESTADO            PIC   X(9).
+
+       FD F-SECUENCIA
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "secuencia.ubd".
+       01 SECUENCIA-REG.
+           02 SEC-CLAVE              PIC  9(1).
+           02 SEC-ULTIMO-MOV-NUM     PIC  9(35).
+
+       FD F-CUENTAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "cuentas.ubd".
+       01 CUENTA-REG.
+           02 CTA-TARJETA             PIC  9(16).
+           02 CTA-ID                  PIC  9(16).
+
+           *> Ultima programada completada por el lote, para poder
+           *> retomar tras una caida sin repasar desde el principio.
+       FD F-CHECKPOINT
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "chkprog.ubd".
+       01 CHECKPOINT-REG.
+           02 CHK-CLAVE               PIC  9(1).
+           02 CHK-ULTIMO-PROG-NUM     PIC  9(35).
 
        WORKING-STORAGE SECTION.
        77 FSM                       PIC   X(2).
        77 FSP                       PIC   X(2).
+       77 FSS                       PIC   X(2).
+       77 FSD                       PIC   X(2).
+       77 FSJ                       PIC   X(2).
+       77 FSQ                       PIC   X(2).
+       77 FSU                       PIC   X(2).
+       77 FSK                       PIC   X(2).
 
        78 BLACK                     VALUE    0.
        78 BLUE                      VALUE    1.
@@ -92,17 +169,36 @@
        77 FECHA-HOY                 PIC   9(8). 
        77 FECHA-PROG                PIC   9(8).
        77 LAST-MOV-NUM              PIC   9(35).
-       77 LAST-MOV-NUM-DEST         PIC   9(35).
-       77 PUNTERO                   PIC   9(35).
        77 LAST-MOV-NUM-GLOBAL       PIC   9(35).
+       77 CTA-ID-ORIGEN             PIC   9(16).
+       77 CTA-ID-DESTINO            PIC   9(16).
+       77 CTA-ID-ACTUAL             PIC   9(16).
        77 SALDO-USUARIO-TOT         PIC   S9(9).
        77 SALDO-USUARIO-ENT         PIC   S9(9).
        77 SALDO-USUARIO-DEC         PIC   9(9).
+       77 SALDO-USUARIO-CENT        PIC  S9(11).
+
+       77 EJEC-SIGUIENTE            PIC   9(35).
+       77 EJEC-ESTADO-TMP           PIC   X(9).
+       77 YA-EJECUTADA-HOY          PIC   9(1).
+           88 SE-EJECUTO-HOY        VALUE 1.
+
+       *> Se activa en cuanto una programada se aplaza en la pasada
+       *> actual; a partir de ahi el checkpoint deja de avanzar, para
+       *> no saltarse la aplazada en un relanzamiento tras una caida.
+       77 HUBO-APLAZADA-EN-LOTE     PIC   9(1).
+           88 SE-APLAZO-EN-LOTE     VALUE 1.
+
+       77 PROG-NUM-TXT              PIC   9(7).
 
        77 DEST-SALDOPOS-ENT         PIC  S9(9).
        77 DEST-SALDOPOS-DEC         PIC   9(2).
-       77 INCREMENTO                PIC   9(35).
-       
+       77 DEST-SALDOPOS-CENT        PIC  S9(11).
+
+       78 LIMITE-TRANSFERENCIA-DIA  VALUE 1000000.
+       77 CENT-IMPORTE-PROG         PIC S9(9).
+       77 CENT-TRANSFERIDO-HOY      PIC S9(9).
+
        SCREEN SECTION.
        01 BLANK-SCREEN.
            05 FILLER LINE 1 BLANK SCREEN BACKGROUND-COLOR BLACK.
@@ -110,21 +206,42 @@
        PROCEDURE DIVISION.
        IMPRIMIR-CABECERA.
            INITIALIZE LAST-MOV-NUM.
-           INITIALIZE LAST-MOV-NUM-DEST.
            INITIALIZE LAST-MOV-NUM-GLOBAL.
            MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
 
 
        PCONSULTA-MOV.
 
+           MOVE 0 TO HUBO-APLAZADA-EN-LOTE.
+
            OPEN I-O F-MOVIMIENTOS.
                IF FSM <> 00
                    GO TO PSYS-ERR.
-             
+
            OPEN I-O F-PROGRAMADAS.
                IF FSP <> 00
                    GO TO PSYS-ERR.
 
+           PERFORM ABRIR-PENDIENTE THRU ABRIR-PENDIENTE-EXIT.
+
+           IF PEND-PROG-NUM NOT = 0
+               PERFORM RECUPERAR-PENDIENTE THRU RECUPERAR-PENDIENTE-EXIT
+           END-IF.
+
+           PERFORM ABRIR-EJECUCIONES THRU ABRIR-EJECUCIONES-EXIT.
+
+           PERFORM ABRIR-CHECKPOINT THRU ABRIR-CHECKPOINT-EXIT.
+
+           *> Si un lote anterior llego a completar programadas antes
+           *> de caerse, nos saltamos directamente las que ya constan
+           *> en el checkpoint en lugar de repasarlas de nuevo.
+           IF CHK-ULTIMO-PROG-NUM NOT = 0
+               MOVE CHK-ULTIMO-PROG-NUM TO PROG-NUM
+               START F-PROGRAMADAS KEY IS GREATER THAN PROG-NUM
+                   INVALID KEY GO TO FIN-PROGRAMADAS
+               END-START
+           END-IF.
+
 
        LEER-PRIMEROS.
            READ F-PROGRAMADAS NEXT RECORD AT END GO FIN-PROGRAMADAS.
@@ -139,86 +256,165 @@
                    GO TO LEER-PRIMEROS.
 
                 MOVE 0 TO LAST-MOV-NUM.
-                MOVE 0 TO LAST-MOV-NUM-DEST.
                 MOVE 0 TO LAST-MOV-NUM-GLOBAL.
-                MOVE 0 TO MOV-NUM.
-                MOVE 0 TO INCREMENTO.
-                CLOSE F-MOVIMIENTOS.
-                OPEN I-O F-MOVIMIENTOS.
-                IF FSM <> 00
-                   GO TO PSYS-ERR.
-       BUSQUEDA-MAYOR.
-                   READ F-MOVIMIENTOS NEXT RECORD AT END 
-                   GO ESCRIBIR-TRANSFERENCIA.
-                   *> Buscamos el número máximo de movimiento del orig.
-                   IF MOV-TARJETA = PROG-ORIGEN
-                       IF LAST-MOV-NUM < MOV-NUM
-                           ADD 1 TO INCREMENTO
-                           MOVE MOV-NUM TO LAST-MOV-NUM    
-                   END-IF.
-                   *> Buscamos el número máximo de movimiento del dest.
-                   IF MOV-TARJETA = PROG-DESTINO
-                       IF LAST-MOV-NUM-DEST < MOV-NUM
-                           MOVE MOV-NUM TO LAST-MOV-NUM-DEST
-                   END-IF.
-                   *> Busqueda del ultimo mov-num.
-                   IF MOV-NUM > LAST-MOV-NUM-GLOBAL
-                       MOVE MOV-NUM TO LAST-MOV-NUM-GLOBAL
-                   GO BUSQUEDA-MAYOR.
-       
+
+                PERFORM RESOLVER-CTA-ORIGEN THRU RESOLVER-CTA-ORIGEN.
+                PERFORM RESOLVER-CTA-DESTINO THRU RESOLVER-CTA-DESTINO.
+
+                OPEN INPUT F-SALDOS.
+                IF FSS = 35
+                    MOVE 0 TO MOV-SALDOPOS-ENT
+                    MOVE 0 TO MOV-SALDOPOS-DEC
+                    CLOSE F-SALDOS
+                ELSE
+                    IF FSS <> 00
+                        GO TO PSYS-ERR
+                    END-IF
+                    MOVE CTA-ID-ORIGEN TO SALDO-CTA-ID
+                    READ F-SALDOS INVALID KEY
+                        MOVE 0 TO SALDO-ENT
+                        MOVE 0 TO SALDO-DEC
+                    END-READ
+                    MOVE SALDO-ENT TO MOV-SALDOPOS-ENT
+                    MOVE SALDO-DEC TO MOV-SALDOPOS-DEC
+                    CLOSE F-SALDOS
+                END-IF.
+
+                GO TO ESCRIBIR-TRANSFERENCIA.
+
+           *> Resuelve la cuenta compartida de la tarjeta origen,
+           *> dandola de alta como cuenta propia si aun no tenia una.
+       RESOLVER-CTA-ORIGEN.
+           OPEN I-O F-CUENTAS.
+           IF FSU = 35
+               OPEN OUTPUT F-CUENTAS
+               CLOSE F-CUENTAS
+               OPEN I-O F-CUENTAS
+           END-IF.
+           IF FSU <> 00
+               GO TO PSYS-ERR.
+
+           MOVE PROG-ORIGEN TO CTA-TARJETA.
+           READ F-CUENTAS
+               INVALID KEY
+                   MOVE PROG-ORIGEN TO CTA-ID
+                   WRITE CUENTA-REG INVALID KEY GO TO PSYS-ERR
+           END-READ.
+
+           MOVE CTA-ID TO CTA-ID-ORIGEN.
+
+           CLOSE F-CUENTAS.
+
+       RESOLVER-CTA-DESTINO.
+           OPEN I-O F-CUENTAS.
+           IF FSU = 35
+               OPEN OUTPUT F-CUENTAS
+               CLOSE F-CUENTAS
+               OPEN I-O F-CUENTAS
+           END-IF.
+           IF FSU <> 00
+               GO TO PSYS-ERR.
+
+           MOVE PROG-DESTINO TO CTA-TARJETA.
+           READ F-CUENTAS
+               INVALID KEY
+                   MOVE PROG-DESTINO TO CTA-ID
+                   WRITE CUENTA-REG INVALID KEY GO TO PSYS-ERR
+           END-READ.
+
+           MOVE CTA-ID TO CTA-ID-DESTINO.
+
+           CLOSE F-CUENTAS.
+
        ESCRIBIR-TRANSFERENCIA.
 
-           *> Es redundante?
-        *>    IF FSP <> 00
-        *>       GO TO PSYS-ERR.
+           *> Reservamos de golpe los dos numeros de movimiento que va
+           *> a consumir esta transferencia (origen y destino), para
+           *> no derivarlos de un escaneo que podria quedar obsoleto
+           *> si otro terminal esta escribiendo movimientos a la vez.
+           PERFORM RESERVAR-MOV-NUMS THRU RESERVAR-MOV-NUMS-EXIT.
 
-           *> Señala al ult. movimiento de la cuenta origen.
-           MOVE LAST-MOV-NUM TO PUNTERO.
-           *> Apuntamos al sitio de movimientos que se desea
            CLOSE F-MOVIMIENTOS.
            OPEN I-O F-MOVIMIENTOS.
                IF FSM <> 00
                    GO TO PSYS-ERR.
-       APUNTAR-BUCLE.
-           READ F-MOVIMIENTOS NEXT RECORD AT END GO TO APUNTAR-FIN.
-           IF MOV-NUM NOT = PUNTERO
-               GO TO APUNTAR-BUCLE.
-       
-       APUNTAR-FIN.
-           *> Evitamos problemas de no existencia.
-           IF MOV-NUM = 0
-               MOVE 0 TO MOV-SALDOPOS-ENT
-               MOVE 0 TO MOV-SALDOPOS-DEC
-           END-IF.
 
            *> Saldo-usuario-xxx guarda el saldo de la cuenta origen.
-           MOVE MOV-SALDOPOS-ENT TO SALDO-USUARIO-ENT.
-           MOVE MOV-SALDOPOS-DEC TO SALDO-USUARIO-DEC.   
-           SUBTRACT PROG-IMPORTE-ENT FROM SALDO-USUARIO-ENT.
-           SUBTRACT PROG-IMPORTE-DEC FROM SALDO-USUARIO-DEC.
+           *> Se combinan ENT/DEC en un unico total en centimos antes
+           *> de restar, para no perder el acarreo cuando los centimos
+           *> del importe superan a los del saldo.
+           COMPUTE SALDO-USUARIO-CENT =
+               (MOV-SALDOPOS-ENT * 100 + MOV-SALDOPOS-DEC)
+               - (PROG-IMPORTE-ENT * 100 + PROG-IMPORTE-DEC).
+
+           COMPUTE SALDO-USUARIO-ENT = SALDO-USUARIO-CENT / 100.
+           COMPUTE SALDO-USUARIO-DEC =
+               FUNCTION ABS(SALDO-USUARIO-CENT
+                   - (SALDO-USUARIO-ENT * 100)).
+
            *> Saldo(Cuenta_Origen) - cantidad(programada)
-           COMPUTE SALDO-USUARIO-TOT = 
-                   (SALDO-USUARIO-ENT) * 100 + SALDO-USUARIO-DEC.
+           MOVE SALDO-USUARIO-CENT TO SALDO-USUARIO-TOT.
 
-           *> Si no hay saldo suficiente -> Dejar la programada ahi.
+           *> Si no hay saldo suficiente -> Dejar la programada ahi,
+           *> dejando constancia de que se aplazo por falta de saldo.
            IF SALDO-USUARIO-TOT < 0
-               GO TO LEER-PRIMEROS.
-               
-           *> Comprobacion de transferencia mensual.
-           IF MENSUAL = 0
-               *> Eliminar programada del fichero
-               DELETE F-PROGRAMADAS RECORD INVALID KEY GO TO PSYS-ERR
-           ELSE
-               *> Modificar el mes (+1)
-               IF PROG-MES = 12
-                   MOVE 1 TO PROG-MES
-                   ADD  1 TO PROG-ANO
-               ELSE
-                   ADD  1 TO PROG-MES
-               *> Reescribimos la programada con el nuevo mes.
-               REWRITE PROGRAMADA-REG INVALID KEY GO TO PSYS-ERR
+               MOVE "APLAZADA"  TO EJEC-ESTADO-TMP
+               PERFORM REGISTRAR-EJECUCION THRU REGISTRAR-EJECUCION-EXIT
+               MOVE 1 TO HUBO-APLAZADA-EN-LOTE
+               GO TO LEER-PRIMEROS
+           END-IF.
+
+           *> Igual que con el saldo insuficiente, si esta transferencia
+           *> superaria el limite diario de la cuenta origen se aplaza
+           *> en vez de ejecutarla.
+           COMPUTE CENT-IMPORTE-PROG =
+                   (PROG-IMPORTE-ENT * 100) + PROG-IMPORTE-DEC.
+
+           PERFORM SUMAR-TRF-HOY-PROG THRU SUMAR-TRF-HOY-PROG-EXIT.
+
+           IF CENT-TRANSFERIDO-HOY + CENT-IMPORTE-PROG
+                   > LIMITE-TRANSFERENCIA-DIA
+               MOVE "APLAZADA"  TO EJEC-ESTADO-TMP
+               PERFORM REGISTRAR-EJECUCION THRU REGISTRAR-EJECUCION-EXIT
+               MOVE 1 TO HUBO-APLAZADA-EN-LOTE
+               GO TO LEER-PRIMEROS
            END-IF.
 
+           OPEN I-O F-MOVIMIENTOS.
+           IF FSM <> 00
+               GO TO PSYS-ERR.
+
+           *> Dejamos constancia de la transferencia en curso antes de
+           *> escribir ningun movimiento, para poder completarla o
+           *> comprobar su estado si el proceso se interrumpe a medias.
+           PERFORM STAGING-PENDIENTE THRU STAGING-PENDIENTE-EXIT.
+
+           PERFORM ESCRITURA-ORIGEN THRU ESCRITURA-ORIGEN-EXIT.
+
+           PERFORM ESCRITURA-DESTINO THRU ESCRITURA-DESTINO-EXIT.
+
+           PERFORM ACTUALIZAR-CHECKPOINT THRU ACTUALIZAR-CHECKPOINT-EXIT.
+
+           *> Las dos partes de la transferencia ya estan escritas;
+           *> ahora si es seguro dar la programada por completada.
+           PERFORM COMMIT-PROGRAMADA THRU COMMIT-PROGRAMADA-EXIT.
+
+           *> Volver a leer programadas.
+           GO TO LEER-PRIMEROS.
+
+       STAGING-PENDIENTE.
+           MOVE PROG-NUM        TO PEND-PROG-NUM.
+           MOVE LAST-MOV-NUM    TO PEND-LAST-MOV-NUM.
+           COMPUTE PEND-MOV-ORIGEN  = LAST-MOV-NUM-GLOBAL + 1.
+           COMPUTE PEND-MOV-DESTINO = LAST-MOV-NUM-GLOBAL + 2.
+           MOVE 0               TO PEND-ORIGEN-ESCRITO.
+           MOVE 0               TO PEND-DESTINO-ESCRITO.
+
+           REWRITE PENDIENTE-REG INVALID KEY GO TO PSYS-ERR.
+
+       STAGING-PENDIENTE-EXIT.
+           EXIT.
+
            *> Escribimos transferencia de la cuenta origen.
        ESCRITURA-ORIGEN.
            ADD 1 TO LAST-MOV-NUM-GLOBAL.
@@ -237,43 +433,75 @@
            MOVE PROG-IMPORTE-ENT           TO MOV-IMPORTE-ENT.
            MULTIPLY -1 BY PROG-IMPORTE-ENT.
            MOVE PROG-IMPORTE-DEC           TO MOV-IMPORTE-DEC.
-        *>    MOVE "Transferencia programada" TO MOV-CONCEPTO.
-           MOVE LAST-MOV-NUM-GLOBAL               TO MOV-CONCEPTO.
-           
+           MOVE PROG-NUM TO PROG-NUM-TXT.
+           MOVE SPACES TO MOV-CONCEPTO.
+           STRING "Transferimos (prog #" DELIMITED BY SIZE
+                  PROG-NUM-TXT           DELIMITED BY SIZE
+                  ")"                    DELIMITED BY SIZE
+               INTO MOV-CONCEPTO.
+
            MOVE SALDO-USUARIO-ENT       TO MOV-SALDOPOS-ENT.
            MOVE SALDO-USUARIO-DEC       TO MOV-SALDOPOS-DEC.
+
+           MOVE ANO TO MOV-ALTA-ANO.
+           MOVE MES TO MOV-ALTA-MES.
+           MOVE DIA TO MOV-ALTA-DIA.
+           MOVE HORAS TO MOV-ALTA-HOR.
+           MOVE MINUTOS TO MOV-ALTA-MIN.
+           MOVE SEGUNDOS TO MOV-ALTA-SEG.
+           MOVE MOV-ALTA TO MOV-MODIF.
            *> Escritura
            WRITE MOVIMIENTO-REG INVALID KEY GO TO PSYS-ERR.
 
+           MOVE CTA-ID-ORIGEN TO CTA-ID-ACTUAL.
+           PERFORM ACTUALIZAR-SALDO THRU ACTUALIZAR-SALDO.
+
+           MOVE 1 TO PEND-ORIGEN-ESCRITO.
+           REWRITE PENDIENTE-REG INVALID KEY GO TO PSYS-ERR.
+
+       ESCRITURA-ORIGEN-EXIT.
+           EXIT.
+
            *> Transferencia lista para buscar cuenta destino.
-           *> El máximo movimiento de prog-destino es LAST-MOV-NUM-DEST
        ESCRITURA-DESTINO.
 
-           *> Señala al ult. movimiento de la cuenta origen.
-           MOVE LAST-MOV-NUM TO PUNTERO.
-           *> Apuntamos al sitio de movimientos que se desea
+           *> El saldo actual de la cuenta destino se lee directamente
+           *> del maestro de saldos, indexado por cuenta y no por
+           *> tarjeta.
+           OPEN INPUT F-SALDOS.
+           IF FSS = 35
+               MOVE 0 TO SALDO-ENT
+               MOVE 0 TO SALDO-DEC
+               CLOSE F-SALDOS
+           ELSE
+               IF FSS <> 00
+                   GO TO PSYS-ERR
+               END-IF
+               MOVE CTA-ID-DESTINO TO SALDO-CTA-ID
+               READ F-SALDOS INVALID KEY
+                   MOVE 0 TO SALDO-ENT
+                   MOVE 0 TO SALDO-DEC
+               END-READ
+               CLOSE F-SALDOS
+           END-IF.
+
+           *> Calculos de saldo restante. Se combinan ENT/DEC en un
+           *> unico total en centimos antes de sumar, para no perder
+           *> el acarreo cuando los centimos de ambas partes suman
+           *> 100 o mas.
+           COMPUTE DEST-SALDOPOS-CENT =
+               (PROG-IMPORTE-ENT * 100 + PROG-IMPORTE-DEC)
+               + (SALDO-ENT * 100 + SALDO-DEC).
+
+           COMPUTE DEST-SALDOPOS-ENT = DEST-SALDOPOS-CENT / 100.
+           COMPUTE DEST-SALDOPOS-DEC =
+               FUNCTION ABS(DEST-SALDOPOS-CENT
+                   - (DEST-SALDOPOS-ENT * 100)).
+
            CLOSE F-MOVIMIENTOS.
            OPEN I-O F-MOVIMIENTOS.
                IF FSM <> 00
                    GO TO PSYS-ERR.
-       APUNTAR-BUCLE2.
-           READ F-MOVIMIENTOS NEXT RECORD AT END GO TO APUNTAR-FIN2.
-           IF MOV-NUM NOT = PUNTERO
-               GO TO APUNTAR-BUCLE2.
-       
-       APUNTAR-FIN2.
-           *> Evitamos problemas de no existencia.
-           IF MOV-NUM = 0
-               MOVE 0 TO MOV-SALDOPOS-ENT
-               MOVE 0 TO MOV-SALDOPOS-DEC
-           END-IF.
-           *> Calculos de saldo restante.
-           MOVE 0 TO DEST-SALDOPOS-ENT
-           MOVE 0 TO DEST-SALDOPOS-DEC
-           COMPUTE DEST-SALDOPOS-ENT = 
-               PROG-IMPORTE-ENT + MOV-SALDOPOS-ENT.
-           COMPUTE DEST-SALDOPOS-DEC = 
-               PROG-IMPORTE-DEC + MOV-SALDOPOS-DEC.
 
            *> Escritura.
            ADD 1 TO LAST-MOV-NUM-GLOBAL.
@@ -289,14 +517,32 @@
 
            MOVE PROG-IMPORTE-ENT           TO MOV-IMPORTE-ENT.
            MOVE PROG-IMPORTE-DEC           TO MOV-IMPORTE-DEC.
-           *>    MOVE "Transferencia programada" TO MOV-CONCEPTO.
-           MOVE  LAST-MOV-NUM-GLOBAL       TO MOV-CONCEPTO.
+           MOVE PROG-NUM TO PROG-NUM-TXT.
+           MOVE SPACES TO MOV-CONCEPTO.
+           STRING "Nos transfieren (prog #" DELIMITED BY SIZE
+                  PROG-NUM-TXT              DELIMITED BY SIZE
+                  ")"                       DELIMITED BY SIZE
+               INTO MOV-CONCEPTO.
 
            MOVE DEST-SALDOPOS-ENT       TO MOV-SALDOPOS-ENT.
            MOVE DEST-SALDOPOS-DEC       TO MOV-SALDOPOS-DEC.
+
+           MOVE ANO TO MOV-ALTA-ANO.
+           MOVE MES TO MOV-ALTA-MES.
+           MOVE DIA TO MOV-ALTA-DIA.
+           MOVE HORAS TO MOV-ALTA-HOR.
+           MOVE MINUTOS TO MOV-ALTA-MIN.
+           MOVE SEGUNDOS TO MOV-ALTA-SEG.
+           MOVE MOV-ALTA TO MOV-MODIF.
            *> Escritura
            WRITE MOVIMIENTO-REG INVALID KEY GO TO PSYS-ERR.
 
+           MOVE CTA-ID-DESTINO TO CTA-ID-ACTUAL.
+           PERFORM ACTUALIZAR-SALDO THRU ACTUALIZAR-SALDO.
+
+           MOVE 1 TO PEND-DESTINO-ESCRITO.
+           REWRITE PENDIENTE-REG INVALID KEY GO TO PSYS-ERR.
+
            *> Cerramos y volvemos a abrir.
         *>    CLOSE F-MOVIMIENTOS.
 
@@ -304,14 +550,352 @@
         *>        IF FSM <> 00
         *>            GO TO PSYS-ERR.
 
-           *> Volver a leer programadas.
-           GO TO LEER-PRIMEROS.
+       ESCRITURA-DESTINO-EXIT.
+           EXIT.
+
+       COMMIT-PROGRAMADA.
+           *> Comprobacion de transferencia mensual.
+           IF MENSUAL = 0
+               *> Eliminar programada del fichero
+               DELETE F-PROGRAMADAS RECORD INVALID KEY GO TO PSYS-ERR
+           ELSE
+               *> Modificar el mes (+1)
+               IF PROG-MES = 12
+                   MOVE 1 TO PROG-MES
+                   ADD  1 TO PROG-ANO
+               ELSE
+                   ADD  1 TO PROG-MES
+               *> Reescribimos la programada con el nuevo mes.
+               MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA
+               MOVE ANO TO PROG-MODIF-ANO
+               MOVE MES TO PROG-MODIF-MES
+               MOVE DIA TO PROG-MODIF-DIA
+               MOVE HORAS TO PROG-MODIF-HOR
+               MOVE MINUTOS TO PROG-MODIF-MIN
+               MOVE SEGUNDOS TO PROG-MODIF-SEG
+               REWRITE PROGRAMADA-REG INVALID KEY GO TO PSYS-ERR
+           END-IF.
+
+           *> Registramos la ejecucion para no volver a procesar esta
+           *> programada si el lote se lanza de nuevo el mismo dia.
+           MOVE "EJECUTADA" TO EJEC-ESTADO-TMP.
+           PERFORM REGISTRAR-EJECUCION THRU REGISTRAR-EJECUCION-EXIT.
+
+           *> Transferencia comprometida; la marca de pendiente ya
+           *> no hace falta.
+           MOVE 0 TO PEND-PROG-NUM.
+           MOVE 0 TO PEND-LAST-MOV-NUM.
+           MOVE 0 TO PEND-MOV-ORIGEN.
+           MOVE 0 TO PEND-MOV-DESTINO.
+           MOVE 0 TO PEND-ORIGEN-ESCRITO.
+           MOVE 0 TO PEND-DESTINO-ESCRITO.
+           REWRITE PENDIENTE-REG INVALID KEY GO TO PSYS-ERR.
+
+       COMMIT-PROGRAMADA-EXIT.
+           EXIT.
+
+       ABRIR-PENDIENTE.
+           OPEN I-O F-PENDIENTE.
+           IF FSD = 35
+               OPEN OUTPUT F-PENDIENTE
+               CLOSE F-PENDIENTE
+               OPEN I-O F-PENDIENTE
+           END-IF.
+           IF FSD <> 00
+               GO TO PSYS-ERR.
+
+           MOVE 1 TO PEND-CLAVE.
+           READ F-PENDIENTE
+               INVALID KEY
+                   MOVE 0 TO PEND-PROG-NUM
+                   MOVE 0 TO PEND-LAST-MOV-NUM
+                   MOVE 0 TO PEND-MOV-ORIGEN
+                   MOVE 0 TO PEND-MOV-DESTINO
+                   MOVE 0 TO PEND-ORIGEN-ESCRITO
+                   MOVE 0 TO PEND-DESTINO-ESCRITO
+                   WRITE PENDIENTE-REG INVALID KEY GO TO PSYS-ERR
+           END-READ.
+
+       ABRIR-PENDIENTE-EXIT.
+           EXIT.
+
+           *> Abre el fichero de checkpoint y averigua la ultima
+           *> programada que completo el lote anterior (0 si el lote
+           *> anterior termino su pasada entera con normalidad).
+       ABRIR-CHECKPOINT.
+           OPEN I-O F-CHECKPOINT.
+           IF FSK = 35
+               OPEN OUTPUT F-CHECKPOINT
+               CLOSE F-CHECKPOINT
+               OPEN I-O F-CHECKPOINT
+           END-IF.
+           IF FSK <> 00
+               GO TO PSYS-ERR.
+
+           MOVE 1 TO CHK-CLAVE.
+           READ F-CHECKPOINT
+               INVALID KEY
+                   MOVE 0 TO CHK-ULTIMO-PROG-NUM
+                   WRITE CHECKPOINT-REG INVALID KEY GO TO PSYS-ERR
+           END-READ.
+
+       ABRIR-CHECKPOINT-EXIT.
+           EXIT.
+
+           *> Deja constancia de la ultima programada completada, para
+           *> que un relanzamiento tras una caida pueda saltarsela.
+       ACTUALIZAR-CHECKPOINT.
+           *> Si en esta pasada ya se aplazo alguna programada anterior,
+           *> no se avanza mas el checkpoint: si no, un relanzamiento
+           *> tras una caida se saltaria para siempre la aplazada.
+           IF SE-APLAZO-EN-LOTE
+               GO TO ACTUALIZAR-CHECKPOINT-EXIT.
+
+           MOVE PROG-NUM TO CHK-ULTIMO-PROG-NUM.
+           REWRITE CHECKPOINT-REG INVALID KEY GO TO PSYS-ERR.
+
+       ACTUALIZAR-CHECKPOINT-EXIT.
+           EXIT.
+
+           *> Abre el fichero de ejecuciones y averigua el ultimo
+           *> numero de ejecucion usado, para poder seguir numerando.
+       ABRIR-EJECUCIONES.
+           OPEN I-O F-EJECUCIONES.
+           IF FSJ = 35
+               OPEN OUTPUT F-EJECUCIONES
+               CLOSE F-EJECUCIONES
+               OPEN I-O F-EJECUCIONES
+           END-IF.
+           IF FSJ <> 00
+               GO TO PSYS-ERR.
+
+           MOVE 0 TO EJEC-SIGUIENTE.
+
+       ABRIR-EJEC-BUCLE.
+           READ F-EJECUCIONES NEXT RECORD AT END
+               GO TO ABRIR-EJECUCIONES-EXIT.
+
+           IF EJEC-NUM > EJEC-SIGUIENTE
+               MOVE EJEC-NUM TO EJEC-SIGUIENTE
+           END-IF.
+           GO TO ABRIR-EJEC-BUCLE.
+
+       ABRIR-EJECUCIONES-EXIT.
+           EXIT.
+
+           *> Si el proceso anterior murio a mitad de una transferencia,
+           *> completamos o rematamos el compromiso pendiente antes de
+           *> seguir con el resto de las programadas.
+       RECUPERAR-PENDIENTE.
+           MOVE PEND-PROG-NUM TO PROG-NUM.
+           READ F-PROGRAMADAS
+               INVALID KEY
+                   *> Ya se habia comprometido antes de la caida;
+                   *> solo faltaba borrar la marca de pendiente.
+                   MOVE 0 TO PEND-PROG-NUM
+                   MOVE 0 TO PEND-LAST-MOV-NUM
+                   MOVE 0 TO PEND-MOV-ORIGEN
+                   MOVE 0 TO PEND-MOV-DESTINO
+                   MOVE 0 TO PEND-ORIGEN-ESCRITO
+                   MOVE 0 TO PEND-DESTINO-ESCRITO
+                   REWRITE PENDIENTE-REG INVALID KEY GO TO PSYS-ERR
+                   GO TO RECUPERAR-PENDIENTE-EXIT
+           END-READ.
+
+           IF PEND-DESTINO-ESCRITO = 1
+               *> Las dos partes ya estaban escritas; solo faltaba
+               *> comprometer la programada.
+               PERFORM ACTUALIZAR-CHECKPOINT
+                   THRU ACTUALIZAR-CHECKPOINT-EXIT
+               PERFORM COMMIT-PROGRAMADA THRU COMMIT-PROGRAMADA-EXIT
+               GO TO RECUPERAR-PENDIENTE-EXIT
+           END-IF.
+
+           IF PEND-ORIGEN-ESCRITO = 1
+               *> Falta la mitad destino; la repetimos con los mismos
+               *> numeros de movimiento que se habian reservado.
+               MOVE PEND-LAST-MOV-NUM TO LAST-MOV-NUM
+               COMPUTE LAST-MOV-NUM-GLOBAL = PEND-MOV-ORIGEN
+               PERFORM RESOLVER-CTA-DESTINO THRU RESOLVER-CTA-DESTINO
+               PERFORM ESCRITURA-DESTINO THRU ESCRITURA-DESTINO-EXIT
+               PERFORM ACTUALIZAR-CHECKPOINT
+                   THRU ACTUALIZAR-CHECKPOINT-EXIT
+               PERFORM COMMIT-PROGRAMADA THRU COMMIT-PROGRAMADA-EXIT
+               GO TO RECUPERAR-PENDIENTE-EXIT
+           END-IF.
+
+           *> No se llego a escribir ninguna de las dos partes; se deja
+           *> la programada intacta para que LEER-PRIMEROS la procese
+           *> de nuevo con normalidad.
+           MOVE 0 TO PEND-PROG-NUM.
+           MOVE 0 TO PEND-LAST-MOV-NUM.
+           MOVE 0 TO PEND-MOV-ORIGEN.
+           MOVE 0 TO PEND-MOV-DESTINO.
+           MOVE 0 TO PEND-ORIGEN-ESCRITO.
+           MOVE 0 TO PEND-DESTINO-ESCRITO.
+           REWRITE PENDIENTE-REG INVALID KEY GO TO PSYS-ERR.
+
+       RECUPERAR-PENDIENTE-EXIT.
+           EXIT.
+
+           *> Anota en ejecuciones.ubd el desenlace de una programada,
+           *> tanto si se ha ejecutado como si se ha aplazado.
+       REGISTRAR-EJECUCION.
+           ADD 1 TO EJEC-SIGUIENTE.
+
+           MOVE EJEC-SIGUIENTE    TO EJEC-NUM.
+           MOVE PROG-NUM          TO EJEC-PROG-NUM.
+           MOVE ANO               TO EJEC-ANO.
+           MOVE MES               TO EJEC-MES.
+           MOVE DIA               TO EJEC-DIA.
+           MOVE HORAS             TO EJEC-HOR.
+           MOVE MINUTOS           TO EJEC-MIN.
+           MOVE SEGUNDOS          TO EJEC-SEG.
+           MOVE EJEC-ESTADO-TMP   TO EJEC-ESTADO.
+
+           WRITE EJECUCION-REG INVALID KEY GO TO PSYS-ERR.
+
+       REGISTRAR-EJECUCION-EXIT.
+           EXIT.
+
+           *> Comprueba si esta programada ya se ejecuto hoy, para que
+           *> un relanzamiento del lote en el mismo dia no la repita.
+       COMPROBAR-EJECUTADA-HOY.
+           MOVE 0 TO YA-EJECUTADA-HOY.
+
+           CLOSE F-EJECUCIONES.
+           OPEN I-O F-EJECUCIONES.
+           IF FSJ <> 00
+               GO TO PSYS-ERR.
+
+       COMPROBAR-EJEC-BUCLE.
+           READ F-EJECUCIONES NEXT RECORD AT END
+               GO TO COMPROBAR-EJECUTADA-HOY-EXIT.
+
+           IF EJEC-PROG-NUM = PROG-NUM
+               IF EJEC-ESTADO = "EJECUTADA"
+                   IF EJEC-ANO = ANO AND EJEC-MES = MES
+                                     AND EJEC-DIA = DIA
+                       MOVE 1 TO YA-EJECUTADA-HOY
+                       GO TO COMPROBAR-EJECUTADA-HOY-EXIT.
+
+           GO TO COMPROBAR-EJEC-BUCLE.
+
+       COMPROBAR-EJECUTADA-HOY-EXIT.
+           EXIT.
+
+       ACTUALIZAR-SALDO.
+           OPEN I-O F-SALDOS.
+           IF FSS = 35
+               OPEN OUTPUT F-SALDOS
+               CLOSE F-SALDOS
+               OPEN I-O F-SALDOS
+           END-IF.
+           IF FSS <> 00
+               GO TO PSYS-ERR.
+
+           MOVE CTA-ID-ACTUAL    TO SALDO-CTA-ID.
+           MOVE MOV-SALDOPOS-ENT TO SALDO-ENT.
+           MOVE MOV-SALDOPOS-DEC TO SALDO-DEC.
+
+           REWRITE SALDO-REG
+               INVALID KEY WRITE SALDO-REG INVALID KEY GO TO PSYS-ERR
+           END-REWRITE.
+
+           CLOSE F-SALDOS.
+
+           *> Reserva atomicamente los dos numeros de movimiento que
+           *> necesita una transferencia programada (origen y destino),
+           *> incrementando en dos el contador compartido de una sola
+           *> vez en lugar de escanear movimientos.ubd por el maximo.
+       RESERVAR-MOV-NUMS.
+           OPEN I-O F-SECUENCIA.
+           IF FSQ = 35
+               OPEN OUTPUT F-SECUENCIA
+               CLOSE F-SECUENCIA
+               OPEN I-O F-SECUENCIA
+           END-IF.
+           IF FSQ <> 00
+               GO TO PSYS-ERR.
+
+           MOVE 1 TO SEC-CLAVE.
+           READ F-SECUENCIA
+               INVALID KEY
+                   MOVE 0 TO SEC-ULTIMO-MOV-NUM
+                   WRITE SECUENCIA-REG INVALID KEY GO TO PSYS-ERR
+           END-READ.
+
+           ADD 2 TO SEC-ULTIMO-MOV-NUM.
+           COMPUTE LAST-MOV-NUM-GLOBAL = SEC-ULTIMO-MOV-NUM - 2.
+
+           REWRITE SECUENCIA-REG INVALID KEY GO TO PSYS-ERR.
+
+           CLOSE F-SECUENCIA.
+
+       RESERVAR-MOV-NUMS-EXIT.
+           EXIT.
+
+           *> Totaliza lo transferido hoy por la cuenta origen (en
+           *> curso o programado), igual que hace BANK6 al ordenar
+           *> una transferencia inmediata, para no dejar que el lote
+           *> se salte el limite diario en las programadas.
+       SUMAR-TRF-HOY-PROG.
+           MOVE 0 TO CENT-TRANSFERIDO-HOY.
+
+           CLOSE F-MOVIMIENTOS.
+           OPEN INPUT F-MOVIMIENTOS.
+           IF FSM = 35
+               GO TO SUMAR-TRF-HOY-PROG-EXIT
+           END-IF.
+           IF FSM <> 00
+               GO TO PSYS-ERR.
+
+       LEER-TRF-HOY-PROG.
+           READ F-MOVIMIENTOS NEXT RECORD AT END GO TO FIN-TRF-HOY-PROG.
+
+           IF MOV-TARJETA NOT = PROG-ORIGEN
+               GO TO LEER-TRF-HOY-PROG.
+
+           IF MOV-ANO NOT = ANO OR MOV-MES NOT = MES
+               OR MOV-DIA NOT = DIA
+               GO TO LEER-TRF-HOY-PROG.
+
+           IF MOV-CONCEPTO(1:5) NOT = "Trans"
+               GO TO LEER-TRF-HOY-PROG.
+
+           *> MOV-IMPORTE-DEC lleva siempre la magnitud (positiva) de
+           *> los centimos; el signo del importe lo lleva por completo
+           *> MOV-IMPORTE-ENT, asi que hay que combinarlos segun ese
+           *> signo en vez de sumarlos sin mas.
+           IF MOV-IMPORTE-ENT < 0
+               COMPUTE CENT-TRANSFERIDO-HOY = CENT-TRANSFERIDO-HOY +
+                   FUNCTION ABS((MOV-IMPORTE-ENT * 100)
+                       - MOV-IMPORTE-DEC)
+           ELSE
+               COMPUTE CENT-TRANSFERIDO-HOY = CENT-TRANSFERIDO-HOY +
+                   FUNCTION ABS((MOV-IMPORTE-ENT * 100)
+                       + MOV-IMPORTE-DEC)
+           END-IF.
+
+           GO TO LEER-TRF-HOY-PROG.
+
+       FIN-TRF-HOY-PROG.
+           CLOSE F-MOVIMIENTOS.
+
+       SUMAR-TRF-HOY-PROG-EXIT.
+           EXIT.
 
        PSYS-ERR.
            DISPLAY BLANK-SCREEN.
 
            PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
            CLOSE F-MOVIMIENTOS.
+           CLOSE F-SALDOS.
+           CLOSE F-PENDIENTE.
+           CLOSE F-EJECUCIONES.
+           CLOSE F-SECUENCIA.
+           CLOSE F-CUENTAS.
+           CLOSE F-CHECKPOINT.
            DISPLAY "Ha ocurrido un error interno" AT LINE 9 COL 25
                WITH FOREGROUND-COLOR IS WHITE
                     BACKGROUND-COLOR IS RED.
@@ -328,8 +912,6 @@
 
         *>    DISPLAY LAST-MOV-NUM        AT LINE 19 COL 30.
 
-        *>    DISPLAY INCREMENTO          AT LINE 21 COL 30.
-
         *>    DISPLAY PROG-ORIGEN         AT LINE 23 COL 30.
            
        EXIT-ENTER.
@@ -351,10 +933,25 @@
                                + PROG-DIA.
 
            IF FECHA-HOY >= FECHA-PROG
-               MOVE 1 TO PROG-VALIDA
+               PERFORM COMPROBAR-EJECUTADA-HOY
+                   THRU COMPROBAR-EJECUTADA-HOY-EXIT
+               IF SE-EJECUTO-HOY
+                   MOVE 0 TO PROG-VALIDA
+               ELSE
+                   MOVE 1 TO PROG-VALIDA
            ELSE
                MOVE 0 TO PROG-VALIDA.
 
        FIN-PROGRAMADAS.
+           *> El lote ha completado una pasada entera sin caerse; el
+           *> checkpoint deja de hacer falta hasta la proxima caida.
+           MOVE 0 TO CHK-ULTIMO-PROG-NUM.
+           REWRITE CHECKPOINT-REG INVALID KEY GO TO PSYS-ERR.
+
            CLOSE F-PROGRAMADAS.
            CLOSE F-MOVIMIENTOS.
+           CLOSE F-PENDIENTE.
+           CLOSE F-EJECUCIONES.
+           CLOSE F-SECUENCIA.
+           CLOSE F-CUENTAS.
+           CLOSE F-CHECKPOINT.
