@@ -0,0 +1,183 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ESTADOMES.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-MOVIMIENTOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MOV-NUM
+           FILE STATUS IS FSM.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-MOVIMIENTOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "movimientos.ubd".
+           COPY MOVIMIENTO.
+
+       WORKING-STORAGE SECTION.
+       77 FSM                       PIC   X(2).
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO               PIC   9(4).
+               10 MES                PIC   9(2).
+               10 DIA                PIC   9(2).
+           05 HORA.
+               10 HORAS              PIC   9(2).
+               10 MINUTOS            PIC   9(2).
+               10 SEGUNDOS           PIC   9(2).
+               10 MILISEGUNDOS       PIC   9(2).
+           05 DIF-GMT                PIC  S9(4).
+
+       77 TNUM-CONSULTA              PIC  9(16).
+       77 MES-CONSULTA               PIC   9(2).
+       77 ANO-CONSULTA               PIC   9(4).
+
+       77 FECHA-DESDE-NUM            PIC   9(8).
+       77 FECHA-HASTA-NUM            PIC   9(8).
+       77 FECHA-MOV-NUM              PIC   9(8).
+
+       77 SALDO-APERTURA-ENT         PIC S9(9) VALUE 0.
+       77 SALDO-APERTURA-DEC         PIC  9(2) VALUE 0.
+       77 SALDO-CIERRE-ENT           PIC S9(9) VALUE 0.
+       77 SALDO-CIERRE-DEC           PIC  9(2) VALUE 0.
+
+       77 ULTIMO-MOV-PREVIO          PIC  9(35) VALUE 0.
+
+       77 MOVIMIENTOS-ENCONTRADOS    PIC  9(5) VALUE 0.
+
+       77 IMPORTE-SIGNO              PIC S9(7).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-PEDIR-DATOS THRU 1000-PEDIR-DATOS-EXIT.
+           PERFORM 2000-SALDO-APERTURA THRU 2000-SALDO-APERTURA-EXIT.
+           PERFORM 3000-LISTAR-MOVIMIENTOS
+               THRU 3000-LISTAR-MOVIMIENTOS-EXIT.
+           PERFORM 9000-CIERRE THRU 9000-CIERRE-EXIT.
+           STOP RUN.
+
+       1000-PEDIR-DATOS.
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           DISPLAY " ".
+           DISPLAY "UnizarBank - ESTADOMES - extracto mensual".
+           DISPLAY "Numero de tarjeta: " WITH NO ADVANCING.
+           ACCEPT TNUM-CONSULTA.
+           DISPLAY "Mes a consultar (MM): " WITH NO ADVANCING.
+           ACCEPT MES-CONSULTA.
+           DISPLAY "Ano a consultar (AAAA): " WITH NO ADVANCING.
+           ACCEPT ANO-CONSULTA.
+
+           COMPUTE FECHA-DESDE-NUM = (ANO-CONSULTA * 10000)
+                                     + (MES-CONSULTA * 100) + 1.
+
+           IF MES-CONSULTA = 12
+               COMPUTE FECHA-HASTA-NUM =
+                   ((ANO-CONSULTA + 1) * 10000) + 100 + 1
+           ELSE
+               COMPUTE FECHA-HASTA-NUM =
+                   (ANO-CONSULTA * 10000)
+                   + ((MES-CONSULTA + 1) * 100) + 1
+           END-IF.
+
+           DISPLAY " ".
+           DISPLAY "Extracto de la tarjeta " TNUM-CONSULTA
+               " - " MES-CONSULTA "/" ANO-CONSULTA.
+           DISPLAY " ".
+
+       1000-PEDIR-DATOS-EXIT.
+           EXIT.
+
+           *> Saldo de apertura = saldo del ultimo movimiento anterior
+           *> al primer dia del mes consultado.
+       2000-SALDO-APERTURA.
+           MOVE 0 TO ULTIMO-MOV-PREVIO.
+
+           OPEN INPUT F-MOVIMIENTOS.
+           IF FSM <> 00
+               DISPLAY "Error abriendo movimientos.ubd"
+               GO TO 2000-SALDO-APERTURA-EXIT.
+
+       2100-BUSCAR-APERTURA.
+           READ F-MOVIMIENTOS NEXT RECORD
+               AT END GO TO 2900-FIN-APERTURA.
+
+           IF MOV-TARJETA = TNUM-CONSULTA
+               COMPUTE FECHA-MOV-NUM = (MOV-ANO * 10000)
+                                       + (MOV-MES * 100) + MOV-DIA
+               IF FECHA-MOV-NUM < FECHA-DESDE-NUM
+                   IF MOV-NUM > ULTIMO-MOV-PREVIO
+                       MOVE MOV-NUM          TO ULTIMO-MOV-PREVIO
+                       MOVE MOV-SALDOPOS-ENT TO SALDO-APERTURA-ENT
+                       MOVE MOV-SALDOPOS-DEC TO SALDO-APERTURA-DEC.
+
+           GO TO 2100-BUSCAR-APERTURA.
+
+       2900-FIN-APERTURA.
+           CLOSE F-MOVIMIENTOS.
+
+           MOVE SALDO-APERTURA-ENT TO SALDO-CIERRE-ENT.
+           MOVE SALDO-APERTURA-DEC TO SALDO-CIERRE-DEC.
+
+           DISPLAY "Saldo de apertura: " SALDO-APERTURA-ENT "."
+                   SALDO-APERTURA-DEC.
+           DISPLAY " ".
+
+       2000-SALDO-APERTURA-EXIT.
+           EXIT.
+
+       3000-LISTAR-MOVIMIENTOS.
+           OPEN INPUT F-MOVIMIENTOS.
+           IF FSM <> 00
+               DISPLAY "Error abriendo movimientos.ubd"
+               GO TO 3000-LISTAR-MOVIMIENTOS-EXIT.
+
+       3100-LEER-MOVIMIENTO.
+           READ F-MOVIMIENTOS NEXT RECORD
+               AT END GO TO 3900-FIN-LISTADO.
+
+           IF MOV-TARJETA NOT = TNUM-CONSULTA
+               GO TO 3100-LEER-MOVIMIENTO.
+
+           COMPUTE FECHA-MOV-NUM = (MOV-ANO * 10000)
+                                   + (MOV-MES * 100) + MOV-DIA.
+
+           IF FECHA-MOV-NUM < FECHA-DESDE-NUM
+               OR FECHA-MOV-NUM >= FECHA-HASTA-NUM
+               GO TO 3100-LEER-MOVIMIENTO.
+
+           ADD 1 TO MOVIMIENTOS-ENCONTRADOS.
+           MOVE MOV-IMPORTE-ENT TO IMPORTE-SIGNO.
+
+           DISPLAY MOV-ANO "-" MOV-MES "-" MOV-DIA "  "
+                   MOV-CONCEPTO "  " IMPORTE-SIGNO "."
+                   MOV-IMPORTE-DEC "  Saldo: " MOV-SALDOPOS-ENT "."
+                   MOV-SALDOPOS-DEC.
+
+           MOVE MOV-SALDOPOS-ENT TO SALDO-CIERRE-ENT.
+           MOVE MOV-SALDOPOS-DEC TO SALDO-CIERRE-DEC.
+
+           GO TO 3100-LEER-MOVIMIENTO.
+
+       3900-FIN-LISTADO.
+           CLOSE F-MOVIMIENTOS.
+
+       3000-LISTAR-MOVIMIENTOS-EXIT.
+           EXIT.
+
+       9000-CIERRE.
+           DISPLAY " ".
+           IF MOVIMIENTOS-ENCONTRADOS = 0
+               DISPLAY "No hay movimientos en ese periodo.".
+
+           DISPLAY "Movimientos del periodo: "
+                   MOVIMIENTOS-ENCONTRADOS.
+           DISPLAY "Saldo de cierre: " SALDO-CIERRE-ENT "."
+                   SALDO-CIERRE-DEC.
+
+       9000-CIERRE-EXIT.
+           EXIT.
