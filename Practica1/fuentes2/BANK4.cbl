@@ -0,0 +1,656 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANK4.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS KEYBOARD-STATUS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-MOVIMIENTOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MOV-NUM
+           FILE STATUS IS FSM.
+
+           SELECT F-SALDOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SALDO-CTA-ID
+           FILE STATUS IS FSS.
+
+           SELECT F-SECUENCIA ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SEC-CLAVE
+           FILE STATUS IS FSQ.
+
+           SELECT F-CUENTAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CTA-TARJETA
+           FILE STATUS IS FSU.
+
+           SELECT F-CAJON ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CAJ-DENOM
+           FILE STATUS IS FSC.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-MOVIMIENTOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "movimientos.ubd".
+           COPY MOVIMIENTO.
+
+       FD F-SALDOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "saldos.ubd".
+       01 SALDO-REG.
+           02 SALDO-CTA-ID             PIC  9(16).
+           02 SALDO-ENT              PIC S9(9).
+           02 SALDO-DEC              PIC  9(2).
+
+       FD F-SECUENCIA
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "secuencia.ubd".
+       01 SECUENCIA-REG.
+           02 SEC-CLAVE               PIC  9(1).
+           02 SEC-ULTIMO-MOV-NUM      PIC  9(35).
+
+       FD F-CUENTAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "cuentas.ubd".
+       01 CUENTA-REG.
+           02 CTA-TARJETA             PIC  9(16).
+           02 CTA-ID                  PIC  9(16).
+
+           *> Fondo de billetes disponible en el cajero. Una fila por
+           *> denominacion (100, 50, 20, 10 y 5 EUR).
+       FD F-CAJON
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "cajon.ubd".
+       01 CAJON-REG.
+           02 CAJ-DENOM                PIC  9(3).
+           02 CAJ-CANTIDAD             PIC  9(7).
+
+
+       WORKING-STORAGE SECTION.
+       77 FSM                       PIC   X(2).
+       77 FSS                       PIC   X(2).
+       77 FSQ                       PIC   X(2).
+       77 FSU                       PIC   X(2).
+       77 FSC                       PIC   X(2).
+
+       78 BLACK                   VALUE      0.
+       78 BLUE                    VALUE      1.
+       78 GREEN                   VALUE      2.
+       78 CYAN                    VALUE      3.
+       78 RED                     VALUE      4.
+       78 MAGENTA                 VALUE      5.
+       78 YELLOW                  VALUE      6.
+       78 WHITE                   VALUE      7.
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO               PIC   9(4).
+               10 MES               PIC   9(2).
+               10 DIA               PIC   9(2).
+           05 HORA.
+               10 HORAS             PIC   9(2).
+               10 MINUTOS           PIC   9(2).
+               10 SEGUNDOS          PIC   9(2).
+               10 MILISEGUNDOS      PIC   9(2).
+           05 DIF-GMT               PIC  S9(4).
+
+       01 KEYBOARD-STATUS           PIC   9(4).
+           88 ENTER-PRESSED       VALUE      0.
+           88 PGUP-PRESSED        VALUE   2001.
+           88 PGDN-PRESSED        VALUE   2002.
+           88 UP-ARROW-PRESSED    VALUE   2003.
+           88 DOWN-ARROW-PRESSED  VALUE   2004.
+           88 ESC-PRESSED         VALUE   2005.
+
+       77 LAST-MOV-NUM             PIC   9(35).
+       77 CTA-ID-CLIENTE           PIC   9(16).
+
+       77 EUR100-USUARIO           PIC    9(7).
+       77 EUR50-USUARIO            PIC    9(7).
+       77 EUR20-USUARIO            PIC    9(7).
+       77 EUR10-USUARIO            PIC    9(7).
+       77 EUR5-USUARIO             PIC    9(7).
+
+       77 SALDO-USUARIO-ENT        PIC   S9(9).
+       77 SALDO-USUARIO-DEC        PIC    9(2).
+       77 CENT-SALDO-USER          PIC  S9(11).
+       77 CENT-IMPOR-USER          PIC    9(9).
+       77 CENT-ACUMULADOR          PIC   9(11).
+
+       78 LIMITE-RETIRADA-TRANS    VALUE 500000.
+       78 LIMITE-RETIRADA-DIA      VALUE 1000000.
+
+       77 CON                      PIC   X(35)
+                                    VALUE "Retirada de efectivo".
+       77 PRESSED-KEY              PIC    9(4) BLANK ZERO.
+
+       LINKAGE SECTION.
+       77 TNUM                     PIC  9(16).
+
+
+
+       SCREEN SECTION.
+       01 BLANK-SCREEN.
+           05 FILLER LINE 1 BLANK SCREEN BACKGROUND-COLOR BLACK.
+
+
+       01 ENTRADA-USUARIO.
+           05 FILLER BLANK ZERO UNDERLINE
+               LINE 13 COL 41 PIC 9(7) USING EUR100-USUARIO.
+           05 FILLER BLANK ZERO UNDERLINE
+               LINE 14 COL 41 PIC 9(7) USING EUR50-USUARIO.
+           05 FILLER BLANK ZERO UNDERLINE
+               LINE 15 COL 41 PIC 9(7) USING EUR20-USUARIO.
+           05 FILLER BLANK ZERO UNDERLINE
+               LINE 16 COL 41 PIC 9(7) USING EUR10-USUARIO.
+           05 FILLER BLANK ZERO UNDERLINE
+               LINE 17 COL 41 PIC 9(7) USING EUR5-USUARIO.
+
+       01 SALDO-DISPLAY.
+           05 FILLER SIGN IS LEADING SEPARATE
+               LINE 10 COL 33 PIC -9(7) FROM SALDO-USUARIO-ENT.
+           05 FILLER LINE 10 COL 41 VALUE ".".
+           05 FILLER LINE 10 COL 42 PIC 99 FROM SALDO-USUARIO-DEC.
+           05 FILLER LINE 10 COL 45 VALUE "EUR".
+
+       01 SALDO-DISPLAY-FINAL.
+           05 FILLER SIGN IS LEADING SEPARATE
+               LINE 11 COL 44 PIC -9(7) FROM SALDO-USUARIO-ENT.
+           05 FILLER LINE 11 COL 52 VALUE ".".
+           05 FILLER LINE 11 COL 53 PIC 99 FROM SALDO-USUARIO-DEC.
+           05 FILLER LINE 11 COL 56 VALUE "EUR".
+
+
+
+
+       PROCEDURE DIVISION USING TNUM.
+       IMPRIMIR-CABECERA.
+
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+
+           DISPLAY BLANK-SCREEN.
+           DISPLAY "Cajero Automatico UnizarBank" AT LINE 2 COL 26
+               WITH FOREGROUND-COLOR IS CYAN.
+
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           DISPLAY DIA AT LINE 4 COL 32.
+           DISPLAY "-" AT LINE 4 COL 34.
+           DISPLAY MES AT LINE 4 COL 35.
+           DISPLAY "-" AT LINE 4 COL 37.
+           DISPLAY ANO AT LINE 4 COL 38.
+           DISPLAY HORAS AT LINE 4 COL 44.
+           DISPLAY ":" AT LINE 4 COL 46.
+           DISPLAY MINUTOS AT LINE 4 COL 47.
+
+
+
+
+       CONSULTA-ULTIMO-MOVIMIENTO SECTION.
+           *> Totaliza lo que TNUM ya ha retirado hoy para poder
+           *> comprobar el limite diario antes de aceptar una nueva
+           *> retirada; si no se repasan movimientos.ubd, reinsertar
+           *> la tarjeta entre operaciones esquivaria el limite por
+           *> completo.
+           INITIALIZE CENT-ACUMULADOR.
+
+           OPEN INPUT F-MOVIMIENTOS.
+           IF FSM = 35
+               GO TO LAST-MOV-FOUND
+           END-IF.
+           IF FSM <> 00
+               GO TO PSYS-ERR.
+
+       LEER-ULTIMO-MOVIMIENTO.
+           READ F-MOVIMIENTOS NEXT RECORD
+               AT END GO TO FIN-ULTIMO-MOVIMIENTO.
+
+           IF MOV-TARJETA NOT = TNUM
+               GO TO LEER-ULTIMO-MOVIMIENTO.
+
+           IF MOV-ANO NOT = ANO OR MOV-MES NOT = MES
+               OR MOV-DIA NOT = DIA
+               GO TO LEER-ULTIMO-MOVIMIENTO.
+
+           IF MOV-CONCEPTO(1:20) NOT = "Retirada de efectivo"
+               GO TO LEER-ULTIMO-MOVIMIENTO.
+
+           *> MOV-IMPORTE-DEC lleva siempre la magnitud (positiva) de
+           *> los centimos; el signo del importe lo lleva por completo
+           *> MOV-IMPORTE-ENT.
+           IF MOV-IMPORTE-ENT < 0
+               COMPUTE CENT-ACUMULADOR = CENT-ACUMULADOR +
+                   FUNCTION ABS((MOV-IMPORTE-ENT * 100)
+                       - MOV-IMPORTE-DEC)
+           ELSE
+               COMPUTE CENT-ACUMULADOR = CENT-ACUMULADOR +
+                   FUNCTION ABS((MOV-IMPORTE-ENT * 100)
+                       + MOV-IMPORTE-DEC)
+           END-IF.
+
+           GO TO LEER-ULTIMO-MOVIMIENTO.
+
+       FIN-ULTIMO-MOVIMIENTO.
+           CLOSE F-MOVIMIENTOS.
+
+       LAST-MOV-FOUND.
+
+
+
+
+       RESOLVER-CTA-ID SECTION.
+           OPEN I-O F-CUENTAS.
+           IF FSU = 35
+               OPEN OUTPUT F-CUENTAS
+               CLOSE F-CUENTAS
+               OPEN I-O F-CUENTAS
+           END-IF.
+           IF FSU <> 00
+               GO TO PSYS-ERR.
+
+           MOVE TNUM TO CTA-TARJETA.
+           READ F-CUENTAS
+               INVALID KEY
+                   MOVE TNUM TO CTA-ID
+                   WRITE CUENTA-REG INVALID KEY GO TO PSYS-ERR
+           END-READ.
+
+           MOVE CTA-ID TO CTA-ID-CLIENTE.
+
+           CLOSE F-CUENTAS.
+
+
+       CONSULTA-SALDO-USUARIO SECTION.
+           PERFORM RESOLVER-CTA-ID THRU RESOLVER-CTA-ID.
+
+           OPEN INPUT F-SALDOS.
+           IF FSS = 35
+               MOVE 0 TO SALDO-USUARIO-ENT
+               MOVE 0 TO SALDO-USUARIO-DEC
+               MOVE 0 TO CENT-SALDO-USER
+               CLOSE F-SALDOS
+               GO TO PANTALLA-RETIRADA.
+           IF FSS <> 00
+               GO TO PSYS-ERR.
+
+           MOVE CTA-ID-CLIENTE TO SALDO-CTA-ID.
+           READ F-SALDOS
+               INVALID KEY
+                   MOVE 0 TO SALDO-ENT
+                   MOVE 0 TO SALDO-DEC
+           END-READ.
+
+           MOVE SALDO-ENT TO SALDO-USUARIO-ENT.
+           MOVE SALDO-DEC TO SALDO-USUARIO-DEC.
+           COMPUTE CENT-SALDO-USER = (SALDO-USUARIO-ENT * 100)
+                                     + SALDO-USUARIO-DEC.
+
+           CLOSE F-SALDOS.
+
+
+
+
+       PANTALLA-RETIRADA SECTION.
+           DISPLAY "ESC - Finalizar retirada efectivo" AT LINE 24
+               COL 33.
+           DISPLAY "Retirar efectivo" AT LINE 8 COL 31.
+           DISPLAY "Saldo Actual: " AT LINE 10 COL 19.
+
+           DISPLAY SALDO-DISPLAY.
+
+           DISPLAY "Por favor,indique los billetes" AT LINE 11 COL 19.
+           DISPLAY "Billetes de 100:        " AT LINE 13 COL 19.
+           DISPLAY "Billetes de 50:         " AT LINE 14 COL 19.
+           DISPLAY "Billetes de 20:         " AT LINE 15 COL 19.
+           DISPLAY "Billetes de 10:         " AT LINE 16 COL 19.
+           DISPLAY "Billetes de 5:          " AT LINE 17 COL 19.
+
+       CONF2.
+           ACCEPT ENTRADA-USUARIO ON EXCEPTION
+               IF ESC-PRESSED THEN
+                   GO TO PANT
+               ELSE
+                   GO TO CONF2
+               END-IF.
+
+           COMPUTE CENT-IMPOR-USER = (EUR100-USUARIO * 100)
+                                     + (EUR50-USUARIO * 50)
+                                     + (EUR20-USUARIO * 20)
+                                     + (EUR10-USUARIO * 10)
+                                     + (EUR5-USUARIO * 5).
+           MULTIPLY 100 BY CENT-IMPOR-USER.
+
+           IF CENT-IMPOR-USER > LIMITE-RETIRADA-TRANS
+               GO TO LIMITE-ERR.
+
+           IF CENT-ACUMULADOR + CENT-IMPOR-USER > LIMITE-RETIRADA-DIA
+               GO TO LIMITE-ERR.
+
+           IF CENT-IMPOR-USER > CENT-SALDO-USER
+               GO TO SALDO-ERR.
+
+           PERFORM VERIFICAR-CAJON THRU VERIFICAR-CAJON.
+
+           ADD CENT-IMPOR-USER TO CENT-ACUMULADOR.
+
+           GO TO INSERTAR-MOVIMIENTO.
+
+
+       VERIFICAR-CAJON SECTION.
+           OPEN I-O F-CAJON.
+           IF FSC = 35
+               OPEN OUTPUT F-CAJON
+               CLOSE F-CAJON
+               OPEN I-O F-CAJON
+           END-IF.
+           IF FSC <> 00
+               GO TO PSYS-ERR.
+
+           MOVE 100 TO CAJ-DENOM.
+           READ F-CAJON
+               INVALID KEY
+                   MOVE 0 TO CAJ-CANTIDAD
+                   WRITE CAJON-REG INVALID KEY GO TO PSYS-ERR
+           END-READ.
+           IF EUR100-USUARIO > CAJ-CANTIDAD
+               CLOSE F-CAJON
+               GO TO CAJON-ERR.
+
+           MOVE 50 TO CAJ-DENOM.
+           READ F-CAJON
+               INVALID KEY
+                   MOVE 0 TO CAJ-CANTIDAD
+                   WRITE CAJON-REG INVALID KEY GO TO PSYS-ERR
+           END-READ.
+           IF EUR50-USUARIO > CAJ-CANTIDAD
+               CLOSE F-CAJON
+               GO TO CAJON-ERR.
+
+           MOVE 20 TO CAJ-DENOM.
+           READ F-CAJON
+               INVALID KEY
+                   MOVE 0 TO CAJ-CANTIDAD
+                   WRITE CAJON-REG INVALID KEY GO TO PSYS-ERR
+           END-READ.
+           IF EUR20-USUARIO > CAJ-CANTIDAD
+               CLOSE F-CAJON
+               GO TO CAJON-ERR.
+
+           MOVE 10 TO CAJ-DENOM.
+           READ F-CAJON
+               INVALID KEY
+                   MOVE 0 TO CAJ-CANTIDAD
+                   WRITE CAJON-REG INVALID KEY GO TO PSYS-ERR
+           END-READ.
+           IF EUR10-USUARIO > CAJ-CANTIDAD
+               CLOSE F-CAJON
+               GO TO CAJON-ERR.
+
+           MOVE 5 TO CAJ-DENOM.
+           READ F-CAJON
+               INVALID KEY
+                   MOVE 0 TO CAJ-CANTIDAD
+                   WRITE CAJON-REG INVALID KEY GO TO PSYS-ERR
+           END-READ.
+           IF EUR5-USUARIO > CAJ-CANTIDAD
+               CLOSE F-CAJON
+               GO TO CAJON-ERR.
+
+           CLOSE F-CAJON.
+
+
+
+
+       INSERTAR-MOVIMIENTO SECTION.
+           OPEN I-O F-MOVIMIENTOS.
+           IF FSM <> 00
+              GO TO PSYS-ERR.
+
+           SUBTRACT CENT-IMPOR-USER FROM CENT-SALDO-USER
+               ON SIZE ERROR GO TO PSYS-ERR.
+           COMPUTE SALDO-USUARIO-ENT = (CENT-SALDO-USER / 100).
+           MOVE FUNCTION MOD(CENT-SALDO-USER, 100)
+               TO SALDO-USUARIO-DEC.
+
+
+       ESCRITURA.
+           PERFORM SIGUIENTE-MOV-NUM THRU SIGUIENTE-MOV-NUM-EXIT.
+
+           MOVE LAST-MOV-NUM            TO MOV-NUM.
+           MOVE TNUM                    TO MOV-TARJETA.
+           MOVE ANO                     TO MOV-ANO.
+           MOVE MES                     TO MOV-MES.
+           MOVE DIA                     TO MOV-DIA.
+           MOVE HORAS                   TO MOV-HOR.
+           MOVE MINUTOS                 TO MOV-MIN.
+           MOVE SEGUNDOS                TO MOV-SEG.
+
+           COMPUTE MOV-IMPORTE-ENT = 0 - (CENT-IMPOR-USER / 100).
+           MOVE 0                       TO MOV-IMPORTE-DEC.
+
+           MOVE CON                     TO MOV-CONCEPTO.
+
+           MOVE SALDO-USUARIO-ENT       TO MOV-SALDOPOS-ENT.
+           MOVE SALDO-USUARIO-DEC       TO MOV-SALDOPOS-DEC.
+
+           MOVE ANO TO MOV-ALTA-ANO.
+           MOVE MES TO MOV-ALTA-MES.
+           MOVE DIA TO MOV-ALTA-DIA.
+           MOVE HORAS TO MOV-ALTA-HOR.
+           MOVE MINUTOS TO MOV-ALTA-MIN.
+           MOVE SEGUNDOS TO MOV-ALTA-SEG.
+           MOVE MOV-ALTA TO MOV-MODIF.
+
+           WRITE MOVIMIENTO-REG INVALID KEY GO TO PSYS-ERR.
+           CLOSE F-MOVIMIENTOS.
+
+           PERFORM ACTUALIZAR-SALDO THRU ACTUALIZAR-SALDO.
+           PERFORM ACTUALIZAR-CAJON THRU ACTUALIZAR-CAJON.
+
+           GO TO PANTALLA-RETIRADA.
+
+
+
+
+       ACTUALIZAR-CAJON SECTION.
+           OPEN I-O F-CAJON.
+           IF FSC = 35
+               OPEN OUTPUT F-CAJON
+               CLOSE F-CAJON
+               OPEN I-O F-CAJON
+           END-IF.
+           IF FSC <> 00
+               GO TO PSYS-ERR.
+
+           MOVE 100 TO CAJ-DENOM.
+           READ F-CAJON INVALID KEY MOVE 0 TO CAJ-CANTIDAD END-READ.
+           SUBTRACT EUR100-USUARIO FROM CAJ-CANTIDAD.
+           REWRITE CAJON-REG
+               INVALID KEY WRITE CAJON-REG INVALID KEY GO TO PSYS-ERR
+           END-REWRITE.
+
+           MOVE 50 TO CAJ-DENOM.
+           READ F-CAJON INVALID KEY MOVE 0 TO CAJ-CANTIDAD END-READ.
+           SUBTRACT EUR50-USUARIO FROM CAJ-CANTIDAD.
+           REWRITE CAJON-REG
+               INVALID KEY WRITE CAJON-REG INVALID KEY GO TO PSYS-ERR
+           END-REWRITE.
+
+           MOVE 20 TO CAJ-DENOM.
+           READ F-CAJON INVALID KEY MOVE 0 TO CAJ-CANTIDAD END-READ.
+           SUBTRACT EUR20-USUARIO FROM CAJ-CANTIDAD.
+           REWRITE CAJON-REG
+               INVALID KEY WRITE CAJON-REG INVALID KEY GO TO PSYS-ERR
+           END-REWRITE.
+
+           MOVE 10 TO CAJ-DENOM.
+           READ F-CAJON INVALID KEY MOVE 0 TO CAJ-CANTIDAD END-READ.
+           SUBTRACT EUR10-USUARIO FROM CAJ-CANTIDAD.
+           REWRITE CAJON-REG
+               INVALID KEY WRITE CAJON-REG INVALID KEY GO TO PSYS-ERR
+           END-REWRITE.
+
+           MOVE 5 TO CAJ-DENOM.
+           READ F-CAJON INVALID KEY MOVE 0 TO CAJ-CANTIDAD END-READ.
+           SUBTRACT EUR5-USUARIO FROM CAJ-CANTIDAD.
+           REWRITE CAJON-REG
+               INVALID KEY WRITE CAJON-REG INVALID KEY GO TO PSYS-ERR
+           END-REWRITE.
+
+           CLOSE F-CAJON.
+
+
+       ACTUALIZAR-SALDO SECTION.
+           OPEN I-O F-SALDOS.
+           IF FSS = 35
+               OPEN OUTPUT F-SALDOS
+               CLOSE F-SALDOS
+               OPEN I-O F-SALDOS
+           END-IF.
+           IF FSS <> 00
+               GO TO PSYS-ERR.
+
+           MOVE CTA-ID-CLIENTE   TO SALDO-CTA-ID.
+           MOVE MOV-SALDOPOS-ENT TO SALDO-ENT.
+           MOVE MOV-SALDOPOS-DEC TO SALDO-DEC.
+
+           REWRITE SALDO-REG
+               INVALID KEY WRITE SALDO-REG INVALID KEY GO TO PSYS-ERR
+           END-REWRITE.
+
+           CLOSE F-SALDOS.
+
+
+       SIGUIENTE-MOV-NUM.
+           OPEN I-O F-SECUENCIA.
+           IF FSQ = 35
+               OPEN OUTPUT F-SECUENCIA
+               CLOSE F-SECUENCIA
+               OPEN I-O F-SECUENCIA
+           END-IF.
+           IF FSQ <> 00
+               GO TO PSYS-ERR.
+
+           MOVE 1 TO SEC-CLAVE.
+           READ F-SECUENCIA
+               INVALID KEY
+                   MOVE 0 TO SEC-ULTIMO-MOV-NUM
+                   WRITE SECUENCIA-REG INVALID KEY GO TO PSYS-ERR
+           END-READ.
+
+           ADD 1 TO SEC-ULTIMO-MOV-NUM.
+           MOVE SEC-ULTIMO-MOV-NUM TO LAST-MOV-NUM.
+
+           REWRITE SECUENCIA-REG INVALID KEY GO TO PSYS-ERR.
+
+           CLOSE F-SECUENCIA.
+
+       SIGUIENTE-MOV-NUM-EXIT.
+           EXIT.
+
+
+       PANT SECTION.
+
+           COMPUTE CENT-IMPOR-USER = CENT-ACUMULADOR.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Retirar efectivo" AT LINE 8 COL 31.
+           DISPLAY "Se ha entregado correctamente:" AT LINE 10 COL 19.
+           DISPLAY CENT-IMPOR-USER AT LINE 10 COL 50.
+           DISPLAY "0" AT LINE 10 COL 58.
+           DISPLAY "." AT LINE 10 COL 57.
+           DISPLAY "EUR" AT LINE 10 COL 61.
+           DISPLAY "El saldo resultante es de:" AT LINE 11 COL 19.
+
+           DISPLAY SALDO-DISPLAY-FINAL.
+
+
+           DISPLAY "Enter - Aceptar" AT LINE 24 COL 33.
+
+
+           GO TO EXIT-ENTER.
+
+       LIMITE-ERR.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ha excedido el limite de retirada permitido"
+               AT LINE 9 COL 18
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" AT LINE 24 COL 33.
+
+       LIMITE-ERR-ENTER.
+           ACCEPT PRESSED-KEY AT LINE 24 COL 80
+           IF ENTER-PRESSED
+               PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA
+               GO TO PANTALLA-RETIRADA
+           ELSE
+               GO TO LIMITE-ERR-ENTER.
+
+       SALDO-ERR.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Saldo insuficiente para esa retirada" AT LINE 9
+               COL 22
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" AT LINE 24 COL 33.
+
+       SALDO-ERR-ENTER.
+           ACCEPT PRESSED-KEY AT LINE 24 COL 80
+           IF ENTER-PRESSED
+               PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA
+               GO TO PANTALLA-RETIRADA
+           ELSE
+               GO TO SALDO-ERR-ENTER.
+
+       CAJON-ERR.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "El cajero no dispone de esa combinacion de billetes"
+               AT LINE 9 COL 13
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" AT LINE 24 COL 33.
+
+       CAJON-ERR-ENTER.
+           ACCEPT PRESSED-KEY AT LINE 24 COL 80
+           IF ENTER-PRESSED
+               PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA
+               GO TO PANTALLA-RETIRADA
+           ELSE
+               GO TO CAJON-ERR-ENTER.
+
+       PSYS-ERR.
+
+           CLOSE F-MOVIMIENTOS.
+           CLOSE F-SALDOS.
+           CLOSE F-SECUENCIA.
+           CLOSE F-CUENTAS.
+           CLOSE F-CAJON.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ha ocurrido un error interno" AT LINE 9 COL 25
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Vuelva mas tarde" AT LINE 11 COL 32
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" AT LINE 24 COL 33.
+
+       EXIT-ENTER.
+           ACCEPT PRESSED-KEY AT LINE 24 COL 80
+           IF ENTER-PRESSED
+               EXIT PROGRAM
+           ELSE
+               GO TO EXIT-ENTER.
