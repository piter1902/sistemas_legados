@@ -0,0 +1,458 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANK7.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS KEYBOARD-STATUS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-MOVIMIENTOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MOV-NUM
+           FILE STATUS IS FSM.
+
+           SELECT F-ESPECTACULOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ESP-ID
+           FILE STATUS IS FSE.
+
+           SELECT F-SALDOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SALDO-CTA-ID
+           FILE STATUS IS FSS.
+
+           SELECT F-SECUENCIA ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SEC-CLAVE
+           FILE STATUS IS FSQ.
+
+           SELECT F-CUENTAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CTA-TARJETA
+           FILE STATUS IS FSU.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-MOVIMIENTOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "movimientos.ubd".
+           COPY MOVIMIENTO.
+
+       FD F-ESPECTACULOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "espectaculos.ubd".
+       01 ESPECTACULO-REG.
+           02 ESP-ID                PIC   9(6).
+           02 ESP-NOMBRE             PIC   X(30).
+           02 ESP-ANO                PIC   9(4).
+           02 ESP-MES                PIC   9(2).
+           02 ESP-DIA                PIC   9(2).
+           02 ESP-PRECIO-ENT         PIC   9(5).
+           02 ESP-PRECIO-DEC         PIC   9(2).
+           02 ESP-AFORO              PIC   9(5).
+           02 ESP-DISPONIBLES        PIC   9(5).
+
+       FD F-SALDOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "saldos.ubd".
+       01 SALDO-REG.
+           02 SALDO-CTA-ID             PIC  9(16).
+           02 SALDO-ENT              PIC S9(9).
+           02 SALDO-DEC              PIC  9(2).
+
+       FD F-SECUENCIA
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "secuencia.ubd".
+       01 SECUENCIA-REG.
+           02 SEC-CLAVE               PIC  9(1).
+           02 SEC-ULTIMO-MOV-NUM      PIC  9(35).
+
+       FD F-CUENTAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "cuentas.ubd".
+       01 CUENTA-REG.
+           02 CTA-TARJETA             PIC  9(16).
+           02 CTA-ID                  PIC  9(16).
+
+
+       WORKING-STORAGE SECTION.
+       77 FSM                       PIC   X(2).
+       77 FSE                       PIC   X(2).
+       77 FSS                       PIC   X(2).
+       77 FSQ                       PIC   X(2).
+       77 FSU                       PIC   X(2).
+
+       78 BLACK                   VALUE      0.
+       78 BLUE                    VALUE      1.
+       78 GREEN                   VALUE      2.
+       78 CYAN                    VALUE      3.
+       78 RED                     VALUE      4.
+       78 MAGENTA                 VALUE      5.
+       78 YELLOW                  VALUE      6.
+       78 WHITE                   VALUE      7.
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO               PIC   9(4).
+               10 MES                PIC   9(2).
+               10 DIA                PIC   9(2).
+           05 HORA.
+               10 HORAS             PIC   9(2).
+               10 MINUTOS           PIC   9(2).
+               10 SEGUNDOS          PIC   9(2).
+               10 MILISEGUNDOS      PIC   9(2).
+           05 DIF-GMT               PIC  S9(4).
+
+       01 KEYBOARD-STATUS           PIC   9(4).
+           88 ENTER-PRESSED       VALUE      0.
+           88 PGUP-PRESSED        VALUE   2001.
+           88 PGDN-PRESSED        VALUE   2002.
+           88 UP-ARROW-PRESSED    VALUE   2003.
+           88 DOWN-ARROW-PRESSED  VALUE   2004.
+           88 ESC-PRESSED         VALUE   2005.
+
+       77 PRESSED-KEY              PIC    9(4) BLANK ZERO.
+
+       77 LAST-MOV-NUM             PIC   9(35).
+       77 CTA-ID-CLIENTE           PIC   9(16).
+
+       77 CENT-SALDO-USER          PIC  S9(9).
+       77 CENT-PRECIO-ENTRADA      PIC  S9(9).
+
+       77 ESP-ID-USUARIO           PIC   9(6) VALUE 0.
+       77 LINEA-ACTUAL             PIC   99   VALUE 8.
+       77 HAY-ESPECTACULOS         PIC   9(1) VALUE 0.
+           88 SE-ENCONTRO-ESPECTACULO VALUE 1.
+
+       77 CON                      PIC   X(35).
+
+       LINKAGE SECTION.
+       77 TNUM                     PIC  9(16).
+
+
+       SCREEN SECTION.
+       01 BLANK-SCREEN.
+           05 FILLER LINE 1 BLANK SCREEN BACKGROUND-COLOR BLACK.
+
+       01 EVENTO-ACCEPT.
+           05 FILLER BLANK WHEN ZERO AUTO UNDERLINE
+               LINE 22 COL 45 PIC 9(6) USING ESP-ID-USUARIO.
+
+       01 FILA-ESPECTACULO.
+           05 FILLER COL 9  PIC 9(6) FROM ESP-ID.
+           05 FILLER COL 17 PIC X(30) FROM ESP-NOMBRE.
+           05 FILLER COL 48 PIC 9999/99/99 FROM ESP-ANO.
+           05 FILLER SIGN IS LEADING SEPARATE
+               COL 59 PIC -9(5) FROM ESP-PRECIO-ENT.
+           05 FILLER COL 65 VALUE ".".
+           05 FILLER COL 66 PIC 99 FROM ESP-PRECIO-DEC.
+           05 FILLER COL 70 PIC ZZZZ9 FROM ESP-DISPONIBLES.
+
+
+       PROCEDURE DIVISION USING TNUM.
+       IMPRIMIR-CABECERA.
+
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+
+           DISPLAY BLANK-SCREEN.
+           DISPLAY "Cajero Automatico UnizarBank" AT LINE 2 COL 26
+               WITH FOREGROUND-COLOR IS CYAN.
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           DISPLAY DIA AT LINE 4 COL 32.
+           DISPLAY "-" AT LINE 4 COL 34.
+           DISPLAY MES AT LINE 4 COL 35.
+           DISPLAY "-" AT LINE 4 COL 37.
+           DISPLAY ANO AT LINE 4 COL 38.
+           DISPLAY HORAS AT LINE 4 COL 44.
+           DISPLAY ":" AT LINE 4 COL 46.
+           DISPLAY MINUTOS AT LINE 4 COL 47.
+
+
+       RESOLVER-CTA-ID SECTION.
+           OPEN I-O F-CUENTAS.
+           IF FSU = 35
+               OPEN OUTPUT F-CUENTAS
+               CLOSE F-CUENTAS
+               OPEN I-O F-CUENTAS
+           END-IF.
+           IF FSU <> 00
+               GO TO PSYS-ERR.
+
+           MOVE TNUM TO CTA-TARJETA.
+           READ F-CUENTAS
+               INVALID KEY
+                   MOVE TNUM TO CTA-ID
+                   WRITE CUENTA-REG INVALID KEY GO TO PSYS-ERR
+           END-READ.
+
+           MOVE CTA-ID TO CTA-ID-CLIENTE.
+
+           CLOSE F-CUENTAS.
+
+
+       CONSULTA-SALDO-USUARIO SECTION.
+           PERFORM RESOLVER-CTA-ID THRU RESOLVER-CTA-ID.
+
+           OPEN INPUT F-SALDOS.
+           IF FSS = 35
+               MOVE 0 TO CENT-SALDO-USER
+               CLOSE F-SALDOS
+               GO TO CIERRE-CONSULTA-SALDO.
+           IF FSS <> 00
+               GO TO PSYS-ERR.
+
+           MOVE CTA-ID-CLIENTE TO SALDO-CTA-ID.
+           READ F-SALDOS
+               INVALID KEY
+                   MOVE 0 TO SALDO-ENT
+                   MOVE 0 TO SALDO-DEC
+           END-READ.
+
+           COMPUTE CENT-SALDO-USER = (SALDO-ENT * 100) + SALDO-DEC.
+
+           CLOSE F-SALDOS.
+
+       CIERRE-CONSULTA-SALDO.
+           CONTINUE.
+
+
+       LISTAR-ESPECTACULOS SECTION.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+
+           DISPLAY "Comprar entradas de espectaculos" AT LINE 6 COL 24.
+           DISPLAY "Id.   Espectaculo                    Fecha"
+               AT LINE 7 COL 9.
+           DISPLAY "Precio  Libres" AT LINE 7 COL 59.
+
+           MOVE 8 TO LINEA-ACTUAL.
+           MOVE 0 TO HAY-ESPECTACULOS.
+
+           OPEN INPUT F-ESPECTACULOS.
+           IF FSE <> 00
+               GO TO PSYS-ERR.
+
+       LEER-ESPECTACULO.
+           READ F-ESPECTACULOS NEXT RECORD
+               AT END GO TO FIN-LISTADO.
+
+               MOVE 1 TO HAY-ESPECTACULOS.
+               DISPLAY FILA-ESPECTACULO AT LINE LINEA-ACTUAL.
+               ADD 1 TO LINEA-ACTUAL.
+               GO TO LEER-ESPECTACULO.
+
+       FIN-LISTADO.
+           CLOSE F-ESPECTACULOS.
+
+           IF NOT SE-ENCONTRO-ESPECTACULO
+               GO TO SIN-ESPECTACULOS.
+
+           DISPLAY "Introduzca el Id. del espectaculo a comprar:"
+               AT LINE 22 COL 9.
+           DISPLAY "Enter - Comprar    Esc - Salir" AT LINE 24 COL 25.
+
+           ACCEPT EVENTO-ACCEPT ON EXCEPTION
+               IF ESC-PRESSED
+                   EXIT PROGRAM
+               ELSE
+                   GO TO LISTAR-ESPECTACULOS
+           END-ACCEPT.
+
+           IF ESP-ID-USUARIO = 0
+               GO TO LISTAR-ESPECTACULOS.
+
+
+       COMPRAR-ENTRADA SECTION.
+           OPEN I-O F-ESPECTACULOS.
+           IF FSE <> 00
+               GO TO PSYS-ERR.
+
+           MOVE ESP-ID-USUARIO TO ESP-ID.
+           READ F-ESPECTACULOS INVALID KEY GO TO EVENTO-BAD.
+
+           IF ESP-DISPONIBLES = 0
+               GO TO AGOTADO-ERR.
+
+           PERFORM CONSULTA-SALDO-USUARIO
+               THRU CONSULTA-SALDO-USUARIO.
+
+           COMPUTE CENT-PRECIO-ENTRADA = (ESP-PRECIO-ENT * 100)
+                                         + ESP-PRECIO-DEC.
+
+           IF CENT-PRECIO-ENTRADA > CENT-SALDO-USER
+               GO TO SALDO-ERR.
+
+           SUBTRACT 1 FROM ESP-DISPONIBLES.
+           REWRITE ESPECTACULO-REG INVALID KEY GO TO PSYS-ERR.
+
+           CLOSE F-ESPECTACULOS.
+
+           SUBTRACT CENT-PRECIO-ENTRADA FROM CENT-SALDO-USER.
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           OPEN I-O F-MOVIMIENTOS.
+           IF FSM <> 00
+               GO TO PSYS-ERR.
+
+           PERFORM SIGUIENTE-MOV-NUM THRU SIGUIENTE-MOV-NUM-EXIT.
+
+           MOVE LAST-MOV-NUM   TO MOV-NUM.
+           MOVE TNUM           TO MOV-TARJETA.
+           MOVE ANO            TO MOV-ANO.
+           MOVE MES            TO MOV-MES.
+           MOVE DIA            TO MOV-DIA.
+           MOVE HORAS          TO MOV-HOR.
+           MOVE MINUTOS        TO MOV-MIN.
+           MOVE SEGUNDOS       TO MOV-SEG.
+
+           COMPUTE MOV-IMPORTE-ENT = 0 - (CENT-PRECIO-ENTRADA / 100).
+           MOVE ESP-PRECIO-DEC TO MOV-IMPORTE-DEC.
+
+           STRING "Entrada: " ESP-NOMBRE DELIMITED BY SPACE
+               INTO CON.
+           MOVE CON TO MOV-CONCEPTO.
+
+           COMPUTE MOV-SALDOPOS-ENT = (CENT-SALDO-USER / 100).
+           MOVE FUNCTION MOD(CENT-SALDO-USER, 100) TO MOV-SALDOPOS-DEC.
+
+           MOVE ANO TO MOV-ALTA-ANO.
+           MOVE MES TO MOV-ALTA-MES.
+           MOVE DIA TO MOV-ALTA-DIA.
+           MOVE HORAS TO MOV-ALTA-HOR.
+           MOVE MINUTOS TO MOV-ALTA-MIN.
+           MOVE SEGUNDOS TO MOV-ALTA-SEG.
+           MOVE MOV-ALTA TO MOV-MODIF.
+
+           WRITE MOVIMIENTO-REG INVALID KEY GO TO PSYS-ERR.
+
+           PERFORM ACTUALIZAR-SALDO THRU ACTUALIZAR-SALDO.
+
+           CLOSE F-MOVIMIENTOS.
+
+           GO TO COMPRA-EXITO.
+
+
+       ACTUALIZAR-SALDO SECTION.
+           OPEN I-O F-SALDOS.
+           IF FSS = 35
+               OPEN OUTPUT F-SALDOS
+               CLOSE F-SALDOS
+               OPEN I-O F-SALDOS
+           END-IF.
+           IF FSS <> 00
+               GO TO PSYS-ERR.
+
+           MOVE CTA-ID-CLIENTE   TO SALDO-CTA-ID.
+           MOVE MOV-SALDOPOS-ENT TO SALDO-ENT.
+           MOVE MOV-SALDOPOS-DEC TO SALDO-DEC.
+
+           REWRITE SALDO-REG
+               INVALID KEY WRITE SALDO-REG INVALID KEY GO TO PSYS-ERR
+           END-REWRITE.
+
+           CLOSE F-SALDOS.
+
+
+       SIGUIENTE-MOV-NUM.
+           OPEN I-O F-SECUENCIA.
+           IF FSQ = 35
+               OPEN OUTPUT F-SECUENCIA
+               CLOSE F-SECUENCIA
+               OPEN I-O F-SECUENCIA
+           END-IF.
+           IF FSQ <> 00
+               GO TO PSYS-ERR.
+
+           MOVE 1 TO SEC-CLAVE.
+           READ F-SECUENCIA
+               INVALID KEY
+                   MOVE 0 TO SEC-ULTIMO-MOV-NUM
+                   WRITE SECUENCIA-REG INVALID KEY GO TO PSYS-ERR
+           END-READ.
+
+           ADD 1 TO SEC-ULTIMO-MOV-NUM.
+           MOVE SEC-ULTIMO-MOV-NUM TO LAST-MOV-NUM.
+
+           REWRITE SECUENCIA-REG INVALID KEY GO TO PSYS-ERR.
+
+           CLOSE F-SECUENCIA.
+
+       SIGUIENTE-MOV-NUM-EXIT.
+           EXIT.
+
+
+       COMPRA-EXITO.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+
+           DISPLAY "Comprar entradas de espectaculos" AT LINE 8 COL 24.
+           DISPLAY "Entrada comprada correctamente!" AT LINE 11 COL 22.
+           DISPLAY "Enter - Aceptar" AT LINE 24 COL 33.
+
+           GO TO EXIT-ENTER.
+
+       SIN-ESPECTACULOS.
+           DISPLAY "No hay espectaculos disponibles" AT LINE 11 COL 22.
+           DISPLAY "Enter - Aceptar" AT LINE 24 COL 33.
+           GO TO EXIT-ENTER.
+
+       EVENTO-BAD.
+           CLOSE F-ESPECTACULOS.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "El espectaculo indicado no existe" AT LINE 11 COL 21
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" AT LINE 24 COL 33.
+           GO TO EXIT-ENTER.
+
+       AGOTADO-ERR.
+           CLOSE F-ESPECTACULOS.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "No quedan entradas para ese espectaculo"
+               AT LINE 11 COL 18
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" AT LINE 24 COL 33.
+           GO TO EXIT-ENTER.
+
+       SALDO-ERR.
+           CLOSE F-ESPECTACULOS.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Saldo insuficiente para esa compra"
+               AT LINE 11 COL 21
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" AT LINE 24 COL 33.
+           GO TO EXIT-ENTER.
+
+       PSYS-ERR.
+           CLOSE F-MOVIMIENTOS.
+           CLOSE F-ESPECTACULOS.
+           CLOSE F-SALDOS.
+           CLOSE F-SECUENCIA.
+           CLOSE F-CUENTAS.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ha ocurrido un error interno" AT LINE 9 COL 25
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Vuelva mas tarde" AT LINE 11 COL 32
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" AT LINE 24 COL 33.
+
+       EXIT-ENTER.
+           ACCEPT PRESSED-KEY AT LINE 24 COL 80
+           IF ENTER-PRESSED
+               EXIT PROGRAM
+           ELSE
+               GO TO EXIT-ENTER.
