@@ -0,0 +1,415 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LIQUIDACION.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-SALDOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SALDO-CTA-ID
+           FILE STATUS IS FSS.
+
+           SELECT F-CUENTAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CTA-TARJETA
+           FILE STATUS IS FSU.
+
+           SELECT F-MOVIMIENTOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MOV-NUM
+           FILE STATUS IS FSM.
+
+           SELECT F-SECUENCIA ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SEC-CLAVE
+           FILE STATUS IS FSQ.
+
+           *> Un registro por mes ya liquidado, para que relanzar el
+           *> lote dentro del mismo mes no vuelva a cobrar la comision
+           *> ni a abonar los intereses.
+           SELECT F-LIQUIDACIONES ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS LIQ-PERIODO
+           FILE STATUS IS FSL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-SALDOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "saldos.ubd".
+       01 SALDO-REG.
+           02 SALDO-CTA-ID             PIC  9(16).
+           02 SALDO-ENT              PIC S9(9).
+           02 SALDO-DEC              PIC  9(2).
+
+       FD F-CUENTAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "cuentas.ubd".
+       01 CUENTA-REG.
+           02 CTA-TARJETA             PIC  9(16).
+           02 CTA-ID                  PIC  9(16).
+
+       FD F-MOVIMIENTOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "movimientos.ubd".
+           COPY MOVIMIENTO.
+
+       FD F-SECUENCIA
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "secuencia.ubd".
+       01 SECUENCIA-REG.
+           02 SEC-CLAVE               PIC  9(1).
+           02 SEC-ULTIMO-MOV-NUM      PIC  9(35).
+
+       FD F-LIQUIDACIONES
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "liquidaciones.ubd".
+       01 LIQUIDACION-REG.
+           02 LIQ-PERIODO              PIC  9(6).
+           02 LIQ-ANO                  PIC  9(4).
+           02 LIQ-MES                  PIC  9(2).
+           02 LIQ-DIA                  PIC  9(2).
+           02 LIQ-HOR                  PIC  9(2).
+           02 LIQ-MIN                  PIC  9(2).
+           02 LIQ-SEG                  PIC  9(2).
+
+       WORKING-STORAGE SECTION.
+       77 FSS                       PIC   X(2).
+       77 FSU                       PIC   X(2).
+       77 FSM                       PIC   X(2).
+       77 FSQ                       PIC   X(2).
+       77 FSL                       PIC   X(2).
+
+       77 YA-LIQUIDADO-MES-SW        PIC   9(1).
+           88 MES-YA-LIQUIDADO       VALUE 1.
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO               PIC   9(4).
+               10 MES                PIC   9(2).
+               10 DIA                PIC   9(2).
+           05 HORA.
+               10 HORAS              PIC   9(2).
+               10 MINUTOS            PIC   9(2).
+               10 SEGUNDOS           PIC   9(2).
+               10 MILISEGUNDOS       PIC   9(2).
+           05 DIF-GMT                PIC  S9(4).
+
+           *> Comision fija de mantenimiento y tipo de interes mensual
+           *> aplicados por esta liquidacion; ambos se ajustan aqui
+           *> segun la politica comercial vigente.
+       78 COMISION-MANTENIMIENTO-CENT VALUE 200.
+       77 TIPO-INTERES-MENSUAL       PIC 9V9(4) VALUE 0.0010.
+
+       77 LAST-MOV-NUM               PIC  9(35).
+
+       77 CTA-ID-ACTUAL              PIC  9(16).
+       77 TARJETA-ACTUAL             PIC  9(16).
+       77 TARJETA-ENCONTRADA-SW      PIC  9(1).
+           88 TARJETA-ENCONTRADA     VALUE 1.
+           88 TARJETA-NO-ENCONTRADA  VALUE 0.
+
+       77 SALDO-CENT                 PIC S9(11).
+       77 SALDO-CORRIENTE-CENT       PIC S9(11).
+       77 IMPORTE-CENT               PIC S9(11).
+       77 COMISION-CENT              PIC S9(9).
+       77 INTERES-CENT               PIC S9(9).
+       77 CONCEPTO-LIQUIDACION       PIC  X(35).
+
+       77 CONTADOR-CUENTAS           PIC  9(5) VALUE 0.
+       77 CONTADOR-SIN-TARJETA       PIC  9(5) VALUE 0.
+       77 CONTADOR-COMISIONES        PIC  9(5) VALUE 0.
+       77 TOTAL-COMISIONES-CENT      PIC S9(11) VALUE 0.
+       77 CONTADOR-INTERESES         PIC  9(5) VALUE 0.
+       77 TOTAL-INTERESES-CENT       PIC S9(11) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           DISPLAY " ".
+           DISPLAY "UnizarBank - LIQUIDACION - comision y "
+               "intereses mensuales".
+           DISPLAY "Fecha: " DIA "-" MES "-" ANO.
+           DISPLAY " ".
+
+           PERFORM 0500-COMPROBAR-MES-LIQUIDADO
+               THRU 0500-COMPROBAR-MES-LIQUIDADO-EXIT.
+           IF MES-YA-LIQUIDADO
+               DISPLAY "La liquidacion de " MES "-" ANO
+                   " ya se ha ejecutado; no se repite."
+               GO TO 0000-MAINLINE-EXIT.
+
+           PERFORM 1000-LIQUIDAR-CUENTAS
+               THRU 1000-LIQUIDAR-CUENTAS-EXIT.
+           PERFORM 9000-IMPRIMIR-RESUMEN
+               THRU 9000-IMPRIMIR-RESUMEN-EXIT.
+           PERFORM 0600-REGISTRAR-MES-LIQUIDADO
+               THRU 0600-REGISTRAR-MES-LIQUIDADO-EXIT.
+
+       0000-MAINLINE-EXIT.
+           STOP RUN.
+
+           *> Comprueba si el mes actual ya tiene una liquidacion
+           *> registrada, para que relanzar el lote no vuelva a cobrar
+           *> la comision ni a abonar los intereses.
+       0500-COMPROBAR-MES-LIQUIDADO.
+           MOVE 0 TO YA-LIQUIDADO-MES-SW.
+
+           OPEN INPUT F-LIQUIDACIONES.
+           IF FSL = 35
+               CLOSE F-LIQUIDACIONES
+               GO TO 0500-COMPROBAR-MES-LIQUIDADO-EXIT.
+           IF FSL <> 00
+               DISPLAY "Error abriendo liquidaciones.ubd"
+               CLOSE F-LIQUIDACIONES
+               GO TO 0500-COMPROBAR-MES-LIQUIDADO-EXIT.
+
+           COMPUTE LIQ-PERIODO = (ANO * 100) + MES.
+           READ F-LIQUIDACIONES
+               INVALID KEY
+                   MOVE 0 TO YA-LIQUIDADO-MES-SW
+               NOT INVALID KEY
+                   MOVE 1 TO YA-LIQUIDADO-MES-SW
+           END-READ.
+
+           CLOSE F-LIQUIDACIONES.
+
+       0500-COMPROBAR-MES-LIQUIDADO-EXIT.
+           EXIT.
+
+           *> Deja constancia de que el mes actual ya se ha liquidado.
+       0600-REGISTRAR-MES-LIQUIDADO.
+           OPEN I-O F-LIQUIDACIONES.
+           IF FSL = 35
+               OPEN OUTPUT F-LIQUIDACIONES
+               CLOSE F-LIQUIDACIONES
+               OPEN I-O F-LIQUIDACIONES
+           END-IF.
+           IF FSL <> 00
+               DISPLAY "Error abriendo liquidaciones.ubd"
+               GO TO 0600-REGISTRAR-MES-LIQUIDADO-EXIT.
+
+           COMPUTE LIQ-PERIODO = (ANO * 100) + MES.
+           MOVE ANO     TO LIQ-ANO.
+           MOVE MES     TO LIQ-MES.
+           MOVE DIA     TO LIQ-DIA.
+           MOVE HORAS   TO LIQ-HOR.
+           MOVE MINUTOS TO LIQ-MIN.
+           MOVE SEGUNDOS TO LIQ-SEG.
+
+           WRITE LIQUIDACION-REG INVALID KEY
+               DISPLAY "Error escribiendo liquidaciones.ubd".
+
+           CLOSE F-LIQUIDACIONES.
+
+       0600-REGISTRAR-MES-LIQUIDADO-EXIT.
+           EXIT.
+
+       1000-LIQUIDAR-CUENTAS.
+           OPEN INPUT F-SALDOS.
+           IF FSS = 35
+               GO TO 1000-LIQUIDAR-CUENTAS-EXIT.
+           IF FSS <> 00
+               DISPLAY "Error abriendo saldos.ubd"
+               GO TO 1000-LIQUIDAR-CUENTAS-EXIT.
+
+       1100-LEER-SALDO.
+           READ F-SALDOS NEXT RECORD AT END GO TO 1900-FIN-SALDOS.
+
+           ADD 1 TO CONTADOR-CUENTAS.
+
+           MOVE SALDO-CTA-ID TO CTA-ID-ACTUAL.
+           COMPUTE SALDO-CENT = (SALDO-ENT * 100) + SALDO-DEC.
+           MOVE SALDO-CENT TO SALDO-CORRIENTE-CENT.
+
+           PERFORM 1200-BUSCAR-TARJETA THRU 1200-BUSCAR-TARJETA-EXIT.
+           IF TARJETA-NO-ENCONTRADA
+               ADD 1 TO CONTADOR-SIN-TARJETA
+               GO TO 1100-LEER-SALDO.
+
+           MOVE COMISION-MANTENIMIENTO-CENT TO COMISION-CENT.
+
+           MOVE 0 TO INTERES-CENT.
+           IF SALDO-CENT > 0
+               COMPUTE INTERES-CENT ROUNDED =
+                   SALDO-CENT * TIPO-INTERES-MENSUAL.
+
+           IF COMISION-CENT > 0
+               COMPUTE IMPORTE-CENT = 0 - COMISION-CENT
+               MOVE "Comision de mantenimiento" TO CONCEPTO-LIQUIDACION
+               PERFORM 1300-APLICAR-MOVIMIENTO
+                   THRU 1300-APLICAR-MOVIMIENTO-EXIT
+               ADD 1 TO CONTADOR-COMISIONES
+               ADD COMISION-CENT TO TOTAL-COMISIONES-CENT
+           END-IF.
+
+           IF INTERES-CENT > 0
+               MOVE INTERES-CENT TO IMPORTE-CENT
+               MOVE "Abono de intereses" TO CONCEPTO-LIQUIDACION
+               PERFORM 1300-APLICAR-MOVIMIENTO
+                   THRU 1300-APLICAR-MOVIMIENTO-EXIT
+               ADD 1 TO CONTADOR-INTERESES
+               ADD INTERES-CENT TO TOTAL-INTERESES-CENT
+           END-IF.
+
+           GO TO 1100-LEER-SALDO.
+
+       1900-FIN-SALDOS.
+           CLOSE F-SALDOS.
+
+       1000-LIQUIDAR-CUENTAS-EXIT.
+           EXIT.
+
+           *> Localiza una tarjeta de la cuenta CTA-ID-ACTUAL para
+           *> poder anotar el movimiento (movimientos.ubd se indexa
+           *> por tarjeta, no por cuenta); cuentas.ubd no tiene clave
+           *> alterna por CTA-ID asi que se recorre entero, igual que
+           *> el resto de bateria de este sistema resuelve por barrido
+           *> cuando no hay una clave mas directa.
+       1200-BUSCAR-TARJETA.
+           SET TARJETA-NO-ENCONTRADA TO TRUE.
+
+           OPEN INPUT F-CUENTAS.
+           IF FSU <> 00
+               DISPLAY "Error abriendo cuentas.ubd"
+               GO TO 1200-BUSCAR-TARJETA-EXIT.
+
+       1210-LEER-CUENTA.
+           READ F-CUENTAS NEXT RECORD AT END GO TO 1290-FIN-CUENTAS.
+
+           IF CTA-ID NOT = CTA-ID-ACTUAL
+               GO TO 1210-LEER-CUENTA.
+
+           MOVE CTA-TARJETA TO TARJETA-ACTUAL.
+           SET TARJETA-ENCONTRADA TO TRUE.
+
+       1290-FIN-CUENTAS.
+           CLOSE F-CUENTAS.
+
+       1200-BUSCAR-TARJETA-EXIT.
+           EXIT.
+
+           *> Escribe el movimiento de comision/interes (IMPORTE-CENT,
+           *> ya con signo) para TARJETA-ACTUAL y deja saldos.ubd
+           *> consistente con el nuevo saldo.
+       1300-APLICAR-MOVIMIENTO.
+           ADD IMPORTE-CENT TO SALDO-CORRIENTE-CENT.
+
+           PERFORM 1400-SIGUIENTE-MOV-NUM
+               THRU 1400-SIGUIENTE-MOV-NUM-EXIT.
+
+           OPEN I-O F-MOVIMIENTOS.
+           IF FSM = 35
+               OPEN OUTPUT F-MOVIMIENTOS
+               CLOSE F-MOVIMIENTOS
+               OPEN I-O F-MOVIMIENTOS
+           END-IF.
+           IF FSM <> 00
+               DISPLAY "Error abriendo movimientos.ubd"
+               GO TO 1300-APLICAR-MOVIMIENTO-EXIT.
+
+           MOVE LAST-MOV-NUM     TO MOV-NUM.
+           MOVE TARJETA-ACTUAL   TO MOV-TARJETA.
+           MOVE ANO              TO MOV-ANO.
+           MOVE MES              TO MOV-MES.
+           MOVE DIA              TO MOV-DIA.
+           MOVE HORAS            TO MOV-HOR.
+           MOVE MINUTOS          TO MOV-MIN.
+           MOVE SEGUNDOS         TO MOV-SEG.
+
+           COMPUTE MOV-IMPORTE-ENT = IMPORTE-CENT / 100.
+           COMPUTE MOV-IMPORTE-DEC =
+               FUNCTION ABS(IMPORTE-CENT - (MOV-IMPORTE-ENT * 100)).
+
+           MOVE CONCEPTO-LIQUIDACION TO MOV-CONCEPTO.
+
+           COMPUTE MOV-SALDOPOS-ENT = SALDO-CORRIENTE-CENT / 100.
+           COMPUTE MOV-SALDOPOS-DEC =
+               FUNCTION ABS(SALDO-CORRIENTE-CENT
+                   - (MOV-SALDOPOS-ENT * 100)).
+
+           MOVE ANO TO MOV-ALTA-ANO.
+           MOVE MES TO MOV-ALTA-MES.
+           MOVE DIA TO MOV-ALTA-DIA.
+           MOVE HORAS TO MOV-ALTA-HOR.
+           MOVE MINUTOS TO MOV-ALTA-MIN.
+           MOVE SEGUNDOS TO MOV-ALTA-SEG.
+           MOVE MOV-ALTA TO MOV-MODIF.
+
+           WRITE MOVIMIENTO-REG INVALID KEY
+               DISPLAY "Error escribiendo movimientos.ubd".
+
+           CLOSE F-MOVIMIENTOS.
+
+           OPEN I-O F-SALDOS.
+           IF FSS = 35
+               OPEN OUTPUT F-SALDOS
+               CLOSE F-SALDOS
+               OPEN I-O F-SALDOS
+           END-IF.
+           IF FSS <> 00
+               DISPLAY "Error abriendo saldos.ubd"
+               GO TO 1300-APLICAR-MOVIMIENTO-EXIT.
+
+           MOVE CTA-ID-ACTUAL       TO SALDO-CTA-ID.
+           MOVE MOV-SALDOPOS-ENT    TO SALDO-ENT.
+           MOVE MOV-SALDOPOS-DEC    TO SALDO-DEC.
+
+           REWRITE SALDO-REG
+               INVALID KEY WRITE SALDO-REG
+                   INVALID KEY DISPLAY "Error escribiendo saldos.ubd"
+               END-WRITE
+           END-REWRITE.
+
+           CLOSE F-SALDOS.
+
+       1300-APLICAR-MOVIMIENTO-EXIT.
+           EXIT.
+
+       1400-SIGUIENTE-MOV-NUM.
+           OPEN I-O F-SECUENCIA.
+           IF FSQ = 35
+               OPEN OUTPUT F-SECUENCIA
+               CLOSE F-SECUENCIA
+               OPEN I-O F-SECUENCIA
+           END-IF.
+           IF FSQ <> 00
+               DISPLAY "Error abriendo secuencia.ubd"
+               MOVE 0 TO LAST-MOV-NUM
+               GO TO 1400-SIGUIENTE-MOV-NUM-EXIT.
+
+           MOVE 1 TO SEC-CLAVE.
+           READ F-SECUENCIA
+               INVALID KEY
+                   MOVE 0 TO SEC-ULTIMO-MOV-NUM
+                   WRITE SECUENCIA-REG
+           END-READ.
+
+           ADD 1 TO SEC-ULTIMO-MOV-NUM.
+           MOVE SEC-ULTIMO-MOV-NUM TO LAST-MOV-NUM.
+
+           REWRITE SECUENCIA-REG.
+
+           CLOSE F-SECUENCIA.
+
+       1400-SIGUIENTE-MOV-NUM-EXIT.
+           EXIT.
+
+       9000-IMPRIMIR-RESUMEN.
+           DISPLAY "Cuentas liquidadas: " CONTADOR-CUENTAS.
+           DISPLAY "Cuentas sin tarjeta asociada (omitidas): "
+               CONTADOR-SIN-TARJETA.
+           DISPLAY " ".
+           DISPLAY "Comisiones aplicadas: " CONTADOR-COMISIONES
+               " por un total de " TOTAL-COMISIONES-CENT " centimos".
+           DISPLAY "Intereses abonados:   " CONTADOR-INTERESES
+               " por un total de " TOTAL-INTERESES-CENT " centimos".
+
+       9000-IMPRIMIR-RESUMEN-EXIT.
+           EXIT.
