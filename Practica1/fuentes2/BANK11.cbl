@@ -0,0 +1,222 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANK11.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS KEYBOARD-STATUS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-PROGRAMADAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS PROG-NUM
+           FILE STATUS IS FSP.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-PROGRAMADAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "programadas.ubd".
+           COPY PROGRAMADA.
+
+
+       WORKING-STORAGE SECTION.
+       77 FSP                       PIC   X(2).
+
+       78 BLACK                     VALUE    0.
+       78 BLUE                      VALUE    1.
+       78 GREEN                     VALUE    2.
+       78 CYAN                      VALUE    3.
+       78 RED                       VALUE    4.
+       78 MAGENTA                   VALUE    5.
+       78 YELLOW                    VALUE    6.
+       78 WHITE                     VALUE    7.
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO               PIC   9(4).
+               10 MES                PIC   9(2).
+               10 DIA                PIC   9(2).
+           05 HORA.
+               10 HORAS              PIC   9(2).
+               10 MINUTOS            PIC   9(2).
+               10 SEGUNDOS           PIC   9(2).
+               10 MILISEGUNDOS       PIC   9(2).
+           05 DIF-GMT                PIC  S9(4).
+
+       01 KEYBOARD-STATUS            PIC   9(4).
+           88 ENTER-PRESSED          VALUE    0.
+           88 PGUP-PRESSED           VALUE 2001.
+           88 PGDN-PRESSED           VALUE 2002.
+           88 UP-ARROW-PRESSED       VALUE 2003.
+           88 DOWN-ARROW-PRESSED     VALUE 2004.
+           88 ESC-PRESSED            VALUE 2005.
+
+       77 PRESSED-KEY                PIC   9(4) BLANK ZERO.
+
+       77 LINEA-ACTUAL               PIC   99   VALUE 8.
+       77 FILAS-EN-PANTALLA          PIC   99   VALUE 0.
+       77 MAX-FILAS                  PIC   99   VALUE 12.
+
+       77 PROG-NUM-CANCELAR          PIC  9(7)  VALUE 0.
+       77 MENSUAL-TXT                PIC  X(3).
+
+       LINKAGE SECTION.
+       77 TNUM                       PIC  9(16).
+
+
+       SCREEN SECTION.
+       01 BLANK-SCREEN.
+           05 FILLER LINE 1 BLANK SCREEN BACKGROUND-COLOR BLACK.
+
+       01 FILA-PROGRAMADA.
+           05 FILLER COL 07 PIC 9(7)        FROM PROG-NUM.
+           05 FILLER COL 16 PIC 9999/99/99  FROM PROG-ANO.
+           05 FILLER COL 29 PIC 9(16)       FROM PROG-DESTINO.
+           05 FILLER SIGN IS LEADING SEPARATE
+               COL 48 PIC -9(7) FROM PROG-IMPORTE-ENT.
+           05 FILLER COL 56 VALUE ".".
+           05 FILLER COL 57 PIC 99          FROM PROG-IMPORTE-DEC.
+           05 FILLER COL 62 PIC X(3)        FROM MENSUAL-TXT.
+
+       01 CANCELAR-ACCEPT.
+           05 FILLER BLANK WHEN ZERO AUTO UNDERLINE
+               LINE 21 COL 51 PIC 9(7) USING PROG-NUM-CANCELAR.
+
+
+       PROCEDURE DIVISION USING TNUM.
+       IMPRIMIR-CABECERA.
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+
+           DISPLAY BLANK-SCREEN.
+           DISPLAY "Cajero Automatico UnizarBank" AT LINE 2 COL 26
+               WITH FOREGROUND-COLOR IS CYAN.
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           DISPLAY DIA AT LINE 4 COL 32.
+           DISPLAY "-" AT LINE 4 COL 34.
+           DISPLAY MES AT LINE 4 COL 35.
+           DISPLAY "-" AT LINE 4 COL 37.
+           DISPLAY ANO AT LINE 4 COL 38.
+           DISPLAY HORAS AT LINE 4 COL 44.
+           DISPLAY ":" AT LINE 4 COL 46.
+           DISPLAY MINUTOS AT LINE 4 COL 47.
+
+       MOSTRAR-PROGRAMADAS.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+
+           DISPLAY "Transferencias programadas" AT LINE 6 COL 27.
+           DISPLAY "Num.   Fecha       Cuenta destino"
+               AT LINE 7 COL 7
+               WITH FOREGROUND-COLOR IS YELLOW.
+           DISPLAY "Importe    Mensual" AT LINE 7 COL 48
+               WITH FOREGROUND-COLOR IS YELLOW.
+
+           MOVE 8 TO LINEA-ACTUAL.
+           MOVE 0 TO FILAS-EN-PANTALLA.
+
+           OPEN INPUT F-PROGRAMADAS.
+           IF FSP <> 00
+               GO TO PSYS-ERR.
+
+           MOVE 0 TO PROG-NUM.
+
+       LEER-PROGRAMADA.
+           READ F-PROGRAMADAS NEXT RECORD AT END GO TO FIN-LISTADO.
+
+           IF PROG-ORIGEN NOT = TNUM
+               GO TO LEER-PROGRAMADA.
+
+           IF MENSUAL = 1
+               MOVE "Si " TO MENSUAL-TXT
+           ELSE
+               MOVE "No " TO MENSUAL-TXT.
+
+           DISPLAY FILA-PROGRAMADA AT LINE LINEA-ACTUAL.
+
+           ADD 1 TO LINEA-ACTUAL.
+           ADD 1 TO FILAS-EN-PANTALLA.
+
+           IF FILAS-EN-PANTALLA < MAX-FILAS
+               GO TO LEER-PROGRAMADA.
+
+       FIN-LISTADO.
+           CLOSE F-PROGRAMADAS.
+
+           IF FILAS-EN-PANTALLA = 0
+               GO TO SIN-PROGRAMADAS.
+
+           DISPLAY "Indique el numero a cancelar (0 para salir):"
+               AT LINE 21 COL 5.
+           DISPLAY "Enter - Confirmar    Esc - Salir"
+               AT LINE 24 COL 24.
+
+           ACCEPT CANCELAR-ACCEPT ON EXCEPTION
+               IF ESC-PRESSED
+                   EXIT PROGRAM
+               ELSE
+                   GO TO FIN-LISTADO
+           END-ACCEPT.
+
+           IF PROG-NUM-CANCELAR = 0
+               EXIT PROGRAM.
+
+           PERFORM CANCELAR-PROGRAMADA THRU CANCELAR-PROGRAMADA-EXIT.
+
+           GO TO MOSTRAR-PROGRAMADAS.
+
+       CANCELAR-PROGRAMADA.
+           OPEN I-O F-PROGRAMADAS.
+           IF FSP <> 00
+               GO TO PSYS-ERR.
+
+           MOVE PROG-NUM-CANCELAR TO PROG-NUM.
+           READ F-PROGRAMADAS INVALID KEY GO TO NUM-BAD.
+
+           IF PROG-ORIGEN NOT = TNUM
+               GO TO NUM-BAD.
+
+           DELETE F-PROGRAMADAS RECORD INVALID KEY GO TO PSYS-ERR.
+
+           CLOSE F-PROGRAMADAS.
+
+       CANCELAR-PROGRAMADA-EXIT.
+           EXIT.
+
+       SIN-PROGRAMADAS.
+           DISPLAY "No tiene transferencias programadas pendientes"
+               AT LINE 11 COL 15.
+           DISPLAY "Enter - Aceptar" AT LINE 24 COL 33.
+           GO TO EXIT-ENTER.
+
+       NUM-BAD.
+           CLOSE F-PROGRAMADAS.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "El numero indicado no es valido" AT LINE 11 COL 21
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" AT LINE 24 COL 33.
+           GO TO EXIT-ENTER.
+
+       PSYS-ERR.
+           CLOSE F-PROGRAMADAS.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ha ocurrido un error interno" AT LINE 9 COL 25
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Vuelva mas tarde" AT LINE 11 COL 32
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" AT LINE 24 COL 33.
+
+       EXIT-ENTER.
+           ACCEPT PRESSED-KEY AT LINE 24 COL 80
+           IF ENTER-PRESSED
+               EXIT PROGRAM
+           ELSE
+               GO TO EXIT-ENTER.
