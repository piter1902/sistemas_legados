@@ -0,0 +1,305 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANK3.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS KEYBOARD-STATUS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-MOVIMIENTOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MOV-NUM
+           FILE STATUS IS FSM.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-MOVIMIENTOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "movimientos.ubd".
+           COPY MOVIMIENTO.
+
+
+       WORKING-STORAGE SECTION.
+       77 FSM                       PIC   X(2).
+
+       78 BLACK                   VALUE      0.
+       78 BLUE                    VALUE      1.
+       78 GREEN                   VALUE      2.
+       78 CYAN                    VALUE      3.
+       78 RED                     VALUE      4.
+       78 MAGENTA                 VALUE      5.
+       78 YELLOW                  VALUE      6.
+       78 WHITE                   VALUE      7.
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO               PIC   9(4).
+               10 MES               PIC   9(2).
+               10 DIA               PIC   9(2).
+           05 HORA.
+               10 HORAS             PIC   9(2).
+               10 MINUTOS           PIC   9(2).
+               10 SEGUNDOS          PIC   9(2).
+               10 MILISEGUNDOS      PIC   9(2).
+           05 DIF-GMT               PIC  S9(4).
+
+       01 KEYBOARD-STATUS           PIC   9(4).
+           88 ENTER-PRESSED       VALUE      0.
+           88 PGUP-PRESSED        VALUE   2001.
+           88 PGDN-PRESSED        VALUE   2002.
+           88 UP-ARROW-PRESSED    VALUE   2003.
+           88 DOWN-ARROW-PRESSED  VALUE   2004.
+           88 ESC-PRESSED         VALUE   2005.
+
+       77 PRESSED-KEY              PIC    9(4) BLANK ZERO.
+
+       77 LAST-MOV-NUM             PIC   9(35).
+       77 CURSOR-MOV-NUM           PIC   9(35).
+
+       77 DESDE-ANO                PIC   9(4)  VALUE 0.
+       77 DESDE-MES                PIC   9(2)  VALUE 0.
+       77 DESDE-DIA                PIC   9(2)  VALUE 0.
+       77 HASTA-ANO                PIC   9(4)  VALUE 0.
+       77 HASTA-MES                PIC   9(2)  VALUE 0.
+       77 HASTA-DIA                PIC   9(2)  VALUE 0.
+
+       77 FECHA-DESDE-NUM          PIC   9(8).
+       77 FECHA-HASTA-NUM          PIC   9(8).
+       77 FECHA-MOV-NUM            PIC   9(8).
+
+       77 LINEA-ACTUAL             PIC   99    VALUE 8.
+       77 FILAS-EN-PANTALLA        PIC   99    VALUE 0.
+       77 MAX-FILAS                PIC   99    VALUE 14.
+
+       77 HAY-MAS-ANTIGUOS         PIC   9(1)  VALUE 0.
+           88 QUEDAN-MOVIMIENTOS       VALUE 1.
+       77 ENCONTRADO-ALGUNO        PIC   9(1)  VALUE 0.
+           88 SE-ENCONTRO-MOVIMIENTO   VALUE 1.
+
+       77 IMPORTE-SIGNO            PIC   S9(7).
+       77 SALDO-LINEA-ENT          PIC   S9(9).
+
+       LINKAGE SECTION.
+       77 TNUM                     PIC  9(16).
+
+
+       SCREEN SECTION.
+       01 BLANK-SCREEN.
+           05 FILLER LINE 1 BLANK SCREEN BACKGROUND-COLOR BLACK.
+
+       01 FECHAS-ACCEPT.
+           05 DESDE-ANO-ACCEPT LINE 10 COL 30 PIC 9(4)
+               USING DESDE-ANO.
+           05 FILLER LINE 10 COL 34 VALUE "-".
+           05 DESDE-MES-ACCEPT LINE 10 COL 35 PIC 9(2)
+               USING DESDE-MES.
+           05 FILLER LINE 10 COL 37 VALUE "-".
+           05 DESDE-DIA-ACCEPT LINE 10 COL 38 PIC 9(2)
+               USING DESDE-DIA.
+           05 HASTA-ANO-ACCEPT LINE 12 COL 30 PIC 9(4)
+               USING HASTA-ANO.
+           05 FILLER LINE 12 COL 34 VALUE "-".
+           05 HASTA-MES-ACCEPT LINE 12 COL 35 PIC 9(2)
+               USING HASTA-MES.
+           05 FILLER LINE 12 COL 37 VALUE "-".
+           05 HASTA-DIA-ACCEPT LINE 12 COL 38 PIC 9(2)
+               USING HASTA-DIA.
+
+       01 FILA-MOVIMIENTO.
+           05 FILLER COL 12 PIC 9999/99/99 FROM MOV-ANO.
+           05 FILLER COL 22 PIC X(35) FROM MOV-CONCEPTO.
+           05 FILLER SIGN IS LEADING SEPARATE
+               COL 58 PIC -9(7) FROM IMPORTE-SIGNO.
+           05 FILLER COL 66 VALUE ".".
+           05 FILLER COL 67 PIC 99 FROM MOV-IMPORTE-DEC.
+           05 FILLER SIGN IS LEADING SEPARATE
+               COL 70 PIC -9(7) FROM MOV-SALDOPOS-ENT.
+           05 FILLER COL 78 VALUE ".".
+           05 FILLER COL 79 PIC 99 FROM MOV-SALDOPOS-DEC.
+
+
+       PROCEDURE DIVISION USING TNUM.
+       IMPRIMIR-CABECERA.
+
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+
+           DISPLAY BLANK-SCREEN.
+           DISPLAY "Cajero Automatico UnizarBank" AT LINE 2 COL 26
+               WITH FOREGROUND-COLOR IS CYAN.
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           DISPLAY DIA AT LINE 4 COL 32.
+           DISPLAY "-" AT LINE 4 COL 34.
+           DISPLAY MES AT LINE 4 COL 35.
+           DISPLAY "-" AT LINE 4 COL 37.
+           DISPLAY ANO AT LINE 4 COL 38.
+           DISPLAY HORAS AT LINE 4 COL 44.
+           DISPLAY ":" AT LINE 4 COL 46.
+           DISPLAY MINUTOS AT LINE 4 COL 47.
+
+
+       PIDE-FECHAS.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+
+           DISPLAY "Consultar movimientos" AT LINE 7 COL 29.
+           DISPLAY "Desde (AAAA-MM-DD):" AT LINE 10 COL 9.
+           DISPLAY "Hasta (AAAA-MM-DD):" AT LINE 12 COL 9.
+           DISPLAY "Deje una fecha a 0 para no acotar ese extremo"
+               AT LINE 15 COL 17.
+
+           ACCEPT FECHAS-ACCEPT.
+
+           COMPUTE FECHA-DESDE-NUM =
+               (DESDE-ANO * 10000) + (DESDE-MES * 100) + DESDE-DIA.
+           COMPUTE FECHA-HASTA-NUM =
+               (HASTA-ANO * 10000) + (HASTA-MES * 100) + HASTA-DIA.
+
+           IF FECHA-HASTA-NUM = 0
+               COMPUTE FECHA-HASTA-NUM =
+                   (ANO * 10000) + (MES * 100) + DIA.
+
+
+       BUSCAR-ULTIMO-MOV.
+           OPEN INPUT F-MOVIMIENTOS.
+           IF FSM <> 00
+               GO TO PSYS-ERR.
+
+           MOVE 0 TO LAST-MOV-NUM.
+           MOVE 0 TO MOV-NUM.
+
+       LEER-ULTIMO-MOV.
+           READ F-MOVIMIENTOS NEXT RECORD
+               AT END GO TO ULTIMO-MOV-ENCONTRADO.
+
+               IF LAST-MOV-NUM < MOV-NUM
+                   MOVE MOV-NUM TO LAST-MOV-NUM.
+               GO TO LEER-ULTIMO-MOV.
+
+       ULTIMO-MOV-ENCONTRADO.
+           CLOSE F-MOVIMIENTOS.
+
+           IF LAST-MOV-NUM = 0
+               GO TO SIN-MOVIMIENTOS.
+
+           MOVE LAST-MOV-NUM TO CURSOR-MOV-NUM.
+           MOVE 0 TO HAY-MAS-ANTIGUOS.
+           MOVE 0 TO ENCONTRADO-ALGUNO.
+
+
+       MOSTRAR-PANTALLA-MOVS.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+
+           DISPLAY "Movimientos (los mas recientes primero)"
+               AT LINE 6 COL 20.
+
+           MOVE 8 TO LINEA-ACTUAL.
+           MOVE 0 TO FILAS-EN-PANTALLA.
+           MOVE 1 TO HAY-MAS-ANTIGUOS.
+
+           OPEN INPUT F-MOVIMIENTOS.
+           IF FSM <> 00
+               GO TO PSYS-ERR.
+
+           MOVE CURSOR-MOV-NUM TO MOV-NUM.
+           START F-MOVIMIENTOS KEY IS NOT LESS THAN MOV-NUM
+               INVALID KEY GO TO NO-QUEDAN-ANTIGUOS.
+
+
+       LEER-MOVIMIENTO-PAG.
+           READ F-MOVIMIENTOS PREVIOUS RECORD
+               AT END GO TO NO-QUEDAN-ANTIGUOS.
+
+               IF MOV-TARJETA NOT = TNUM
+                   GO TO LEER-MOVIMIENTO-PAG.
+
+               COMPUTE FECHA-MOV-NUM =
+                   (MOV-ANO * 10000) + (MOV-MES * 100) + MOV-DIA.
+
+               IF FECHA-MOV-NUM < FECHA-DESDE-NUM
+                   GO TO NO-QUEDAN-ANTIGUOS.
+
+               IF FECHA-MOV-NUM > FECHA-HASTA-NUM
+                   GO TO LEER-MOVIMIENTO-PAG.
+
+               MOVE 1 TO ENCONTRADO-ALGUNO.
+               MOVE MOV-IMPORTE-ENT TO IMPORTE-SIGNO.
+               DISPLAY FILA-MOVIMIENTO AT LINE LINEA-ACTUAL.
+
+               ADD 1 TO LINEA-ACTUAL.
+               ADD 1 TO FILAS-EN-PANTALLA.
+               MOVE MOV-NUM TO CURSOR-MOV-NUM.
+
+               IF FILAS-EN-PANTALLA < MAX-FILAS
+                   GO TO LEER-MOVIMIENTO-PAG.
+
+               SUBTRACT 1 FROM CURSOR-MOV-NUM.
+               GO TO FIN-PAGINA.
+
+       NO-QUEDAN-ANTIGUOS.
+           MOVE 0 TO HAY-MAS-ANTIGUOS.
+
+       FIN-PAGINA.
+           CLOSE F-MOVIMIENTOS.
+
+           IF ENCONTRADO-ALGUNO = 0
+               GO TO SIN-MOVIMIENTOS.
+
+           IF QUEDAN-MOVIMIENTOS
+               DISPLAY "Enter - Ver mas antiguos    Esc - Salir"
+                   AT LINE 23 COL 20
+           ELSE
+               DISPLAY "No hay mas movimientos" AT LINE 23 COL 29
+           END-IF.
+           DISPLAY "Enter/Esc - Salir" AT LINE 24 COL 31.
+
+           GO TO WAIT-ORDER.
+
+       WAIT-ORDER.
+           ACCEPT PRESSED-KEY AT LINE 24 COL 80 ON EXCEPTION
+               IF ESC-PRESSED
+                   GO TO EXIT-PROGRAMA
+               END-IF
+           END-ACCEPT.
+
+           IF ENTER-PRESSED
+               IF QUEDAN-MOVIMIENTOS
+                   GO TO MOSTRAR-PANTALLA-MOVS
+               ELSE
+                   GO TO EXIT-PROGRAMA
+           END-IF.
+
+           GO TO WAIT-ORDER.
+
+       SIN-MOVIMIENTOS.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "No existen movimientos para esas fechas"
+               AT LINE 11 COL 20.
+           DISPLAY "Enter - Aceptar" AT LINE 24 COL 33.
+           GO TO EXIT-ENTER.
+
+       PSYS-ERR.
+           CLOSE F-MOVIMIENTOS.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ha ocurrido un error interno" AT LINE 9 COL 25
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Vuelva mas tarde" AT LINE 11 COL 32
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" AT LINE 24 COL 33.
+
+       EXIT-ENTER.
+           ACCEPT PRESSED-KEY AT LINE 24 COL 80
+           IF ENTER-PRESSED
+               EXIT PROGRAM
+           ELSE
+               GO TO EXIT-ENTER.
+
+       EXIT-PROGRAMA.
+           EXIT PROGRAM.
