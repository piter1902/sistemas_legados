@@ -0,0 +1,233 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CIERREDIA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-MOVIMIENTOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MOV-NUM
+           FILE STATUS IS FSM.
+
+           SELECT F-EJECUCIONES ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS EJEC-NUM
+           FILE STATUS IS FSE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-MOVIMIENTOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "movimientos.ubd".
+           COPY MOVIMIENTO.
+
+       FD F-EJECUCIONES
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "ejecuciones.ubd".
+       01 EJECUCION-REG.
+           02 EJEC-NUM               PIC  9(35).
+           02 EJEC-ANO               PIC   9(4).
+           02 EJEC-MES               PIC   9(2).
+           02 EJEC-DIA               PIC   9(2).
+           02 EJEC-HOR               PIC   9(2).
+           02 EJEC-MIN               PIC   9(2).
+           02 EJEC-SEG               PIC   9(2).
+           02 EJEC-PROG-NUM          PIC  9(35).
+           02 EJEC-ESTADO            PIC   X(9).
+
+       WORKING-STORAGE SECTION.
+       77 FSM                       PIC   X(2).
+       77 FSE                       PIC   X(2).
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO               PIC   9(4).
+               10 MES                PIC   9(2).
+               10 DIA                PIC   9(2).
+           05 HORA.
+               10 HORAS              PIC   9(2).
+               10 MINUTOS            PIC   9(2).
+               10 SEGUNDOS           PIC   9(2).
+               10 MILISEGUNDOS       PIC   9(2).
+           05 DIF-GMT                PIC  S9(4).
+
+       77 CONCEPTO-INICIO             PIC  X(20).
+
+       77 TOTAL-INGRESOS-ENT          PIC S9(9) VALUE 0.
+       77 TOTAL-INGRESOS-DEC          PIC  9(2) VALUE 0.
+       77 TOTAL-INGRESOS-CENT         PIC S9(11) VALUE 0.
+       77 CONTADOR-INGRESOS           PIC  9(5) VALUE 0.
+
+       77 TOTAL-RETIRADAS-ENT         PIC S9(9) VALUE 0.
+       77 TOTAL-RETIRADAS-DEC         PIC  9(2) VALUE 0.
+       77 TOTAL-RETIRADAS-CENT        PIC S9(11) VALUE 0.
+       77 CONTADOR-RETIRADAS          PIC  9(5) VALUE 0.
+
+       77 TOTAL-TRF-SALIDA-ENT        PIC S9(9) VALUE 0.
+       77 TOTAL-TRF-SALIDA-DEC        PIC  9(2) VALUE 0.
+       77 TOTAL-TRF-SALIDA-CENT       PIC S9(11) VALUE 0.
+       77 CONTADOR-TRF-SALIDA         PIC  9(5) VALUE 0.
+
+       77 TOTAL-TRF-ENTRADA-ENT       PIC S9(9) VALUE 0.
+       77 TOTAL-TRF-ENTRADA-DEC       PIC  9(2) VALUE 0.
+       77 TOTAL-TRF-ENTRADA-CENT      PIC S9(11) VALUE 0.
+       77 CONTADOR-TRF-ENTRADA        PIC  9(5) VALUE 0.
+
+       77 TOTAL-OTROS-ENT             PIC S9(9) VALUE 0.
+       77 TOTAL-OTROS-DEC             PIC  9(2) VALUE 0.
+       77 TOTAL-OTROS-CENT            PIC S9(11) VALUE 0.
+       77 CONTADOR-OTROS              PIC  9(5) VALUE 0.
+
+       77 CONTADOR-MOVIMIENTOS        PIC  9(5) VALUE 0.
+
+       77 CONTADOR-PROG-EJECUTADAS    PIC  9(5) VALUE 0.
+       77 CONTADOR-PROG-APLAZADAS     PIC  9(5) VALUE 0.
+
+       77 IMPORTE-CENT                PIC S9(11).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           DISPLAY " ".
+           DISPLAY "UnizarBank - CIERREDIA - resumen de operaciones".
+           DISPLAY "Fecha: " DIA "-" MES "-" ANO.
+           DISPLAY " ".
+
+           PERFORM 1000-TOTALIZAR-MOVIMIENTOS
+               THRU 1000-TOTALIZAR-MOVIMIENTOS-EXIT.
+           PERFORM 2000-CONTAR-PROGRAMADAS
+               THRU 2000-CONTAR-PROGRAMADAS-EXIT.
+           PERFORM 9000-IMPRIMIR-RESUMEN THRU 9000-IMPRIMIR-RESUMEN-EXIT.
+
+           STOP RUN.
+
+       1000-TOTALIZAR-MOVIMIENTOS.
+           OPEN INPUT F-MOVIMIENTOS.
+           IF FSM <> 00
+               DISPLAY "Error abriendo movimientos.ubd"
+               GO TO 1000-TOTALIZAR-MOVIMIENTOS-EXIT.
+
+       1100-LEER-MOVIMIENTO.
+           READ F-MOVIMIENTOS NEXT RECORD
+               AT END GO TO 1900-FIN-MOVIMIENTOS.
+
+           IF MOV-ANO NOT = ANO OR MOV-MES NOT = MES
+               OR MOV-DIA NOT = DIA
+               GO TO 1100-LEER-MOVIMIENTO.
+
+           ADD 1 TO CONTADOR-MOVIMIENTOS.
+
+           COMPUTE IMPORTE-CENT =
+               (MOV-IMPORTE-ENT * 100) + MOV-IMPORTE-DEC.
+
+           MOVE MOV-CONCEPTO(1:20) TO CONCEPTO-INICIO.
+
+           IF MOV-CONCEPTO(1:7) = "Ingreso"
+               ADD 1 TO CONTADOR-INGRESOS
+               ADD IMPORTE-CENT TO TOTAL-INGRESOS-CENT
+           ELSE
+           IF MOV-CONCEPTO(1:20) = "Retirada de efectivo"
+               ADD 1 TO CONTADOR-RETIRADAS
+               ADD IMPORTE-CENT TO TOTAL-RETIRADAS-CENT
+           ELSE
+           IF MOV-CONCEPTO(1:5) = "Trans"
+               ADD 1 TO CONTADOR-TRF-SALIDA
+               ADD IMPORTE-CENT TO TOTAL-TRF-SALIDA-CENT
+           ELSE
+           IF MOV-CONCEPTO(1:15) = "Nos transfieren"
+               ADD 1 TO CONTADOR-TRF-ENTRADA
+               ADD IMPORTE-CENT TO TOTAL-TRF-ENTRADA-CENT
+           ELSE
+               ADD 1 TO CONTADOR-OTROS
+               ADD IMPORTE-CENT TO TOTAL-OTROS-CENT.
+
+           GO TO 1100-LEER-MOVIMIENTO.
+
+       1900-FIN-MOVIMIENTOS.
+           CLOSE F-MOVIMIENTOS.
+
+           COMPUTE TOTAL-INGRESOS-ENT = TOTAL-INGRESOS-CENT / 100.
+           COMPUTE TOTAL-INGRESOS-DEC =
+               FUNCTION ABS(TOTAL-INGRESOS-CENT
+                   - (TOTAL-INGRESOS-ENT * 100)).
+
+           COMPUTE TOTAL-RETIRADAS-ENT = TOTAL-RETIRADAS-CENT / 100.
+           COMPUTE TOTAL-RETIRADAS-DEC =
+               FUNCTION ABS(TOTAL-RETIRADAS-CENT
+                   - (TOTAL-RETIRADAS-ENT * 100)).
+
+           COMPUTE TOTAL-TRF-SALIDA-ENT = TOTAL-TRF-SALIDA-CENT / 100.
+           COMPUTE TOTAL-TRF-SALIDA-DEC =
+               FUNCTION ABS(TOTAL-TRF-SALIDA-CENT
+                   - (TOTAL-TRF-SALIDA-ENT * 100)).
+
+           COMPUTE TOTAL-TRF-ENTRADA-ENT = TOTAL-TRF-ENTRADA-CENT / 100.
+           COMPUTE TOTAL-TRF-ENTRADA-DEC =
+               FUNCTION ABS(TOTAL-TRF-ENTRADA-CENT
+                   - (TOTAL-TRF-ENTRADA-ENT * 100)).
+
+           COMPUTE TOTAL-OTROS-ENT = TOTAL-OTROS-CENT / 100.
+           COMPUTE TOTAL-OTROS-DEC =
+               FUNCTION ABS(TOTAL-OTROS-CENT - (TOTAL-OTROS-ENT * 100)).
+
+       1000-TOTALIZAR-MOVIMIENTOS-EXIT.
+           EXIT.
+
+       2000-CONTAR-PROGRAMADAS.
+           OPEN INPUT F-EJECUCIONES.
+           IF FSE = 35
+               GO TO 2000-CONTAR-PROGRAMADAS-EXIT.
+           IF FSE <> 00
+               DISPLAY "Error abriendo ejecuciones.ubd"
+               GO TO 2000-CONTAR-PROGRAMADAS-EXIT.
+
+       2100-LEER-EJECUCION.
+           READ F-EJECUCIONES NEXT RECORD
+               AT END GO TO 2900-FIN-EJECUCIONES.
+
+           IF EJEC-ANO NOT = ANO OR EJEC-MES NOT = MES
+               OR EJEC-DIA NOT = DIA
+               GO TO 2100-LEER-EJECUCION.
+
+           IF EJEC-ESTADO = "EJECUTADA"
+               ADD 1 TO CONTADOR-PROG-EJECUTADAS
+           ELSE
+               ADD 1 TO CONTADOR-PROG-APLAZADAS.
+
+           GO TO 2100-LEER-EJECUCION.
+
+       2900-FIN-EJECUCIONES.
+           CLOSE F-EJECUCIONES.
+
+       2000-CONTAR-PROGRAMADAS-EXIT.
+           EXIT.
+
+       9000-IMPRIMIR-RESUMEN.
+           DISPLAY "Movimientos totales del dia: " CONTADOR-MOVIMIENTOS.
+           DISPLAY " ".
+           DISPLAY "Ingresos:              " CONTADOR-INGRESOS
+               " operaciones, " TOTAL-INGRESOS-ENT "."
+               TOTAL-INGRESOS-DEC " EUR".
+           DISPLAY "Retiradas de efectivo: " CONTADOR-RETIRADAS
+               " operaciones, " TOTAL-RETIRADAS-ENT "."
+               TOTAL-RETIRADAS-DEC " EUR".
+           DISPLAY "Transferencias salida: " CONTADOR-TRF-SALIDA
+               " operaciones, " TOTAL-TRF-SALIDA-ENT "."
+               TOTAL-TRF-SALIDA-DEC " EUR".
+           DISPLAY "Transferencias entrada:" CONTADOR-TRF-ENTRADA
+               " operaciones, " TOTAL-TRF-ENTRADA-ENT "."
+               TOTAL-TRF-ENTRADA-DEC " EUR".
+           DISPLAY "Otras operaciones:     " CONTADOR-OTROS
+               " operaciones, " TOTAL-OTROS-ENT "." TOTAL-OTROS-DEC
+               " EUR".
+           DISPLAY " ".
+           DISPLAY "Transferencias programadas ejecutadas hoy: "
+               CONTADOR-PROG-EJECUTADAS.
+           DISPLAY "Transferencias programadas aplazadas hoy:  "
+               CONTADOR-PROG-APLAZADAS.
+
+       9000-IMPRIMIR-RESUMEN-EXIT.
+           EXIT.
