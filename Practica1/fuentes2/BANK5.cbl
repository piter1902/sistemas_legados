@@ -14,30 +14,76 @@
            RECORD KEY IS MOV-NUM
            FILE STATUS IS FSM.
 
+           SELECT F-SALDOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SALDO-CTA-ID
+           FILE STATUS IS FSS.
+
+           SELECT F-SECUENCIA ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SEC-CLAVE
+           FILE STATUS IS FSQ.
+
+           SELECT F-CUENTAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CTA-TARJETA
+           FILE STATUS IS FSU.
+
+           SELECT F-CAJON ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CAJ-DENOM
+           FILE STATUS IS FSC.
+
 
        DATA DIVISION.
        FILE SECTION.
        FD F-MOVIMIENTOS
            LABEL RECORD STANDARD
            VALUE OF FILE-ID IS "movimientos.ubd".
-       01 MOVIMIENTO-REG.
-           02 MOV-NUM               PIC  9(35).
-           02 MOV-TARJETA           PIC  9(16).
-           02 MOV-ANO               PIC   9(4).
-           02 MOV-MES               PIC   9(2).
-           02 MOV-DIA               PIC   9(2).
-           02 MOV-HOR               PIC   9(2).
-           02 MOV-MIN               PIC   9(2).
-           02 MOV-SEG               PIC   9(2).
-           02 MOV-IMPORTE-ENT       PIC  S9(7).
-           02 MOV-IMPORTE-DEC       PIC   9(2).
-           02 MOV-CONCEPTO          PIC  X(35).
-           02 MOV-SALDOPOS-ENT      PIC  S9(9).
-           02 MOV-SALDOPOS-DEC      PIC   9(2).
+           COPY MOVIMIENTO.
+
+       FD F-SALDOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "saldos.ubd".
+       01 SALDO-REG.
+           02 SALDO-CTA-ID             PIC  9(16).
+           02 SALDO-ENT              PIC S9(9).
+           02 SALDO-DEC              PIC  9(2).
+
+       FD F-SECUENCIA
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "secuencia.ubd".
+       01 SECUENCIA-REG.
+           02 SEC-CLAVE               PIC  9(1).
+           02 SEC-ULTIMO-MOV-NUM      PIC  9(35).
+
+       FD F-CUENTAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "cuentas.ubd".
+       01 CUENTA-REG.
+           02 CTA-TARJETA             PIC  9(16).
+           02 CTA-ID                  PIC  9(16).
+
+           *> Fondo de billetes disponible en el cajero. Una fila por
+           *> denominacion (100, 50, 20, 10 y 5 EUR).
+       FD F-CAJON
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "cajon.ubd".
+       01 CAJON-REG.
+           02 CAJ-DENOM                PIC  9(3).
+           02 CAJ-CANTIDAD             PIC  9(7).
 
 
        WORKING-STORAGE SECTION.
        77 FSM                       PIC   X(2).
+       77 FSS                       PIC   X(2).
+       77 FSQ                       PIC   X(2).
+       77 FSU                       PIC   X(2).
+       77 FSC                       PIC   X(2).
 
        78 BLACK                   VALUE      0.
        78 BLUE                    VALUE      1.
@@ -68,12 +114,14 @@
            88 DOWN-ARROW-PRESSED  VALUE   2004.
            88 ESC-PRESSED         VALUE   2005.
 
-       77 LAST-USER-MOV-NUM        PIC   9(35).
+       77 CTA-ID-CLIENTE           PIC   9(16).
        77 LAST-MOV-NUM             PIC   9(35).
 
+       77 EUR100-USUARIO           PIC    9(7).
        77 EUR50-USUARIO            PIC    9(7).
        77 EUR20-USUARIO            PIC    9(7).
        77 EUR10-USUARIO            PIC    9(7).
+       77 EUR5-USUARIO             PIC    9(7).
 
        77 SALDO-USUARIO-ENT        PIC   S9(9).
        77 SALDO-USUARIO-DEC        PIC    9(2).
@@ -81,6 +129,9 @@
        77 CENT-IMPOR-USER          PIC    9(9).
        77 CENT-ACUMULADOR          PIC   9(11).
 
+       78 LIMITE-DEPOSITO-TRANS    VALUE 500000.
+       78 LIMITE-DEPOSITO-DIA      VALUE 2000000.
+
        77 CON                      PIC   X(35) VALUE "Ingreso".
        77 PRESSED-KEY              PIC    9(4) BLANK ZERO.
 
@@ -96,12 +147,16 @@
 
        01 ENTRADA-USUARIO.
            05 FILLER BLANK ZERO UNDERLINE
-               LINE 13 COL 41 PIC 9(7) USING EUR50-USUARIO.
+               LINE 13 COL 41 PIC 9(7) USING EUR100-USUARIO.
+           05 FILLER BLANK ZERO UNDERLINE
+               LINE 14 COL 41 PIC 9(7) USING EUR50-USUARIO.
+           05 FILLER BLANK ZERO UNDERLINE
+               LINE 15 COL 41 PIC 9(7) USING EUR20-USUARIO.
            05 FILLER BLANK ZERO UNDERLINE
-               LINE 14 COL 41 PIC 9(7) USING EUR20-USUARIO.
+               LINE 16 COL 41 PIC 9(7) USING EUR10-USUARIO.
            05 FILLER BLANK ZERO UNDERLINE
-               LINE 15 COL 41 PIC 9(7) USING EUR10-USUARIO.
-           
+               LINE 17 COL 41 PIC 9(7) USING EUR5-USUARIO.
+
        01 SALDO-DISPLAY.
            05 FILLER SIGN IS LEADING SEPARATE
                LINE 10 COL 33 PIC -9(7) FROM SALDO-USUARIO-ENT.
@@ -144,71 +199,105 @@
 
 
        CONSULTA-ULTIMO-MOVIMIENTO SECTION.
-
+           *> Totaliza lo que TNUM ya ha ingresado hoy para poder
+           *> comprobar el limite diario antes de aceptar un nuevo
+           *> ingreso; si no se repasan movimientos.ubd, reinsertar la
+           *> tarjeta entre operaciones esquivaria el limite por
+           *> completo.
            INITIALIZE CENT-ACUMULADOR.
 
-           OPEN I-O F-MOVIMIENTOS.
+           OPEN INPUT F-MOVIMIENTOS.
+           IF FSM = 35
+               GO TO LAST-MOV-FOUND
+           END-IF.
            IF FSM <> 00
-              GO TO PSYS-ERR.
+               GO TO PSYS-ERR.
 
-           MOVE 0 TO LAST-MOV-NUM.
+       LEER-ULTIMO-MOVIMIENTO.
+           READ F-MOVIMIENTOS NEXT RECORD
+               AT END GO TO FIN-ULTIMO-MOVIMIENTO.
 
-       LEER-ULTIMO-MOV-READ.
-           READ F-MOVIMIENTOS NEXT RECORD AT END GO TO LAST-MOV-FOUND.
+           IF MOV-TARJETA NOT = TNUM
+               GO TO LEER-ULTIMO-MOVIMIENTO.
 
-           IF MOV-NUM > LAST-MOV-NUM
-               MOVE MOV-NUM TO LAST-MOV-NUM.
+           IF MOV-ANO NOT = ANO OR MOV-MES NOT = MES
+               OR MOV-DIA NOT = DIA
+               GO TO LEER-ULTIMO-MOVIMIENTO.
 
-           GO TO LEER-ULTIMO-MOV-READ.
+           IF MOV-CONCEPTO(1:7) NOT = "Ingreso"
+               GO TO LEER-ULTIMO-MOVIMIENTO.
 
-       LAST-MOV-FOUND.
+           *> MOV-IMPORTE-DEC lleva siempre la magnitud (positiva) de
+           *> los centimos; el signo del importe lo lleva por completo
+           *> MOV-IMPORTE-ENT.
+           IF MOV-IMPORTE-ENT < 0
+               COMPUTE CENT-ACUMULADOR = CENT-ACUMULADOR +
+                   FUNCTION ABS((MOV-IMPORTE-ENT * 100)
+                       - MOV-IMPORTE-DEC)
+           ELSE
+               COMPUTE CENT-ACUMULADOR = CENT-ACUMULADOR +
+                   FUNCTION ABS((MOV-IMPORTE-ENT * 100)
+                       + MOV-IMPORTE-DEC)
+           END-IF.
+
+           GO TO LEER-ULTIMO-MOVIMIENTO.
+
+       FIN-ULTIMO-MOVIMIENTO.
            CLOSE F-MOVIMIENTOS.
 
+       LAST-MOV-FOUND.
 
 
 
-       CONSULTA-SALDO-USUARIO SECTION.
-           OPEN INPUT F-MOVIMIENTOS.
-           IF FSM <> 00
+
+       RESOLVER-CTA-ID SECTION.
+           OPEN I-O F-CUENTAS.
+           IF FSU = 35
+               OPEN OUTPUT F-CUENTAS
+               CLOSE F-CUENTAS
+               OPEN I-O F-CUENTAS
+           END-IF.
+           IF FSU <> 00
                GO TO PSYS-ERR.
 
-           MOVE 0 TO LAST-USER-MOV-NUM.
-           MOVE 0 TO MOV-NUM.
+           MOVE TNUM TO CTA-TARJETA.
+           READ F-CUENTAS
+               INVALID KEY
+                   MOVE TNUM TO CTA-ID
+                   WRITE CUENTA-REG INVALID KEY GO TO PSYS-ERR
+           END-READ.
 
+           MOVE CTA-ID TO CTA-ID-CLIENTE.
 
-       LECTURA-MOV-USER.
-           READ F-MOVIMIENTOS NEXT RECORD
-              AT END GO LAST-USER-MOV-FOUND.
+           CLOSE F-CUENTAS.
 
-              IF MOV-TARJETA = TNUM
-                  IF LAST-USER-MOV-NUM < MOV-NUM
-                      MOVE MOV-NUM TO LAST-USER-MOV-NUM.
-              GO LECTURA-MOV-USER.
 
-       LAST-USER-MOV-FOUND.
-           CLOSE F-MOVIMIENTOS.
+       CONSULTA-SALDO-USUARIO SECTION.
+           PERFORM RESOLVER-CTA-ID THRU RESOLVER-CTA-ID.
 
-           IF LAST-USER-MOV-NUM = 0 THEN
+           OPEN INPUT F-SALDOS.
+           IF FSS = 35
                MOVE 0 TO SALDO-USUARIO-ENT
                MOVE 0 TO SALDO-USUARIO-DEC
                MOVE 0 TO CENT-SALDO-USER
-               GO TO PANTALLA-INGRESO
-           END-IF.
-
-           MOVE LAST-USER-MOV-NUM TO MOV-NUM.
-
-           OPEN INPUT F-MOVIMIENTOS.
-           IF FSM <> 00
+               CLOSE F-SALDOS
+               GO TO PANTALLA-INGRESO.
+           IF FSS <> 00
                GO TO PSYS-ERR.
 
-           READ F-MOVIMIENTOS INVALID KEY GO TO PSYS-ERR.
+           MOVE CTA-ID-CLIENTE TO SALDO-CTA-ID.
+           READ F-SALDOS
+               INVALID KEY
+                   MOVE 0 TO SALDO-ENT
+                   MOVE 0 TO SALDO-DEC
+           END-READ.
 
-           MOVE MOV-SALDOPOS-ENT TO SALDO-USUARIO-ENT.
-           MOVE MOV-SALDOPOS-DEC TO SALDO-USUARIO-DEC.
+           MOVE SALDO-ENT TO SALDO-USUARIO-ENT.
+           MOVE SALDO-DEC TO SALDO-USUARIO-DEC.
            COMPUTE CENT-SALDO-USER = (SALDO-USUARIO-ENT * 100)
                                      + SALDO-USUARIO-DEC.
 
-           CLOSE F-MOVIMIENTOS.
+           CLOSE F-SALDOS.
 
 
 
@@ -224,9 +313,11 @@
            DISPLAY SALDO-DISPLAY.
 
            DISPLAY "Por favor,introduzca billetes" AT LINE 11 COL 19.
-           DISPLAY "Billetes de 50:         " AT LINE 13 COL 19.
-           DISPLAY "Billetes de 20:         " AT LINE 14 COL 19.
-           DISPLAY "Billetes de 10:         " AT LINE 15 COL 19.
+           DISPLAY "Billetes de 100:        " AT LINE 13 COL 19.
+           DISPLAY "Billetes de 50:         " AT LINE 14 COL 19.
+           DISPLAY "Billetes de 20:         " AT LINE 15 COL 19.
+           DISPLAY "Billetes de 10:         " AT LINE 16 COL 19.
+           DISPLAY "Billetes de 5:          " AT LINE 17 COL 19.
 
        CONF2.
            ACCEPT ENTRADA-USUARIO ON EXCEPTION
@@ -236,10 +327,19 @@
                    GO TO CONF2
                END-IF.
 
-           COMPUTE CENT-IMPOR-USER = (EUR50-USUARIO * 50)
+           COMPUTE CENT-IMPOR-USER = (EUR100-USUARIO * 100)
+                                     + (EUR50-USUARIO * 50)
                                      + (EUR20-USUARIO * 20)
-                                     + (EUR10-USUARIO * 10).
+                                     + (EUR10-USUARIO * 10)
+                                     + (EUR5-USUARIO * 5).
            MULTIPLY 100 BY CENT-IMPOR-USER.
+
+           IF CENT-IMPOR-USER > LIMITE-DEPOSITO-TRANS
+               GO TO LIMITE-ERR.
+
+           IF CENT-ACUMULADOR + CENT-IMPOR-USER > LIMITE-DEPOSITO-DIA
+               GO TO LIMITE-ERR.
+
            ADD CENT-IMPOR-USER TO CENT-ACUMULADOR.
 
 
@@ -258,7 +358,7 @@
 
 
        ESCRITURA.
-           ADD 1 TO LAST-MOV-NUM.
+           PERFORM SIGUIENTE-MOV-NUM THRU SIGUIENTE-MOV-NUM-EXIT.
 
            MOVE LAST-MOV-NUM            TO MOV-NUM.
            MOVE TNUM                    TO MOV-TARJETA.
@@ -277,14 +377,132 @@
            MOVE SALDO-USUARIO-ENT       TO MOV-SALDOPOS-ENT.
            MOVE SALDO-USUARIO-DEC       TO MOV-SALDOPOS-DEC.
 
+           MOVE ANO TO MOV-ALTA-ANO.
+           MOVE MES TO MOV-ALTA-MES.
+           MOVE DIA TO MOV-ALTA-DIA.
+           MOVE HORAS TO MOV-ALTA-HOR.
+           MOVE MINUTOS TO MOV-ALTA-MIN.
+           MOVE SEGUNDOS TO MOV-ALTA-SEG.
+           MOVE MOV-ALTA TO MOV-MODIF.
+
            WRITE MOVIMIENTO-REG INVALID KEY GO TO PSYS-ERR.
            CLOSE F-MOVIMIENTOS.
 
+           PERFORM ACTUALIZAR-SALDO THRU ACTUALIZAR-SALDO.
+           PERFORM ACTUALIZAR-CAJON THRU ACTUALIZAR-CAJON.
+
            GO TO PANTALLA-INGRESO.
 
 
 
 
+       ACTUALIZAR-CAJON SECTION.
+           OPEN I-O F-CAJON.
+           IF FSC = 35
+               OPEN OUTPUT F-CAJON
+               CLOSE F-CAJON
+               OPEN I-O F-CAJON
+           END-IF.
+           IF FSC <> 00
+               GO TO PSYS-ERR.
+
+           MOVE 100 TO CAJ-DENOM.
+           READ F-CAJON
+               INVALID KEY MOVE 0 TO CAJ-CANTIDAD
+           END-READ.
+           ADD EUR100-USUARIO TO CAJ-CANTIDAD.
+           REWRITE CAJON-REG
+               INVALID KEY WRITE CAJON-REG INVALID KEY GO TO PSYS-ERR
+           END-REWRITE.
+
+           MOVE 50 TO CAJ-DENOM.
+           READ F-CAJON
+               INVALID KEY MOVE 0 TO CAJ-CANTIDAD
+           END-READ.
+           ADD EUR50-USUARIO TO CAJ-CANTIDAD.
+           REWRITE CAJON-REG
+               INVALID KEY WRITE CAJON-REG INVALID KEY GO TO PSYS-ERR
+           END-REWRITE.
+
+           MOVE 20 TO CAJ-DENOM.
+           READ F-CAJON
+               INVALID KEY MOVE 0 TO CAJ-CANTIDAD
+           END-READ.
+           ADD EUR20-USUARIO TO CAJ-CANTIDAD.
+           REWRITE CAJON-REG
+               INVALID KEY WRITE CAJON-REG INVALID KEY GO TO PSYS-ERR
+           END-REWRITE.
+
+           MOVE 10 TO CAJ-DENOM.
+           READ F-CAJON
+               INVALID KEY MOVE 0 TO CAJ-CANTIDAD
+           END-READ.
+           ADD EUR10-USUARIO TO CAJ-CANTIDAD.
+           REWRITE CAJON-REG
+               INVALID KEY WRITE CAJON-REG INVALID KEY GO TO PSYS-ERR
+           END-REWRITE.
+
+           MOVE 5 TO CAJ-DENOM.
+           READ F-CAJON
+               INVALID KEY MOVE 0 TO CAJ-CANTIDAD
+           END-READ.
+           ADD EUR5-USUARIO TO CAJ-CANTIDAD.
+           REWRITE CAJON-REG
+               INVALID KEY WRITE CAJON-REG INVALID KEY GO TO PSYS-ERR
+           END-REWRITE.
+
+           CLOSE F-CAJON.
+
+
+       ACTUALIZAR-SALDO SECTION.
+           OPEN I-O F-SALDOS.
+           IF FSS = 35
+               OPEN OUTPUT F-SALDOS
+               CLOSE F-SALDOS
+               OPEN I-O F-SALDOS
+           END-IF.
+           IF FSS <> 00
+               GO TO PSYS-ERR.
+
+           MOVE CTA-ID-CLIENTE   TO SALDO-CTA-ID.
+           MOVE MOV-SALDOPOS-ENT TO SALDO-ENT.
+           MOVE MOV-SALDOPOS-DEC TO SALDO-DEC.
+
+           REWRITE SALDO-REG
+               INVALID KEY WRITE SALDO-REG INVALID KEY GO TO PSYS-ERR
+           END-REWRITE.
+
+           CLOSE F-SALDOS.
+
+
+       SIGUIENTE-MOV-NUM.
+           OPEN I-O F-SECUENCIA.
+           IF FSQ = 35
+               OPEN OUTPUT F-SECUENCIA
+               CLOSE F-SECUENCIA
+               OPEN I-O F-SECUENCIA
+           END-IF.
+           IF FSQ <> 00
+               GO TO PSYS-ERR.
+
+           MOVE 1 TO SEC-CLAVE.
+           READ F-SECUENCIA
+               INVALID KEY
+                   MOVE 0 TO SEC-ULTIMO-MOV-NUM
+                   WRITE SECUENCIA-REG INVALID KEY GO TO PSYS-ERR
+           END-READ.
+
+           ADD 1 TO SEC-ULTIMO-MOV-NUM.
+           MOVE SEC-ULTIMO-MOV-NUM TO LAST-MOV-NUM.
+
+           REWRITE SECUENCIA-REG INVALID KEY GO TO PSYS-ERR.
+
+           CLOSE F-SECUENCIA.
+
+       SIGUIENTE-MOV-NUM-EXIT.
+           EXIT.
+
+
        PANT SECTION.
 
            COMPUTE CENT-IMPOR-USER = CENT-ACUMULADOR.
@@ -308,9 +526,29 @@
 
            GO TO EXIT-ENTER.
 
+       LIMITE-ERR.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ha excedido el limite de ingreso permitido"
+               AT LINE 9 COL 19
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" AT LINE 24 COL 33.
+
+       LIMITE-ERR-ENTER.
+           ACCEPT PRESSED-KEY AT LINE 24 COL 80
+           IF ENTER-PRESSED
+               PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA
+               GO TO PANTALLA-INGRESO
+           ELSE
+               GO TO LIMITE-ERR-ENTER.
+
        PSYS-ERR.
 
            CLOSE F-MOVIMIENTOS.
+           CLOSE F-SALDOS.
+           CLOSE F-SECUENCIA.
+           CLOSE F-CUENTAS.
+           CLOSE F-CAJON.
 
            PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
            DISPLAY "Ha ocurrido un error interno" AT LINE 9 COL 25
